@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01013.
+      *  Rutina compartida de validacion de fechas, llamable por
+      *  CALL desde cualquier programa que necesite validar un dia,
+      *  mes y año (reglas extraidas de PRG01007) - LCG 08 AGO 26
+      *  030-VALIDAR-FECHA ahora tambien rechaza años fuera del rango
+      *  0001-2100 (convencion de FECHACAM.cpy); antes solo validaba
+      *  dia y mes y aceptaba cualquier año - LCG 08 AGO 26
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BISIESTO-CALC.
+           05 WS-COC-4                 PIC 9(4) VALUE ZEROS.
+           05 WS-RES-4                 PIC 9(4) VALUE ZEROS.
+           05 WS-COC-100                PIC 9(4) VALUE ZEROS.
+           05 WS-RES-100                PIC 9(4) VALUE ZEROS.
+           05 WS-COC-400                PIC 9(4) VALUE ZEROS.
+           05 WS-RES-400                PIC 9(4) VALUE ZEROS.
+           05 WS-BISIESTO               PIC X VALUE 'N'.
+               88 ES-BISIESTO           VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LK-DIA                       PIC 99.
+       01 LK-MES                       PIC 99.
+       01 LK-ANO                       PIC 9(4).
+       01 LK-VALIDO                    PIC X.
+           88 FECHA-VALIDA              VALUE 'S'.
+           88 FECHA-INVALIDA            VALUE 'N'.
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-VALIDO.
+       010-INICIO.
+            MOVE 'S' TO LK-VALIDO
+            PERFORM 020-VERIFICAR-BISIESTO
+               THRU
+               020-VERIFICAR-BISIESTO-SAL
+            PERFORM 030-VALIDAR-FECHA
+               THRU
+               030-VALIDAR-FECHA-SAL
+            GOBACK.
+
+       020-VERIFICAR-BISIESTO.
+      *    Un año es bisiesto si es divisible entre 4, salvo los
+      *    años seculares, que solo lo son si ademas son divisibles
+      *    entre 400 (regla gregoriana completa)
+            MOVE 'N' TO WS-BISIESTO
+            DIVIDE LK-ANO BY 4 GIVING WS-COC-4
+                REMAINDER WS-RES-4
+            IF WS-RES-4 = 0
+                DIVIDE LK-ANO BY 100 GIVING WS-COC-100
+                    REMAINDER WS-RES-100
+                IF WS-RES-100 = 0
+                    DIVIDE LK-ANO BY 400 GIVING WS-COC-400
+                        REMAINDER WS-RES-400
+                    IF WS-RES-400 = 0
+                        MOVE 'Y' TO WS-BISIESTO
+                    END-IF
+                ELSE
+                    MOVE 'Y' TO WS-BISIESTO
+                END-IF
+            END-IF.
+       020-VERIFICAR-BISIESTO-SAL.
+            EXIT.
+
+       030-VALIDAR-FECHA.
+            IF LK-ANO < 0001 OR LK-ANO > 2100
+                MOVE 'N' TO LK-VALIDO
+            END-IF
+            EVALUATE LK-MES
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    IF LK-DIA < 1 OR LK-DIA > 31
+                        MOVE 'N' TO LK-VALIDO
+                    END-IF
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    IF LK-DIA < 1 OR LK-DIA > 30
+                        MOVE 'N' TO LK-VALIDO
+                    END-IF
+                WHEN 2
+                    IF ES-BISIESTO
+                        IF LK-DIA < 1 OR LK-DIA > 29
+                            MOVE 'N' TO LK-VALIDO
+                        END-IF
+                    ELSE
+                        IF LK-DIA < 1 OR LK-DIA > 28
+                            MOVE 'N' TO LK-VALIDO
+                        END-IF
+                    END-IF
+                WHEN OTHER
+                    MOVE 'N' TO LK-VALIDO
+            END-EVALUATE.
+       030-VALIDAR-FECHA-SAL.
+            EXIT.
+
+       END PROGRAM PRG01013.
