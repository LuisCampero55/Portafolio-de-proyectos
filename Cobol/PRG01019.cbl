@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01019.
+      *  Impresion de cheques de nomina: captura el empleado y el
+      *  importe bruto del cheque, usa la rutina compartida PRG01018
+      *  para convertir el importe a letras y anexa un renglon por
+      *  cheque a un archivo de impresion (CHEQUES.TXT) - LCG 08 AGO 26
+      *  Se agrega seleccion de idioma (ES/EN) para la letra del
+      *  importe, pasada a PRG01018 - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CHEQUES ASSIGN TO "CHEQUES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHEQUES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CHEQUES.
+       01 REG-CHEQUE                 PIC X(200).
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CHEQUES          PIC XX VALUE '00'.
+       01 WS-EMPID                   PIC 9(6) VALUE ZEROS.
+       01 WS-NOMBRE                  PIC X(40) VALUE SPACES.
+       01 WS-PESOS                   PIC 9(13) VALUE ZEROS.
+       01 WS-CENTAVOS                PIC 99 VALUE ZEROS.
+       01 WS-MONEDA                  PIC X(3) VALUE 'MXN'.
+           88 MONEDA-PESOS           VALUE 'MXN'.
+           88 MONEDA-DOLAR           VALUE 'USD'.
+           88 MONEDA-EURO            VALUE 'EUR'.
+       01 WS-IDIOMA                  PIC X(2) VALUE 'ES'.
+           88 IDIOMA-ESPANOL         VALUE 'ES'.
+           88 IDIOMA-INGLES          VALUE 'EN'.
+       01 WS-TEXTO                   PIC X(200) VALUE SPACES.
+       01 WS-IMPORTE-DEC             PIC 9(13)V99 VALUE ZEROS.
+       01 WS-IMPORTE-ED              PIC Z(12)9.99.
+       01 WS-LINEA-CHEQUE            PIC X(200) VALUE SPACES.
+       01 WS-CONTINUA                PIC X VALUE 'S'.
+           88 CONTINUA-SI            VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+            OPEN EXTEND F-CHEQUES
+            IF WS-STATUS-CHEQUES = '35'
+                OPEN OUTPUT F-CHEQUES
+            END-IF
+            PERFORM UNTIL NOT CONTINUA-SI
+                PERFORM 020-CAPTURAR-CHEQUE
+                   THRU
+                   020-CAPTURAR-CHEQUE-SAL
+                DISPLAY '¿Otro cheque? (S/N): ' UPON CONSOLE
+                ACCEPT WS-CONTINUA FROM CONSOLE
+            END-PERFORM
+            CLOSE F-CHEQUES
+            STOP RUN.
+
+       020-CAPTURAR-CHEQUE.
+            DISPLAY 'Numero de empleado: ' UPON CONSOLE.
+            ACCEPT WS-EMPID FROM CONSOLE
+            DISPLAY 'Nombre del empleado: ' UPON CONSOLE.
+            ACCEPT WS-NOMBRE FROM CONSOLE
+            DISPLAY 'Importe del cheque, pesos: ' UPON CONSOLE.
+            ACCEPT WS-PESOS FROM CONSOLE
+            DISPLAY 'Importe del cheque, centavos: ' UPON CONSOLE.
+            ACCEPT WS-CENTAVOS FROM CONSOLE
+            DISPLAY 'Moneda: (MXN)Pesos, (USD)Dolares, (EUR)Euros: '
+                UPON CONSOLE.
+            ACCEPT WS-MONEDA FROM CONSOLE
+            IF NOT MONEDA-PESOS AND NOT MONEDA-DOLAR
+                AND NOT MONEDA-EURO
+                MOVE 'MXN' TO WS-MONEDA
+            END-IF
+            DISPLAY 'Idioma: (ES)Espanol, (EN)English: ' UPON CONSOLE.
+            ACCEPT WS-IDIOMA FROM CONSOLE
+            IF NOT IDIOMA-ESPANOL AND NOT IDIOMA-INGLES
+                MOVE 'ES' TO WS-IDIOMA
+            END-IF
+            CALL 'PRG01018' USING WS-PESOS WS-CENTAVOS WS-MONEDA
+                WS-TEXTO WS-IDIOMA
+            COMPUTE WS-IMPORTE-DEC = WS-PESOS + (WS-CENTAVOS / 100)
+            MOVE WS-IMPORTE-DEC TO WS-IMPORTE-ED
+            MOVE SPACES TO WS-LINEA-CHEQUE
+            STRING 'CHEQUE EMP=' WS-EMPID ' ' WS-NOMBRE
+                ' IMPORTE=' WS-IMPORTE-ED ' ' WS-MONEDA
+                ' LETRA=' WS-TEXTO
+                DELIMITED BY SIZE
+                INTO WS-LINEA-CHEQUE
+            MOVE WS-LINEA-CHEQUE TO REG-CHEQUE
+            WRITE REG-CHEQUE
+            DISPLAY 'Paguese a la orden de: ' WS-NOMBRE.
+            DISPLAY '  La cantidad de: ' WS-TEXTO.
+       020-CAPTURAR-CHEQUE-SAL.
+            EXIT.
+
+       END PROGRAM PRG01019.
