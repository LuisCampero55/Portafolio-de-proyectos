@@ -3,7 +3,34 @@
       *  Tabla 5X5
       *  Campero Granados Luis Daniel
       *  11 MAY 24
+      *  Persistencia de la tabla en un archivo (cargar/guardar) - LCG
+      *  08 AGO 26
+      *  Opcion 4 para actualizar el valor de una coordenada - LCG
+      *  08 AGO 26
+      *  Opcion 5 para exportar la tabla a un archivo CSV - LCG
+      *  08 AGO 26
+      *  Aviso al usuario cuando el numero a buscar esta fuera de
+      *  rango (opcion 1) - LCG 08 AGO 26
+      *  Historial de consultas (opciones 1 y 2) via la rutina
+      *  compartida PRG01020 - LCG 08 AGO 26
+      *  Se elimino un STOP RUN suelto al final del programa, ya
+      *  inalcanzable desde que 010-INICIO termina con su propio
+      *  STOP RUN - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TABLA ASSIGN DYNAMIC WS-ARCH-TABLA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TABLA.
+           SELECT F-CSV-TABLA ASSIGN DYNAMIC WS-ARCH-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-TABLA.
+       01 REG-TABLA                    PIC X(10).
+       FD  F-CSV-TABLA.
+       01 REG-CSV-TABLA                PIC X(60).
        WORKING-STORAGE SECTION.
        01 TABLA.
            02 FILAS           OCCURS 5 TIMES.
@@ -24,23 +51,55 @@
            05 LARGO           PIC 99 VALUE ZEROS.
                88 VAL-LARGO   VALUE 1 THRU 5.
            05 OPCION          PIC 9 VALUE ZEROS.
-               88 VAL-OPCION  VALUE 1 THRU 2.
+               88 VAL-OPCION  VALUE 1 THRU 5.
+           05 NUEVO-VAL       PIC 99 VALUE ZEROS.
+       01 WS-ARCH-TABLA                    PIC X(100) VALUE SPACES.
+       01 WS-STATUS-TABLA                  PIC XX VALUE '00'.
+       01 WS-ARCH-CSV                      PIC X(100) VALUE SPACES.
+       01 WS-STATUS-CSV                    PIC XX VALUE '00'.
+       01 WS-LINEA-CSV                     PIC X(60) VALUE SPACES.
+       01 WS-PTR-CSV                       PIC 9(4) VALUE 1.
+       01 WS-EOF-TABLA                     PIC X VALUE 'N'.
+           88 FIN-TABLA                    VALUE 'Y'.
+       01 WS-ORIGEN                        PIC X VALUE 'G'.
+           88 ORIGEN-GENERADA              VALUE 'G'.
+           88 ORIGEN-ARCHIVO               VALUE 'A'.
+       01 WS-FILA-LINEA                    PIC X(10).
+       01 WS-FILA-ED REDEFINES WS-FILA-LINEA.
+           05 WS-COL-ED                    PIC 99 OCCURS 5.
+       01 WS-LOG-PROGRAMA                  PIC X(8) VALUE 'PRG01011'.
+       01 WS-LOG-OPERACION                 PIC X(10) VALUE SPACES.
+       01 WS-LOG-PARAMETROS                PIC X(40) VALUE SPACES.
+       01 WS-LOG-RESULTADO                 PIC X(40) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
        010-INICIO.
 
-            MOVE 1 TO VAL.
-            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
-                           IND1 > 05
-                   PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
-                                  IND2 > 05
-                       MOVE VAL TO COLUMNAS(IND1, IND2)
-                       COMPUTE VAL = VAL + 1
-                   END-PERFORM
-            END-PERFORM.
+            DISPLAY ' 多Generar la tabla (G) o cargarla de un archivo'
+                ' (A)? ' UPON CONSOLE.
+            ACCEPT WS-ORIGEN FROM CONSOLE.
+            IF NOT ORIGEN-ARCHIVO
+                MOVE 'G' TO WS-ORIGEN
+            END-IF.
+
+            IF ORIGEN-ARCHIVO
+                PERFORM 006-LEER-TABLA
+                   THRU
+                   006-LEER-TABLA-SAL
+            ELSE
+                MOVE 1 TO VAL
+                PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                               IND1 > 05
+                       PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                                      IND2 > 05
+                           MOVE VAL TO COLUMNAS(IND1, IND2)
+                           COMPUTE VAL = VAL + 1
+                       END-PERFORM
+                END-PERFORM
+            END-IF.
 
-            DISPLAY ' 多Ingrese su la opcion 1/2? ' UPON CONSOLE.
+            DISPLAY ' 多Ingrese su la opcion 1/2/3/4/5? ' UPON CONSOLE.
             ACCEPT OPCION FROM CONSOLE.
 
             IF NOT VAL-OPCION
@@ -67,6 +126,46 @@
                 THRU 030-OPC2-SAL
             END-IF.
 
+            IF OPCION = 03
+                PERFORM 040-OPC3
+                THRU 040-OPC3-SAL
+            END-IF.
+
+            IF OPCION = 04
+                PERFORM 050-OPC4
+                THRU 050-OPC4-SAL
+            END-IF.
+
+            IF OPCION = 05
+                PERFORM 060-EXPORTAR-CSV
+                THRU 060-EXPORTAR-CSV-SAL
+            END-IF.
+
+            STOP RUN.
+
+       006-LEER-TABLA.
+            DISPLAY 'Archivo de donde cargar la tabla: ' UPON CONSOLE.
+            ACCEPT WS-ARCH-TABLA FROM CONSOLE.
+            OPEN INPUT F-TABLA.
+            MOVE 'N' TO WS-EOF-TABLA.
+            MOVE 1 TO IND1.
+            PERFORM UNTIL FIN-TABLA OR IND1 > 5
+                READ F-TABLA INTO WS-FILA-LINEA
+                    AT END
+                        MOVE 'Y' TO WS-EOF-TABLA
+                    NOT AT END
+                        PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                                       IND2 > 05
+                            MOVE WS-COL-ED(IND2) TO
+                                COLUMNAS(IND1, IND2)
+                        END-PERFORM
+                        ADD 1 TO IND1
+                END-READ
+            END-PERFORM.
+            CLOSE F-TABLA.
+       006-LEER-TABLA-SAL.
+            EXIT.
+
        020-OPC1.
             IF OPCION = 01
 
@@ -83,9 +182,34 @@
                                DISPLAY 'Tu valor a buscar esta en las '
                                    'coordenadas: (' NUM1 ','
                                    NUM2 ') y es: ' COLUMNAS(IND1, IND2)
+                               MOVE 'BUSCAR' TO WS-LOG-OPERACION
+                               MOVE SPACES TO WS-LOG-PARAMETROS
+                               STRING 'VALOR=' BUSCAR
+                                   DELIMITED BY SIZE
+                                   INTO WS-LOG-PARAMETROS
+                               MOVE SPACES TO WS-LOG-RESULTADO
+                               STRING 'COORD=(' NUM1 ',' NUM2 ')'
+                                   DELIMITED BY SIZE
+                                   INTO WS-LOG-RESULTADO
+                               CALL 'PRG01020' USING WS-LOG-PROGRAMA
+                                   WS-LOG-OPERACION WS-LOG-PARAMETROS
+                                   WS-LOG-RESULTADO
                                    STOP RUN
                        END-PERFORM
                    END-PERFORM
+                ELSE
+                    DISPLAY 'El valor buscado esta fuera de rango. '
+                        'Solo se aceptan valores entre 1 y 25.'
+                        UPON CONSOLE
+                    MOVE 'BUSCAR' TO WS-LOG-OPERACION
+                    MOVE SPACES TO WS-LOG-PARAMETROS
+                    STRING 'VALOR=' BUSCAR
+                        DELIMITED BY SIZE
+                        INTO WS-LOG-PARAMETROS
+                    MOVE 'FUERA DE RANGO' TO WS-LOG-RESULTADO
+                    CALL 'PRG01020' USING WS-LOG-PROGRAMA
+                        WS-LOG-OPERACION WS-LOG-PARAMETROS
+                        WS-LOG-RESULTADO
                 END-IF.
        020-OPC1-SAL.
             EXIT.
@@ -128,8 +252,82 @@
             DISPLAY 'Las coordenadas en las que buscas son: ('
                         LARGO ',' ANCHO ') y es: '
                         COLUMNAS(LARGO, ANCHO).
+            MOVE 'COORD' TO WS-LOG-OPERACION
+            MOVE SPACES TO WS-LOG-PARAMETROS
+            STRING 'COORD=(' LARGO ',' ANCHO ')'
+                DELIMITED BY SIZE
+                INTO WS-LOG-PARAMETROS
+            MOVE SPACES TO WS-LOG-RESULTADO
+            STRING 'VALOR=' COLUMNAS(LARGO, ANCHO)
+                DELIMITED BY SIZE
+                INTO WS-LOG-RESULTADO
+            CALL 'PRG01020' USING WS-LOG-PROGRAMA WS-LOG-OPERACION
+                WS-LOG-PARAMETROS WS-LOG-RESULTADO.
        033-RESULTADO-SAL.
             EXIT.
 
-            STOP RUN.
+       040-OPC3.
+            DISPLAY 'Archivo donde guardar la tabla: ' UPON CONSOLE.
+            ACCEPT WS-ARCH-TABLA FROM CONSOLE.
+            OPEN OUTPUT F-TABLA.
+            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                           IND1 > 05
+                PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                               IND2 > 05
+                    MOVE COLUMNAS(IND1, IND2) TO WS-COL-ED(IND2)
+                END-PERFORM
+                MOVE WS-FILA-LINEA TO REG-TABLA
+                WRITE REG-TABLA
+            END-PERFORM.
+            CLOSE F-TABLA.
+            DISPLAY 'Tabla guardada correctamente' UPON CONSOLE.
+       040-OPC3-SAL.
+            EXIT.
+
+       050-OPC4.
+            IF OPCION = 04
+                PERFORM 031-LARG
+                THRU 031-LARG-SAL
+
+                PERFORM 032-ANCH
+                THRU 032-ANCH-SAL
+
+                DISPLAY ' 多Nuevo valor para esa coordenada? '
+                    UPON CONSOLE
+                ACCEPT NUEVO-VAL FROM CONSOLE
+                MOVE NUEVO-VAL TO COLUMNAS(LARGO, ANCHO)
+                DISPLAY 'Coordenada (' LARGO ',' ANCHO
+                    ') actualizada a: ' COLUMNAS(LARGO, ANCHO)
+                    UPON CONSOLE
+            END-IF.
+       050-OPC4-SAL.
+            EXIT.
+
+       060-EXPORTAR-CSV.
+            DISPLAY '¿Archivo CSV donde exportar la tabla? '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-CSV FROM CONSOLE.
+            OPEN OUTPUT F-CSV-TABLA.
+            MOVE 'FILA,COL1,COL2,COL3,COL4,COL5' TO REG-CSV-TABLA.
+            WRITE REG-CSV-TABLA.
+            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                           IND1 > 05
+                MOVE SPACES TO WS-LINEA-CSV
+                MOVE 1 TO WS-PTR-CSV
+                STRING IND1 DELIMITED BY SIZE
+                    INTO WS-LINEA-CSV
+                    WITH POINTER WS-PTR-CSV
+                PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                               IND2 > 05
+                    STRING ',' COLUMNAS(IND1, IND2) DELIMITED BY SIZE
+                        INTO WS-LINEA-CSV
+                        WITH POINTER WS-PTR-CSV
+                END-PERFORM
+                MOVE WS-LINEA-CSV TO REG-CSV-TABLA
+                WRITE REG-CSV-TABLA
+            END-PERFORM.
+            CLOSE F-CSV-TABLA.
+            DISPLAY 'Tabla exportada a CSV correctamente' UPON CONSOLE.
+       060-EXPORTAR-CSV-SAL.
+            EXIT.
        END PROGRAM PRG01011.
