@@ -0,0 +1,25 @@
+      *  Copybook compartido: tabla de dias acumulados por mes, para
+      *  años bisiestos y no bisiestos (usado por PRG01009 y PRG01010
+      *  para no mantener la misma tabla duplicada en dos programas)
+      *  LCG 08 AGO 26
+      *  ACU2(2) corregido de 032 a 031: al iniciar febrero el dia
+      *  bisiesto todavia no ha ocurrido, asi que debe igualar a
+      *  ACU1(2) como en cualquier otro mes - LCG 08 AGO 26
+       01 DIASTOTALES.
+           05 DIASACUMULADOS.
+               10 FILLER                       PIC 9(6) VALUE 000000.
+               10 FILLER                       PIC 9(6) VALUE 031031.
+               10 FILLER                       PIC 9(6) VALUE 059060.
+               10 FILLER                       PIC 9(6) VALUE 090091.
+               10 FILLER                       PIC 9(6) VALUE 120121.
+               10 FILLER                       PIC 9(6) VALUE 151152.
+               10 FILLER                       PIC 9(6) VALUE 181182.
+               10 FILLER                       PIC 9(6) VALUE 212213.
+               10 FILLER                       PIC 9(6) VALUE 243244.
+               10 FILLER                       PIC 9(6) VALUE 273274.
+               10 FILLER                       PIC 9(6) VALUE 304305.
+               10 FILLER                       PIC 9(6) VALUE 334335.
+           05 DIASXMES REDEFINES DIASACUMULADOS.
+               10 ACU-GRAL                     OCCURS 12.
+                   15 ACU1                     PIC 999.
+                   15 ACU2                     PIC 999.
