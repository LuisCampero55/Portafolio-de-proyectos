@@ -3,7 +3,34 @@
       *  Uso de nivel 88, Uso de IF, Reciclado de codigo
       *  Campero Granados Luis Daniel
       *  29 ABR 24
+      *  Bisiesto calculado por aritmetica en vez de tabla fija - LCG 08 AGO 26
+      *  Validacion de fecha delegada a la rutina compartida
+      *  PRG01013 en vez de repetir las reglas aqui - LCG 08 AGO 26
+      *  Modo por lote para un archivo de renglones DD,MM,AA - LCG 08 AGO 26
+      *  Año estandarizado a 4 digitos (0001-2100), igual que PRG01002
+      *  y PRG01009/010 - LCG 08 AGO 26
+      *  Errores de validacion registrados con la rutina compartida
+      *  PRG01015 - LCG 08 AGO 26
+      *  Aviso si la fecha ingresada (o leida del lote) es posterior
+      *  a la fecha real del sistema - LCG 08 AGO 26
+      *  Eliminada la verificacion de VAL-MES en 070-PROCESO-INTERACTIVO:
+      *  era inalcanzable, PRG01013 ya rechaza un mes fuera de 1-12
+      *  antes de llegar ahi - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-LOTE ASSIGN DYNAMIC WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALIDA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE         PIC X(8).
+       FD  F-SALIDA-LOTE.
+       01 REG-SALIDA-LOTE          PIC X(80).
        WORKING-STORAGE SECTION.
        01 VAL.
            05 VAL-DIA                     PIC 99X.
@@ -24,119 +51,226 @@
                88 NOV VALUE '11'.
                88 DIC VALUE '12'.
       *    Declaramos variable para el año bisiesto
-           05 VAL-ANO                  PIC 99X VALUE ZEROS.
-      *    Hacemos el uso del nivel 88 para validar años bisiestos
-               88 BIS VALUES '00', '04', '08', '12', '16', '20', '24'
-                       '28', '32', '36', '40', '44', '48', '52', '56'.
+           05 VAL-ANO                  PIC 9(4) VALUE ZEROS.
+               88 ANO VALUE 0001 THRU 2100.
+       01 WS-FECHA-NUM.
+      *    Copia numerica de dia/mes/año para pasarla a PRG01013
+           05 WS-DIA-NUM                PIC 99 VALUE ZEROS.
+           05 WS-MES-NUM                PIC 99 VALUE ZEROS.
+           05 WS-ANO-NUM                PIC 9(4) VALUE ZEROS.
+           05 WS-FECHA-VALIDA           PIC X VALUE 'S'.
+               88 FECHA-VALIDA          VALUE 'S'.
+       01 WS-BISIESTO-CALC.
+      *    Campos de apoyo para calcular el año bisiesto por aritmetica
+      *    en vez de una tabla de valores fija (usados solo para el
+      *    mensaje "Usted ingreso un año bisiesto")
+           05 WS-COC-4B                PIC 9(4) VALUE ZEROS.
+           05 WS-RES-4B                PIC 9(4) VALUE ZEROS.
+           05 WS-COC-100B               PIC 9(4) VALUE ZEROS.
+           05 WS-RES-100B               PIC 9(4) VALUE ZEROS.
+           05 WS-COC-400B               PIC 9(4) VALUE ZEROS.
+           05 WS-RES-400B               PIC 9(4) VALUE ZEROS.
+           05 WS-BISIESTO               PIC X VALUE 'N'.
+               88 ES-BISIESTO           VALUE 'Y'.
+       01 WS-BATCH.
+           02 WS-MODO               PIC X VALUE 'I'.
+               88 MODO-INTERACTIVO  VALUE 'I'.
+               88 MODO-LOTE         VALUE 'L'.
+           02 WS-ARCH-ENTRADA       PIC X(100) VALUE SPACES.
+           02 WS-ARCH-SALIDA        PIC X(100) VALUE SPACES.
+           02 WS-STATUS-ENTRADA     PIC XX VALUE '00'.
+           02 WS-STATUS-SALIDA      PIC XX VALUE '00'.
+           02 WS-EOF-LOTE           PIC X VALUE 'N'.
+               88 FIN-LOTE          VALUE 'Y'.
+           02 WS-RENGLON-LOTE       PIC X(8).
+           02 WS-RENGLON-ED REDEFINES WS-RENGLON-LOTE.
+               03 WS-DIA-ED         PIC 99.
+               03 WS-MES-ED         PIC 99.
+               03 WS-ANO-ED         PIC 9(4).
+           02 WS-NUM-RENGLON        PIC 9(4) VALUE ZERO.
+           02 WS-LINEA-LOTE         PIC X(80) VALUE SPACES.
+       01 WS-LOG-PROGRAMA           PIC X(8) VALUE 'PRG01007'.
+       01 WS-LOG-MENSAJE            PIC X(60) VALUE SPACES.
+       01 WS-FECHA-HOY.
+      *    Fecha real del sistema, para comparar contra la fecha
+      *    ingresada (o leida del lote) y avisar si es una fecha futura
+           05 WS-ANO-HOY                PIC 9(4) VALUE ZEROS.
+           05 WS-MES-HOY                PIC 99 VALUE ZEROS.
+           05 WS-DIA-HOY                PIC 99 VALUE ZEROS.
+       01 WS-FECHA-FUTURA           PIC X VALUE 'N'.
+           88 FECHA-FUTURA          VALUE 'Y'.
 
        PROCEDURE DIVISION.
        010-INICIO.
+            PERFORM 005-SELECCIONAR-MODO.
+            IF MODO-LOTE
+                PERFORM 060-PROCESO-LOTE
+            ELSE
+                PERFORM 070-PROCESO-INTERACTIVO
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-MODO.
+            DISPLAY 'Modo: (I)nteractivo o por (L)ote: ' UPON CONSOLE.
+            ACCEPT WS-MODO FROM CONSOLE
+            IF NOT MODO-LOTE
+                MOVE 'I' TO WS-MODO
+            END-IF.
+       005-SELECCIONAR-MODO-SAL.
+            EXIT.
+
+       070-PROCESO-INTERACTIVO.
       *    Solicitamos al usuario ingresar los valores, dia, mes y año
             DISPLAY ' ¿Cual es su dia?  (DD)' UPON CONSOLE.
             ACCEPT VAL-DIA FROM CONSOLE.
             DISPLAY ' ¿Cual es su mes?  (MM)' UPON CONSOLE.
             ACCEPT VAL-MES FROM CONSOLE.
-            DISPLAY ' ¿Cual es su año?  (AA)' UPON CONSOLE.
+            DISPLAY ' ¿Cual es su año?  (AAAA)' UPON CONSOLE.
             ACCEPT VAL-ANO FROM CONSOLE.
-      *    Empezamos con IF para validar si es un año bisiesto
-            IF BIS THEN
-      *    Si la condicion se cumple empezaremos con otro IF para
-      *    validar si este es un mes con 31 dias
-                IF ENE OR MAR OR MAY OR JUL OR AGO OR OCT OR DIC THEN
-      *    Si la condicion se cumple tendremos otro IF para validar
-      *    si  es un dia correcto, si es correcto tendremos el mensaje
-      *    de la fecha ingresada
-                    IF DIA THEN
-                       DISPLAY 'Usted ingreso un año bisiesto'
-                       DISPLAY 'Su fecha es: ' VAL-DIA '/ ' VAL-MES '/ '
-                           VAL-ANO
-                    END-IF
-      *    Si el dia es mayor al rango de dias establecidos tendremos
-      *    un error y se detentra el programa
-                    IF VAL-DIA > 31 OR VAL-DIA < 01
-                       DISPLAY 'Error en el dia'
-                       STOP RUN
-                    END-IF
-                ELSE
-      *    Tendremos la condicion para validar si es el mes de febrero
-                    IF FEB THEN
-      *    Validamos el dia correcto entre el rango establecido
-                       IF DIA THEN
-      *    Tendremos otra condicion en caso del que el dia sea
-      *    incorrecto
-                            IF VAL-DIA > 29 OR VAL-DIA < 01
-                               DISPLAY 'Error en el dia'
-                               STOP RUN
-                            ELSE
-      *    Si es correcto tendremos el mensaje de la fecha ingresada
-                               DISPLAY 'Usted ingreso un año bisiesto'
-                               DISPLAY 'Su fecha es: ' VAL-DIA '/ '
-                                   VAL-MES '/ ' VAL-ANO
-                            END-IF
-                       End-IF
-                    END-IF
-                END-IF
-      *    Ahora tendremos la condicion si es para los meses de 30 dias
-      *    y se repite el proceso
-                IF ABR OR JUN OR SEP OR NOV THEN
-                    IF DIA THEN
-                        IF VAL-DIA > 30 OR VAL-DIA < 01
-                            DISPLAY 'Error en el dia'
-                            STOP RUN
-                        ELSE
-                            DISPLAY 'Usted ingreso un año bisiesto'
-                            DISPLAY 'Su fecha es: ' VAL-DIA '/ '
-                               VAL-MES '/ ' VAL-ANO
-                        END-IF
-                    End-IF
-                END-IF
-                IF VAL-MES > 12 OR VAL-MES < 01
-                   DISPLAY 'Mes incorrecto'
-                   STOP RUN
-                END-IF
+            IF NOT ANO
+               DISPLAY 'ERROR: Año incorrecto'
+               MOVE 'Año fuera de rango' TO WS-LOG-MENSAJE
+               CALL 'PRG01015' USING WS-LOG-PROGRAMA WS-LOG-MENSAJE
+               STOP RUN
+            END-IF
+      *    Calculamos si es un año bisiesto por aritmetica (solo para
+      *    el mensaje informativo)
+            PERFORM 020-VERIFICAR-BISIESTO
+               THRU
+               020-VERIFICAR-BISIESTO-SAL.
+      *    Delegamos la validacion completa de la fecha a la rutina
+      *    compartida
+            MOVE VAL-DIA(1:2) TO WS-DIA-NUM
+            MOVE VAL-MES(1:2) TO WS-MES-NUM
+            MOVE VAL-ANO TO WS-ANO-NUM
+            CALL 'PRG01013' USING WS-DIA-NUM WS-MES-NUM WS-ANO-NUM
+                WS-FECHA-VALIDA
+            IF NOT FECHA-VALIDA
+               DISPLAY 'Error en el dia'
+               MOVE 'Dia invalido' TO WS-LOG-MENSAJE
+               CALL 'PRG01015' USING WS-LOG-PROGRAMA WS-LOG-MENSAJE
+               STOP RUN
+            END-IF
+            IF ES-BISIESTO
+               DISPLAY 'Usted ingreso un año bisiesto'
+            END-IF
+            PERFORM 045-VERIFICAR-FECHA-FUTURA
+               THRU
+               045-VERIFICAR-FECHA-FUTURA-SAL
+            IF FECHA-FUTURA
+               DISPLAY 'Advertencia: la fecha ingresada es posterior '
+                   'a la fecha actual del sistema'
+            END-IF
+            DISPLAY 'Su fecha es: ' VAL-DIA '/ ' VAL-MES '/ ' VAL-ANO
+            STOP RUN.
+       070-PROCESO-INTERACTIVO-SAL.
+            EXIT.
+
+       045-VERIFICAR-FECHA-FUTURA.
+      *    Compara dia/mes/año ya validados (WS-DIA-NUM/WS-MES-NUM/
+      *    WS-ANO-NUM) contra la fecha real del sistema, solo como
+      *    aviso informativo (una fecha futura no se rechaza)
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-HOY
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-HOY
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-HOY
+            MOVE 'N' TO WS-FECHA-FUTURA
+            IF WS-ANO-NUM > WS-ANO-HOY
+                MOVE 'Y' TO WS-FECHA-FUTURA
             ELSE
-      *    En caso de no cumplir con la condicion del año bisiesto
-      *    pasaremos a la contra que seria para año no bisiesto
-      *    el proceso se vuelve a repetir.
-                IF ENE OR MAR OR MAY OR JUL OR AGO OR OCT OR DIC THEN
-                    IF DIA THEN
-                        DISPLAY 'Su fecha es: ' VAL-DIA '/ '
-                                   VAL-MES '/ ' VAL-ANO
-                    END-IF
-                    IF VAL-DIA > 31 OR VAL-DIA < 01
-                       DISPLAY 'Error en el dia'
-                       STOP RUN
+                IF WS-ANO-NUM = WS-ANO-HOY AND
+                        WS-MES-NUM > WS-MES-HOY
+                    MOVE 'Y' TO WS-FECHA-FUTURA
+                ELSE
+                    IF WS-ANO-NUM = WS-ANO-HOY AND
+                            WS-MES-NUM = WS-MES-HOY AND
+                            WS-DIA-NUM > WS-DIA-HOY
+                        MOVE 'Y' TO WS-FECHA-FUTURA
                     END-IF
                 END-IF
-                IF FEB THEN
-                    IF DIA THEN
-                        IF VAL-DIA > 28 OR VAL-DIA < 01
-                            DISPLAY 'Error en el dia'
-                            STOP RUN
-                        ELSE
-                            DISPLAY 'Su fecha es: ' VAL-DIA '/ '
-                                   VAL-MES '/ ' VAL-ANO
-                        END-IF
+            END-IF.
+       045-VERIFICAR-FECHA-FUTURA-SAL.
+            EXIT.
+
+       020-VERIFICAR-BISIESTO.
+      *    Un año es bisiesto si es divisible entre 4, salvo los
+      *    años seculares, que solo lo son si ademas son divisibles
+      *    entre 400 (regla gregoriana completa)
+            MOVE VAL-ANO TO WS-ANO-NUM
+            MOVE 'N' TO WS-BISIESTO
+            DIVIDE WS-ANO-NUM BY 4 GIVING WS-COC-4B
+                REMAINDER WS-RES-4B
+            IF WS-RES-4B = 0
+                DIVIDE WS-ANO-NUM BY 100 GIVING WS-COC-100B
+                    REMAINDER WS-RES-100B
+                IF WS-RES-100B = 0
+                    DIVIDE WS-ANO-NUM BY 400 GIVING WS-COC-400B
+                        REMAINDER WS-RES-400B
+                    IF WS-RES-400B = 0
+                        MOVE 'Y' TO WS-BISIESTO
                     END-IF
+                ELSE
+                    MOVE 'Y' TO WS-BISIESTO
                 END-IF
-                IF ABR OR JUN OR SEP OR NOV THEN
-                    IF DIA THEN
-                        IF VAL-DIA > 30 OR VAL-DIA < 01
-                            DISPLAY 'Error en el dia'
-                            STOP RUN
-                        ELSE
-                            DISPLAY 'Su fecha es: ' VAL-DIA '/ '
-                                   VAL-MES '/ ' VAL-ANO
-                        END-IF
-                    End-IF
-                END-IF
-                IF VAL-MES > 12 OR VAL-MES < 01
-                   DISPLAY 'Mes incorrecto'
-                   STOP RUN
+            END-IF.
+       020-VERIFICAR-BISIESTO-SAL.
+            EXIT.
+
+       060-PROCESO-LOTE.
+            DISPLAY 'Archivo de entrada (renglones DD,MM,AAAA): '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+            DISPLAY 'Archivo de salida (validacion): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-SALIDA FROM CONSOLE
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-LOTE
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 065-LIQUIDAR-RENGLON
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-LOTE.
+       060-PROCESO-LOTE-SAL.
+            EXIT.
+
+       065-LIQUIDAR-RENGLON.
+            MOVE WS-DIA-ED TO WS-DIA-NUM
+            MOVE WS-MES-ED TO WS-MES-NUM
+            MOVE WS-ANO-ED TO WS-ANO-NUM
+            MOVE SPACES TO WS-LINEA-LOTE
+            CALL 'PRG01013' USING WS-DIA-NUM WS-MES-NUM WS-ANO-NUM
+                WS-FECHA-VALIDA
+            IF FECHA-VALIDA
+                PERFORM 045-VERIFICAR-FECHA-FUTURA
+                   THRU
+                   045-VERIFICAR-FECHA-FUTURA-SAL
+                IF FECHA-FUTURA
+                    STRING 'RENGLON ' WS-NUM-RENGLON ' DIA=' WS-DIA-ED
+                        ' MES=' WS-MES-ED ' ANO=' WS-ANO-ED
+                        ' VALIDA (FUTURA)'
+                        DELIMITED BY SIZE
+                        INTO WS-LINEA-LOTE
+                ELSE
+                    STRING 'RENGLON ' WS-NUM-RENGLON ' DIA=' WS-DIA-ED
+                        ' MES=' WS-MES-ED ' ANO=' WS-ANO-ED ' VALIDA'
+                        DELIMITED BY SIZE
+                        INTO WS-LINEA-LOTE
                 END-IF
+            ELSE
+                STRING 'RENGLON ' WS-NUM-RENGLON ' DIA=' WS-DIA-ED
+                    ' MES=' WS-MES-ED ' ANO=' WS-ANO-ED ' INVALIDA'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
             END-IF
-            IF VAL-ANO < 00 OR VAL-ANO > 54
-               DISPLAY 'Solo validamos fechas desde el año 00 al'
-                       'año 54'
-            STOP RUN.
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+            WRITE REG-SALIDA-LOTE.
+       065-LIQUIDAR-RENGLON-SAL.
+            EXIT.
+
        END PROGRAM PRG01007.
