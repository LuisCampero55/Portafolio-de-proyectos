@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01017.
+      *  Rutina compartida de auditoria de expedientes de personal:
+      *  anexa un renglon con fecha, hora, numero de empleado,
+      *  operacion (ALTA/CAMBIO), campo afectado y valores anterior y
+      *  nuevo a un archivo comun de auditoria (AUDIT.TXT), llamable
+      *  por CALL desde cualquier programa que mantenga el expediente
+      *  de un empleado - LCG 08 AGO 26
+      *  La fecha/hora del sistema ahora se obtiene de la rutina
+      *  compartida PRG01021 en vez de capturarla en linea - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-AUDIT ASSIGN TO "AUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-AUDIT.
+       01 REG-AUDIT                 PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-AUDIT           PIC XX.
+       01 WS-FECHA-HORA.
+           05 WS-FECHA-SIS          PIC 9(8).
+           05 WS-HORA-SIS           PIC 9(8).
+       01 WS-LINEA-AUDIT            PIC X(120) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-EMPID                  PIC 9(6).
+       01 LK-OPERACION              PIC X(6).
+       01 LK-CAMPO                  PIC X(20).
+       01 LK-ANTES                  PIC X(20).
+       01 LK-DESPUES                PIC X(20).
+       PROCEDURE DIVISION USING LK-EMPID LK-OPERACION LK-CAMPO
+               LK-ANTES LK-DESPUES.
+       010-INICIO.
+            CALL 'PRG01021' USING WS-FECHA-SIS WS-HORA-SIS
+            OPEN EXTEND F-AUDIT
+            IF WS-STATUS-AUDIT = '35'
+                OPEN OUTPUT F-AUDIT
+            END-IF
+            MOVE SPACES TO WS-LINEA-AUDIT
+            STRING WS-FECHA-SIS ' ' WS-HORA-SIS ' EMP=' LK-EMPID
+                ' ' LK-OPERACION ' CAMPO=' LK-CAMPO
+                ' ANTES=' LK-ANTES ' DESPUES=' LK-DESPUES
+                DELIMITED BY SIZE
+                INTO WS-LINEA-AUDIT
+            MOVE WS-LINEA-AUDIT TO REG-AUDIT
+            WRITE REG-AUDIT
+            CLOSE F-AUDIT
+            GOBACK.
+       END PROGRAM PRG01017.
