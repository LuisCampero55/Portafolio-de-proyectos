@@ -1,54 +1,372 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRG01003.
-      *  Manejo de Instrucciones Aritmeticas e Instrucciones Anteriores
-      *  Campero Granados Luis Daniel
-      *  21 ABR 24
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 A            PIC 9(5).
-           01 B            PIC 9(5).
-           01 X            PIC 99.
-       PROCEDURE DIVISION.
-       010-INICIO.
-
-            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
-            ACCEPT A FROM CONSOLE.
-            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
-            ACCEPT B FROM CONSOLE.
-
-            DISPLAY 'Suma' UPON CONSOLE.
-            ADD A TO B GIVING X.
-            DISPLAY X.
-
-            DISPLAY 'Resta' UPON CONSOLE.
-            SUBTRACT A FROM B GIVING X.
-            DISPLAY X.
-
-            DISPLAY 'Multiplicacion' UPON CONSOLE.
-            MULTIPLY A BY B GIVING X.
-            DISPLAY X.
-
-            DISPLAY 'Division' UPON CONSOLE.
-            DIVIDE A BY B GIVING X.
-            DISPLAY X.
-
-            DISPLAY 'Compute General' UPON CONSOLE.
-            DISPLAY 'Suma' UPON CONSOLE.
-            COMPUTE X= A + B.
-            DISPLAY X.
-
-            DISPLAY 'Resta' UPON CONSOLE.
-            COMPUTE X= A - B.
-            DISPLAY X.
-
-            DISPLAY 'Multiplicacion' UPON CONSOLE.
-            COMPUTE X= A * B.
-            DISPLAY X.
-
-            DISPLAY 'Division' UPON CONSOLE.
-            COMPUTE X= A / B.
-            DISPLAY X.
-
-            STOP RUN.
-       END PROGRAM PRG01003.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01003.
+      *  Manejo de Instrucciones Aritmeticas e Instrucciones Anteriores
+      *  Campero Granados Luis Daniel
+      *  21 ABR 24
+      *  Bitacora de operaciones con fecha y hora - LCG 08 AGO 26
+      *  Modo por lote para un archivo de pares de operandos - LCG 08 AGO 26
+      *  Modo decimal/moneda para las operaciones interactivas - LCG
+      *  08 AGO 26
+      *  La fecha/hora del sistema de la bitacora ahora se obtiene de
+      *  la rutina compartida PRG01021 en vez de capturarla en linea -
+      *  LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-BITACORA ASSIGN TO "CALCLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BITACORA.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-LOTE ASSIGN DYNAMIC WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-BITACORA.
+       01 REG-BITACORA             PIC X(80).
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE         PIC X(10).
+       FD  F-SALIDA-LOTE.
+       01 REG-SALIDA-LOTE          PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 A            PIC 9(5).
+           01 B            PIC 9(5).
+           01 X            PIC 99.
+           01 WS-STATUS-BITACORA    PIC XX.
+           01 WS-FECHA-HORA.
+               05 WS-FECHA-SIS      PIC 9(8).
+               05 WS-HORA-SIS       PIC 9(8).
+           01 WS-LINEA-BITACORA     PIC X(80) VALUE SPACES.
+           01 WS-OPERACION          PIC X(14) VALUE SPACES.
+           01 WS-RESULTADO-ED       PIC Z9.
+           01 WS-DESBORDE           PIC X VALUE 'N'.
+               88 HUBO-DESBORDE     VALUE 'Y'.
+           01 WS-MODO-ARIT          PIC X VALUE 'E'.
+               88 MODO-ENTERO       VALUE 'E'.
+               88 MODO-DECIMAL      VALUE 'D'.
+           01 A-PESOS               PIC 9(5) VALUE ZEROS.
+           01 A-CENTS               PIC 99 VALUE ZEROS.
+           01 B-PESOS               PIC 9(5) VALUE ZEROS.
+           01 B-CENTS               PIC 99 VALUE ZEROS.
+           01 A-DEC                 PIC 9(5)V99 VALUE ZEROS.
+           01 B-DEC                 PIC 9(5)V99 VALUE ZEROS.
+           01 X-DEC                 PIC S9(10)V99 VALUE ZEROS.
+           01 WS-RESULTADO-DEC-ED   PIC -(9)9.99.
+       01 WS-BATCH.
+           02 WS-MODO               PIC X VALUE 'I'.
+               88 MODO-INTERACTIVO  VALUE 'I'.
+               88 MODO-LOTE         VALUE 'L'.
+           02 WS-ARCH-ENTRADA       PIC X(100) VALUE SPACES.
+           02 WS-ARCH-SALIDA        PIC X(100) VALUE SPACES.
+           02 WS-STATUS-ENTRADA     PIC XX VALUE '00'.
+           02 WS-STATUS-SALIDA      PIC XX VALUE '00'.
+           02 WS-EOF-LOTE           PIC X VALUE 'N'.
+               88 FIN-LOTE          VALUE 'Y'.
+           02 WS-PAR-LOTE           PIC X(10).
+           02 WS-A-LOTE REDEFINES WS-PAR-LOTE.
+               03 WS-A-ED           PIC 9(5).
+               03 WS-B-ED           PIC 9(5).
+           02 WS-LINEA-LOTE         PIC X(80) VALUE SPACES.
+           02 WS-RENGLON-LOTE       PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       010-INICIO.
+            PERFORM 005-SELECCIONAR-MODO.
+            IF MODO-LOTE
+                PERFORM 060-PROCESO-LOTE
+            ELSE
+                PERFORM 007-SELECCIONAR-ARITMETICA
+                IF MODO-DECIMAL
+                    PERFORM 075-PROCESO-INTERACTIVO-DECIMAL
+                ELSE
+                    PERFORM 070-PROCESO-INTERACTIVO
+                END-IF
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-MODO.
+            DISPLAY 'Modo: (I)nteractivo o por (L)ote: ' UPON CONSOLE.
+            ACCEPT WS-MODO FROM CONSOLE
+            IF NOT MODO-LOTE
+                MOVE 'I' TO WS-MODO
+            END-IF.
+       005-SELECCIONAR-MODO-SAL.
+            EXIT.
+
+       007-SELECCIONAR-ARITMETICA.
+            DISPLAY 'Modo aritmetico: (E)ntero o (D)ecimal/moneda: '
+                UPON CONSOLE.
+            ACCEPT WS-MODO-ARIT FROM CONSOLE
+            IF NOT MODO-DECIMAL
+                MOVE 'E' TO WS-MODO-ARIT
+            END-IF.
+       007-SELECCIONAR-ARITMETICA-SAL.
+            EXIT.
+
+       070-PROCESO-INTERACTIVO.
+            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
+            ACCEPT A FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
+            ACCEPT B FROM CONSOLE.
+
+            OPEN EXTEND F-BITACORA
+            IF WS-STATUS-BITACORA = '35'
+                OPEN OUTPUT F-BITACORA
+            END-IF.
+
+            DISPLAY 'Suma' UPON CONSOLE.
+            ADD A TO B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-ADD.
+            DISPLAY X.
+            MOVE 'SUMA' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Resta' UPON CONSOLE.
+            SUBTRACT A FROM B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-SUBTRACT.
+            DISPLAY X.
+            MOVE 'RESTA' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Multiplicacion' UPON CONSOLE.
+            MULTIPLY A BY B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-MULTIPLY.
+            DISPLAY X.
+            MOVE 'MULTIPLICACION' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Division' UPON CONSOLE.
+            DIVIDE A BY B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-DIVIDE.
+            DISPLAY X.
+            MOVE 'DIVISION' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Compute General' UPON CONSOLE.
+            DISPLAY 'Suma' UPON CONSOLE.
+            COMPUTE X = A + B
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X.
+            MOVE 'SUMA' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Resta' UPON CONSOLE.
+            COMPUTE X = A - B
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X.
+            MOVE 'RESTA' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Multiplicacion' UPON CONSOLE.
+            COMPUTE X = A * B
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X.
+            MOVE 'MULTIPLICACION' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            DISPLAY 'Division' UPON CONSOLE.
+            COMPUTE X = A / B
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X.
+            MOVE 'DIVISION' TO WS-OPERACION
+            PERFORM 020-REGISTRAR-BITACORA.
+
+            CLOSE F-BITACORA.
+       070-PROCESO-INTERACTIVO-SAL.
+            EXIT.
+
+       075-PROCESO-INTERACTIVO-DECIMAL.
+            DISPLAY 'Ingresa el primer valor, pesos: ' UPON CONSOLE.
+            ACCEPT A-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el primer valor, centavos: ' UPON CONSOLE.
+            ACCEPT A-CENTS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, pesos: ' UPON CONSOLE.
+            ACCEPT B-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, centavos: '
+                UPON CONSOLE.
+            ACCEPT B-CENTS FROM CONSOLE.
+            COMPUTE A-DEC = A-PESOS + (A-CENTS / 100)
+            COMPUTE B-DEC = B-PESOS + (B-CENTS / 100)
+
+            OPEN EXTEND F-BITACORA
+            IF WS-STATUS-BITACORA = '35'
+                OPEN OUTPUT F-BITACORA
+            END-IF.
+
+            DISPLAY 'Suma' UPON CONSOLE.
+            COMPUTE X-DEC = A-DEC + B-DEC
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X-DEC.
+            MOVE 'SUMA' TO WS-OPERACION
+            PERFORM 021-REGISTRAR-BITACORA-DEC.
+
+            DISPLAY 'Resta' UPON CONSOLE.
+            COMPUTE X-DEC = A-DEC - B-DEC
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X-DEC.
+            MOVE 'RESTA' TO WS-OPERACION
+            PERFORM 021-REGISTRAR-BITACORA-DEC.
+
+            DISPLAY 'Multiplicacion' UPON CONSOLE.
+            COMPUTE X-DEC = A-DEC * B-DEC
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X-DEC.
+            MOVE 'MULTIPLICACION' TO WS-OPERACION
+            PERFORM 021-REGISTRAR-BITACORA-DEC.
+
+            DISPLAY 'Division' UPON CONSOLE.
+            COMPUTE X-DEC = A-DEC / B-DEC
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-COMPUTE.
+            DISPLAY X-DEC.
+            MOVE 'DIVISION' TO WS-OPERACION
+            PERFORM 021-REGISTRAR-BITACORA-DEC.
+
+            CLOSE F-BITACORA.
+       075-PROCESO-INTERACTIVO-DECIMAL-SAL.
+            EXIT.
+
+       060-PROCESO-LOTE.
+            DISPLAY 'Archivo de entrada (pares A,B): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+            DISPLAY 'Archivo de salida (liquidacion): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-SALIDA FROM CONSOLE
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-LOTE
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-RENGLON-LOTE
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-PAR-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-RENGLON-LOTE
+                        PERFORM 065-LIQUIDAR-RENGLON
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-LOTE.
+       060-PROCESO-LOTE-SAL.
+            EXIT.
+
+       065-LIQUIDAR-RENGLON.
+            MOVE WS-A-ED TO A
+            MOVE WS-B-ED TO B
+            MOVE SPACES TO WS-LINEA-LOTE
+            STRING 'RENGLON ' WS-RENGLON-LOTE ' A=' A ' B=' B
+                DELIMITED BY SIZE
+                INTO WS-LINEA-LOTE
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+            WRITE REG-SALIDA-LOTE
+
+            ADD A TO B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-ADD
+            PERFORM 066-ESCRIBIR-RESULTADO-LOTE
+
+            SUBTRACT A FROM B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-SUBTRACT
+            PERFORM 066-ESCRIBIR-RESULTADO-LOTE
+
+            MULTIPLY A BY B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-MULTIPLY
+            PERFORM 066-ESCRIBIR-RESULTADO-LOTE
+
+            DIVIDE A BY B GIVING X
+                ON SIZE ERROR
+                    PERFORM 030-MARCAR-DESBORDE
+            END-DIVIDE
+            PERFORM 066-ESCRIBIR-RESULTADO-LOTE.
+       065-LIQUIDAR-RENGLON-SAL.
+            EXIT.
+
+       066-ESCRIBIR-RESULTADO-LOTE.
+            MOVE X TO WS-RESULTADO-ED
+            MOVE SPACES TO WS-LINEA-LOTE
+            IF HUBO-DESBORDE
+                STRING '   X=' WS-RESULTADO-ED
+                    ' DESBORDADO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE 'N' TO WS-DESBORDE
+            ELSE
+                STRING '   X=' WS-RESULTADO-ED
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+            END-IF
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+            WRITE REG-SALIDA-LOTE.
+       066-ESCRIBIR-RESULTADO-LOTE-SAL.
+            EXIT.
+
+       020-REGISTRAR-BITACORA.
+            IF HUBO-DESBORDE
+                DISPLAY 'ERROR: el resultado no cabe en X (desbordado)'
+            END-IF
+            CALL 'PRG01021' USING WS-FECHA-SIS WS-HORA-SIS
+            MOVE X TO WS-RESULTADO-ED
+            MOVE SPACES TO WS-LINEA-BITACORA
+            STRING WS-FECHA-SIS '-' WS-HORA-SIS ' ' WS-OPERACION
+                   ' A=' A ' B=' B ' X=' WS-RESULTADO-ED
+                   ' DESBORDE=' WS-DESBORDE
+                   DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+            MOVE WS-LINEA-BITACORA TO REG-BITACORA
+            WRITE REG-BITACORA
+            MOVE 'N' TO WS-DESBORDE.
+       020-REGISTRAR-BITACORA-SAL.
+            EXIT.
+
+       030-MARCAR-DESBORDE.
+            MOVE 'Y' TO WS-DESBORDE.
+       030-MARCAR-DESBORDE-SAL.
+            EXIT.
+
+       021-REGISTRAR-BITACORA-DEC.
+            IF HUBO-DESBORDE
+                DISPLAY 'ERROR: el resultado no cabe en X (desbordado)'
+            END-IF
+            CALL 'PRG01021' USING WS-FECHA-SIS WS-HORA-SIS
+            MOVE X-DEC TO WS-RESULTADO-DEC-ED
+            MOVE SPACES TO WS-LINEA-BITACORA
+            STRING WS-FECHA-SIS '-' WS-HORA-SIS ' ' WS-OPERACION
+                   ' A=' A-DEC ' B=' B-DEC ' X=' WS-RESULTADO-DEC-ED
+                   ' DESBORDE=' WS-DESBORDE
+                   DELIMITED BY SIZE
+                   INTO WS-LINEA-BITACORA
+            MOVE WS-LINEA-BITACORA TO REG-BITACORA
+            WRITE REG-BITACORA
+            MOVE 'N' TO WS-DESBORDE.
+       021-REGISTRAR-BITACORA-DEC-SAL.
+            EXIT.
+
+       END PROGRAM PRG01003.
