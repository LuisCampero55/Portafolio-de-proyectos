@@ -0,0 +1,975 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01018.
+      *  Rutina compartida de cantidad a letras, llamable por CALL
+      *  desde cualquier programa que necesite imprimir un importe con
+      *  su leyenda (por ejemplo, un cheque de nomina). El motor de
+      *  conversion (parrafos 030-UNIVER en adelante) se tomo del
+      *  convertidor de cantidad a letras (PRG01EXAMENBIEN), quitando
+      *  la parte interactiva/por lote y la validacion de cadena, ya
+      *  que aqui la cantidad llega como un campo numerico valido por
+      *  definicion - LCG 08 AGO 26
+      *  030-UNIVER reinicia IND1SUB1 al entrar, ya que esta rutina se
+      *  invoca varias veces por corrida (antes solo se llamaba una
+      *  vez por ejecucion) - LCG 08 AGO 26
+      *  Opcion de idioma ingles (LK-IDIOMA): las tablas de palabras y
+      *  el literal suelto 'CERO '/'ZERO ' se recargan por idioma en
+      *  007-SELECCIONAR-IDIOMA; los literales 'UN '/'ONE ', 'Y '/'AND '
+      *  y 'CON '/'WITH ' difieren en longitud de su contraparte en
+      *  ingles, asi que se ramifican en linea con IF IDIOMA-INGLES en
+      *  vez de usar un solo campo mutable (para no rellenar con
+      *  espacios de mas la salida en español) - LCG 08 AGO 26
+      *  Los tres puntos donde decenas y unidades coinciden (X3X..X9X,
+      *  y su equivalente en miles/millones) traian un 'AND ' de mas
+      *  en la rama en ingles (p.ej. "TWENTY AND THREE" en vez de
+      *  "TWENTY THREE"); se quito el literal, igual que en la rama
+      *  de decenas exactas - LCG 08 AGO 26
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 VALORES.
+           02 CADENA                       PIC 9(28).
+           02 VALOR                        REDEFINES CADENA.
+              03 OCHO-MILLON               PIC 9.
+                   88 ES-NUMERO1           VALUE 1 THRU 9.
+              03 SIETE-MILLON.
+                   04 SIETE-MILLON100      PIC 9.
+                   04 SIETE-MILLON010      PIC 9.
+                   04 SIETE-MILLON001      PIC 9.
+              03 SEIS-MILLON.
+                   04 SEIS-MILLON100       PIC 9.
+                   04 SEIS-MILLON010       PIC 9.
+                   04 SEIS-MILLON001       PIC 9.
+              03 CINCO-MILLON.
+                   04 CINCO-MILLON100      PIC 9.
+                   04 CINCO-MILLON010      PIC 9.
+                   04 CINCO-MILLON001      PIC 9.
+              03 CUATRO-MILLON.
+                   04 CUATRO-MILLON100     PIC 9.
+                   04 CUATRO-MILLON010     PIC 9.
+                   04 CUATRO-MILLON001     PIC 9.
+              03 TRES-MILLON.
+                   04 TRES-MILLON100       PIC 9.
+                   04 TRES-MILLON010       PIC 9.
+                   04 TRES-MILLON001       PIC 9.
+              03 DOS-MILLON.
+                   04 DOS-MILLON100        PIC 9.
+                   04 DOS-MILLON010        PIC 9.
+                   04 DOS-MILLON001        PIC 9.
+              03 MILLON.
+                   04 MILLON100            PIC 9.
+                   04 MILLON010            PIC 9.
+                   04 MILLON001            PIC 9.
+              03 MIL.
+                   04 MIL100               PIC 9.
+                   04 MIL010               PIC 9.
+                   04 MIL001               PIC 9.
+              03 CIEN.
+                   04 CIEN100              PIC 9.
+                   04 CIEN010              PIC 9.
+                   04 CIEN001              PIC 9.
+           02 CENTAVO                      PIC 99.
+           02 VALOR-LETRA-UNIDADES.
+              03 FILLER PIC X(15) VALUE "UNO".
+              03 FILLER PIC X(15) VALUE "DOS".
+              03 FILLER PIC X(15) VALUE "TRES".
+              03 FILLER PIC X(15) VALUE "CUATRO".
+              03 FILLER PIC X(15) VALUE "CINCO".
+              03 FILLER PIC X(15) VALUE "SEIS".
+              03 FILLER PIC X(15) VALUE "SIETE".
+              03 FILLER PIC X(15) VALUE "OCHO".
+              03 FILLER PIC X(15) VALUE "NUEVE".
+           02 LETRA-UNIDADES REDEFINES VALOR-LETRA-UNIDADES
+                                  PIC X(15) OCCURS 9 TIMES.
+           02 VALOR-LETRA10.
+              03 FILLER PIC X(15) VALUE "DIEZ".
+              03 FILLER PIC X(15) VALUE "ONCE".
+              03 FILLER PIC X(15) VALUE "DOCE".
+              03 FILLER PIC X(15) VALUE "TRECE".
+              03 FILLER PIC X(15) VALUE "CATORCE".
+              03 FILLER PIC X(15) VALUE "QUINCE".
+              03 FILLER PIC X(15) VALUE "DIECISEIS".
+              03 FILLER PIC X(15) VALUE "DIECISIETE".
+              03 FILLER PIC X(15) VALUE "DIECIOCHO".
+              03 FILLER PIC X(15) VALUE "DIECINUEVE".
+           02 LETRA-UNIDADES10 REDEFINES VALOR-LETRA10
+                                  PIC X(15) OCCURS 10 TIMES.
+           02 VALOR-LETRA-DECENAS.
+              03 FILLER PIC X(15) VALUE "VEINTE".
+              03 FILLER PIC X(15) VALUE "VEINTI".
+              03 FILLER PIC X(15) VALUE "TREINTA".
+              03 FILLER PIC X(15) VALUE "CUARENTA".
+              03 FILLER PIC X(15) VALUE "CINCUENTA".
+              03 FILLER PIC X(15) VALUE "SESENTA".
+              03 FILLER PIC X(15) VALUE "SETENTA".
+              03 FILLER PIC X(15) VALUE "OCHENTA".
+              03 FILLER PIC X(15) VALUE "NOVENTA".
+           02 LETRA-DECENAS REDEFINES VALOR-LETRA-DECENAS
+                                  PIC X(15) OCCURS 9 TIMES.
+           02 VALOR-LETRA-CENTENAS.
+              03 FILLER PIC X(15) VALUE "CIEN".
+              03 FILLER PIC X(15) VALUE "CIENTO".
+              03 FILLER PIC X(15) VALUE "DOSCIENTOS".
+              03 FILLER PIC X(15) VALUE "TRESCIENTOS".
+              03 FILLER PIC X(15) VALUE "CUATROCIENTOS".
+              03 FILLER PIC X(15) VALUE "QUINIENTOS".
+              03 FILLER PIC X(15) VALUE "SEISCIENTOS".
+              03 FILLER PIC X(15) VALUE "SETECIENTOS".
+              03 FILLER PIC X(15) VALUE "OCHOCIENTOS".
+              03 FILLER PIC X(15) VALUE "NOVECIENTOS".
+           02 LETRA-CENTENAS REDEFINES VALOR-LETRA-CENTENAS
+                                  PIC X(15) OCCURS 10 TIMES.
+           02 VALOR-LETRA-MILLON.
+              03 FILLER PIC X(15) VALUE 'PESOS'.
+              03 FILLER PIC X(15) VALUE 'MIL'.
+              03 FILLER PIC X(15) VALUE 'MILLONES'.
+              03 FILLER PIC X(15) VALUE 'BILLONES'.
+              03 FILLER PIC X(15) VALUE 'TRILLONES'.
+              03 FILLER PIC X(15) VALUE 'CUATRILLONES'.
+              03 FILLER PIC X(15) VALUE 'QUINTULLONES'.
+              03 FILLER PIC X(15) VALUE 'SEXTILLONES'.
+              03 FILLER PIC X(15) VALUE 'SEPTILLONES'.
+              03 FILLER PIC X(15) VALUE 'OCTILLONES'.
+           02 LETRA-MILLON REDEFINES VALOR-LETRA-MILLON
+                                  PIC X(15) OCCURS 10 TIMES.
+           02 VALOR-LETRA-MILLON1.
+              03 FILLER PIC X(15) VALUE 'PESO'.
+              03 FILLER PIC X(15) VALUE 'MIL'.
+              03 FILLER PIC X(15) VALUE 'MILLON'.
+              03 FILLER PIC X(15) VALUE 'BILLON'.
+              03 FILLER PIC X(15) VALUE 'TRILLON'.
+              03 FILLER PIC X(15) VALUE 'CUATRILLON'.
+              03 FILLER PIC X(15) VALUE 'QUINTULLON'.
+              03 FILLER PIC X(15) VALUE 'SEXTILLON'.
+              03 FILLER PIC X(15) VALUE 'SEPTILLON'.
+              03 FILLER PIC X(15) VALUE 'OCTILLON'.
+           02 LETRA-MILLON1 REDEFINES VALOR-LETRA-MILLON1
+                                  PIC X(15) OCCURS 10 TIMES.
+       01 INDICES.
+           02 IND3.
+               03 IND3SUB1         PIC 9 VALUE ZEROS.
+               03 IND3SUB2         PIC 9 VALUE ZEROS.
+           02 IND2.
+               03 IND2SUB1         PIC 9 VALUE ZEROS.
+               03 IND2SUB2         PIC 9 VALUE ZEROS.
+           02 IND1.
+               03 IND1SUB1         PIC 9 VALUE ZEROS.
+               03 IND1SUB2         PIC 9 VALUE ZEROS.
+           02 NOIND                PIC 99 VALUE ZEROS.
+           02 NOIND2               PIC 99 VALUE ZEROS.
+           02 POS                  PIC 99 VALUE ZEROS.
+           02 CENTAVOS             PIC X(13) VALUE '/100 CENTAVOS'.
+       01 VAL-UNIVERSAL.
+           02 UNI.
+               03 UNI100         PIC 9.
+               03 UNI010         PIC 9.
+               03 UNI001         PIC 9.
+       01 WS-SALIDA.
+           02 WS-LEGEND            PIC X(200) VALUE SPACES.
+           02 WS-PTR                PIC 9(4) VALUE 1.
+           02 WS-MONEDA             PIC X(3) VALUE 'MXN'.
+               88 MONEDA-PESOS      VALUE 'MXN'.
+               88 MONEDA-DOLAR      VALUE 'USD'.
+               88 MONEDA-EURO       VALUE 'EUR'.
+           02 WS-IDIOMA             PIC X(2) VALUE 'ES'.
+               88 IDIOMA-ESPANOL    VALUE 'ES'.
+               88 IDIOMA-INGLES     VALUE 'EN'.
+           02 WS-CERO-LIT           PIC X(5) VALUE 'CERO '.
+       LINKAGE SECTION.
+       01 LK-PESOS                  PIC 9(13).
+       01 LK-CENTAVOS                PIC 99.
+       01 LK-MONEDA                 PIC X(3).
+       01 LK-TEXTO                  PIC X(200).
+       01 LK-IDIOMA                 PIC X(2).
+       PROCEDURE DIVISION USING LK-PESOS LK-CENTAVOS LK-MONEDA
+               LK-TEXTO LK-IDIOMA.
+       010-INICIO.
+            PERFORM 007-SELECCIONAR-IDIOMA
+               THRU
+               007-SELECCIONAR-IDIOMA-SAL
+            PERFORM 006-SELECCIONAR-MONEDA
+               THRU
+               006-SELECCIONAR-MONEDA-SAL
+            MOVE LK-PESOS TO CADENA
+            MOVE LK-CENTAVOS TO CENTAVO
+            PERFORM 080-CONVERTIR-CANTIDAD
+               THRU
+               080-CONVERTIR-CANTIDAD-SAL
+            MOVE WS-LEGEND TO LK-TEXTO
+            GOBACK.
+
+       006-SELECCIONAR-MONEDA.
+            MOVE LK-MONEDA TO WS-MONEDA
+            IF NOT MONEDA-PESOS AND NOT MONEDA-DOLAR
+                AND NOT MONEDA-EURO
+                MOVE 'MXN' TO WS-MONEDA
+            END-IF
+            EVALUATE TRUE
+                WHEN MONEDA-DOLAR AND IDIOMA-INGLES
+                    MOVE 'DOLLARS' TO LETRA-MILLON(1)
+                    MOVE 'DOLLAR'  TO LETRA-MILLON1(1)
+                WHEN MONEDA-DOLAR
+                    MOVE 'DOLARES' TO LETRA-MILLON(1)
+                    MOVE 'DOLAR'   TO LETRA-MILLON1(1)
+                WHEN MONEDA-EURO
+                    MOVE 'EUROS'   TO LETRA-MILLON(1)
+                    MOVE 'EURO'    TO LETRA-MILLON1(1)
+                WHEN OTHER
+                    MOVE 'PESOS'   TO LETRA-MILLON(1)
+                    MOVE 'PESO'    TO LETRA-MILLON1(1)
+            END-EVALUATE.
+       006-SELECCIONAR-MONEDA-SAL.
+            EXIT.
+
+       007-SELECCIONAR-IDIOMA.
+      *    Recarga las tablas de palabras y los literales sueltos del
+      *    motor de conversion segun el idioma solicitado; por
+      *    defecto (o idioma invalido) se queda en español
+            MOVE LK-IDIOMA TO WS-IDIOMA
+            IF NOT IDIOMA-ESPANOL AND NOT IDIOMA-INGLES
+                MOVE 'ES' TO WS-IDIOMA
+            END-IF
+            IF IDIOMA-INGLES
+                MOVE 'ZERO '   TO WS-CERO-LIT
+                MOVE '/100 CENTS' TO CENTAVOS
+                MOVE 'ONE'     TO LETRA-UNIDADES(1)
+                MOVE 'TWO'     TO LETRA-UNIDADES(2)
+                MOVE 'THREE'   TO LETRA-UNIDADES(3)
+                MOVE 'FOUR'    TO LETRA-UNIDADES(4)
+                MOVE 'FIVE'    TO LETRA-UNIDADES(5)
+                MOVE 'SIX'     TO LETRA-UNIDADES(6)
+                MOVE 'SEVEN'   TO LETRA-UNIDADES(7)
+                MOVE 'EIGHT'   TO LETRA-UNIDADES(8)
+                MOVE 'NINE'    TO LETRA-UNIDADES(9)
+                MOVE 'TEN'        TO LETRA-UNIDADES10(1)
+                MOVE 'ELEVEN'     TO LETRA-UNIDADES10(2)
+                MOVE 'TWELVE'     TO LETRA-UNIDADES10(3)
+                MOVE 'THIRTEEN'   TO LETRA-UNIDADES10(4)
+                MOVE 'FOURTEEN'   TO LETRA-UNIDADES10(5)
+                MOVE 'FIFTEEN'    TO LETRA-UNIDADES10(6)
+                MOVE 'SIXTEEN'    TO LETRA-UNIDADES10(7)
+                MOVE 'SEVENTEEN'  TO LETRA-UNIDADES10(8)
+                MOVE 'EIGHTEEN'   TO LETRA-UNIDADES10(9)
+                MOVE 'NINETEEN'   TO LETRA-UNIDADES10(10)
+                MOVE 'TWENTY'  TO LETRA-DECENAS(1)
+                MOVE 'TWENTY'  TO LETRA-DECENAS(2)
+                MOVE 'THIRTY'  TO LETRA-DECENAS(3)
+                MOVE 'FORTY'   TO LETRA-DECENAS(4)
+                MOVE 'FIFTY'   TO LETRA-DECENAS(5)
+                MOVE 'SIXTY'   TO LETRA-DECENAS(6)
+                MOVE 'SEVENTY' TO LETRA-DECENAS(7)
+                MOVE 'EIGHTY'  TO LETRA-DECENAS(8)
+                MOVE 'NINETY'  TO LETRA-DECENAS(9)
+                MOVE 'ONE HUNDRED'   TO LETRA-CENTENAS(1)
+                MOVE 'ONE HUNDRED'   TO LETRA-CENTENAS(2)
+                MOVE 'TWO HUNDRED'   TO LETRA-CENTENAS(3)
+                MOVE 'THREE HUNDRED' TO LETRA-CENTENAS(4)
+                MOVE 'FOUR HUNDRED'  TO LETRA-CENTENAS(5)
+                MOVE 'FIVE HUNDRED'  TO LETRA-CENTENAS(6)
+                MOVE 'SIX HUNDRED'   TO LETRA-CENTENAS(7)
+                MOVE 'SEVEN HUNDRED' TO LETRA-CENTENAS(8)
+                MOVE 'EIGHT HUNDRED' TO LETRA-CENTENAS(9)
+                MOVE 'NINE HUNDRED'  TO LETRA-CENTENAS(10)
+                MOVE 'THOUSAND'    TO LETRA-MILLON(2)
+                MOVE 'MILLION'     TO LETRA-MILLON(3)
+                MOVE 'BILLION'     TO LETRA-MILLON(4)
+                MOVE 'TRILLION'    TO LETRA-MILLON(5)
+                MOVE 'QUADRILLION' TO LETRA-MILLON(6)
+                MOVE 'QUINTILLION' TO LETRA-MILLON(7)
+                MOVE 'SEXTILLION'  TO LETRA-MILLON(8)
+                MOVE 'SEPTILLION'  TO LETRA-MILLON(9)
+                MOVE 'OCTILLION'   TO LETRA-MILLON(10)
+                MOVE 'THOUSAND'    TO LETRA-MILLON1(2)
+                MOVE 'MILLION'     TO LETRA-MILLON1(3)
+                MOVE 'BILLION'     TO LETRA-MILLON1(4)
+                MOVE 'TRILLION'    TO LETRA-MILLON1(5)
+                MOVE 'QUADRILLION' TO LETRA-MILLON1(6)
+                MOVE 'QUINTILLION' TO LETRA-MILLON1(7)
+                MOVE 'SEXTILLION'  TO LETRA-MILLON1(8)
+                MOVE 'SEPTILLION'  TO LETRA-MILLON1(9)
+                MOVE 'OCTILLION'   TO LETRA-MILLON1(10)
+            ELSE
+                MOVE 'CERO ' TO WS-CERO-LIT
+                MOVE '/100 CENTAVOS' TO CENTAVOS
+                MOVE 'UNO'     TO LETRA-UNIDADES(1)
+                MOVE 'DOS'     TO LETRA-UNIDADES(2)
+                MOVE 'TRES'    TO LETRA-UNIDADES(3)
+                MOVE 'CUATRO'  TO LETRA-UNIDADES(4)
+                MOVE 'CINCO'   TO LETRA-UNIDADES(5)
+                MOVE 'SEIS'    TO LETRA-UNIDADES(6)
+                MOVE 'SIETE'   TO LETRA-UNIDADES(7)
+                MOVE 'OCHO'    TO LETRA-UNIDADES(8)
+                MOVE 'NUEVE'   TO LETRA-UNIDADES(9)
+                MOVE 'DIEZ'        TO LETRA-UNIDADES10(1)
+                MOVE 'ONCE'        TO LETRA-UNIDADES10(2)
+                MOVE 'DOCE'        TO LETRA-UNIDADES10(3)
+                MOVE 'TRECE'       TO LETRA-UNIDADES10(4)
+                MOVE 'CATORCE'     TO LETRA-UNIDADES10(5)
+                MOVE 'QUINCE'      TO LETRA-UNIDADES10(6)
+                MOVE 'DIECISEIS'   TO LETRA-UNIDADES10(7)
+                MOVE 'DIECISIETE'  TO LETRA-UNIDADES10(8)
+                MOVE 'DIECIOCHO'   TO LETRA-UNIDADES10(9)
+                MOVE 'DIECINUEVE'  TO LETRA-UNIDADES10(10)
+                MOVE 'VEINTE'    TO LETRA-DECENAS(1)
+                MOVE 'VEINTI'    TO LETRA-DECENAS(2)
+                MOVE 'TREINTA'   TO LETRA-DECENAS(3)
+                MOVE 'CUARENTA'  TO LETRA-DECENAS(4)
+                MOVE 'CINCUENTA' TO LETRA-DECENAS(5)
+                MOVE 'SESENTA'   TO LETRA-DECENAS(6)
+                MOVE 'SETENTA'   TO LETRA-DECENAS(7)
+                MOVE 'OCHENTA'   TO LETRA-DECENAS(8)
+                MOVE 'NOVENTA'   TO LETRA-DECENAS(9)
+                MOVE 'CIEN'        TO LETRA-CENTENAS(1)
+                MOVE 'CIENTO'      TO LETRA-CENTENAS(2)
+                MOVE 'DOSCIENTOS'  TO LETRA-CENTENAS(3)
+                MOVE 'TRESCIENTOS' TO LETRA-CENTENAS(4)
+                MOVE 'CUATROCIENTOS' TO LETRA-CENTENAS(5)
+                MOVE 'QUINIENTOS'  TO LETRA-CENTENAS(6)
+                MOVE 'SEISCIENTOS' TO LETRA-CENTENAS(7)
+                MOVE 'SETECIENTOS' TO LETRA-CENTENAS(8)
+                MOVE 'OCHOCIENTOS' TO LETRA-CENTENAS(9)
+                MOVE 'NOVECIENTOS' TO LETRA-CENTENAS(10)
+                MOVE 'MIL'         TO LETRA-MILLON(2)
+                MOVE 'MILLONES'    TO LETRA-MILLON(3)
+                MOVE 'BILLONES'    TO LETRA-MILLON(4)
+                MOVE 'TRILLONES'   TO LETRA-MILLON(5)
+                MOVE 'CUATRILLONES' TO LETRA-MILLON(6)
+                MOVE 'QUINTULLONES' TO LETRA-MILLON(7)
+                MOVE 'SEXTILLONES'  TO LETRA-MILLON(8)
+                MOVE 'SEPTILLONES'  TO LETRA-MILLON(9)
+                MOVE 'OCTILLONES'   TO LETRA-MILLON(10)
+                MOVE 'MIL'         TO LETRA-MILLON1(2)
+                MOVE 'MILLON'      TO LETRA-MILLON1(3)
+                MOVE 'BILLON'      TO LETRA-MILLON1(4)
+                MOVE 'TRILLON'     TO LETRA-MILLON1(5)
+                MOVE 'CUATRILLON'  TO LETRA-MILLON1(6)
+                MOVE 'QUINTULLON'  TO LETRA-MILLON1(7)
+                MOVE 'SEXTILLON'   TO LETRA-MILLON1(8)
+                MOVE 'SEPTILLON'   TO LETRA-MILLON1(9)
+                MOVE 'OCTILLON'    TO LETRA-MILLON1(10)
+            END-IF.
+       007-SELECCIONAR-IDIOMA-SAL.
+            EXIT.
+
+       080-CONVERTIR-CANTIDAD.
+            MOVE SPACES TO WS-LEGEND
+            MOVE 1 TO WS-PTR
+            IF ES-NUMERO1
+                PERFORM 048-OCTILLON THRU 048-OCTILLON-SAL
+            ELSE IF SIETE-MILLON > 000
+                PERFORM 047-SEPTILLON THRU 047-SEPTILLON-SAL
+            ELSE IF SEIS-MILLON > 000
+                PERFORM 046-SEXTILLON THRU 046-SEXTILLON-SAL
+            ELSE IF CINCO-MILLON > 000
+                PERFORM 045-QUINTULLON THRU 045-QUINTULLON-SAL
+            ELSE IF CUATRO-MILLON > 000
+                PERFORM 044-CUATRILLON THRU 044-CUATRILLON-SAL
+            ELSE IF TRES-MILLON > 000
+                PERFORM 043-TRILLON THRU 043-TRILLON-SAL
+            ELSE IF DOS-MILLON > 000
+                PERFORM 042-BILLON THRU 042-BILLON-SAL
+            ELSE IF MILLON > 000
+                PERFORM 041-MILLON THRU 041-MILLON-SAL
+            ELSE IF MIL > 000
+                PERFORM 040-MILES THRU 040-MILES-SAL
+            ELSE IF CIEN > 000
+                MOVE 1 TO POS
+                MOVE CIEN TO UNI
+                PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+                PERFORM 090-AGREGAR-CENTAVOS
+            ELSE
+                STRING WS-CERO-LIT LETRA-MILLON(1) ' '
+                    DELIMITED BY SIZE
+                    INTO WS-LEGEND
+                    WITH POINTER WS-PTR
+                PERFORM 090-AGREGAR-CENTAVOS
+            END-IF.
+       080-CONVERTIR-CANTIDAD-SAL.
+            EXIT.
+
+       030-UNIVER.
+            COMPUTE IND1SUB1 = 0
+            PERFORM VARYING IND1SUB2 FROM 0 BY 1 UNTIL IND1SUB1 = 1
+               COMPUTE IND2SUB1 = 0
+               PERFORM VARYING IND2SUB2 FROM 0 BY 1 UNTIL IND2SUB1 = 1
+                   COMPUTE IND3SUB1 = 0
+                   PERFORM VARYING IND3SUB2 FROM 0 BY 1 UNTIL
+                                   IND3SUB1 = 1
+                       IF UNI100 = IND1SUB2
+      *////////// SOLAMENTE 100 200 300 400 500 600 700 800 900 ///////////////
+                           IF IND1SUB2 > 1 AND UNI100 > 1
+                               AND IND1SUB2 = UNI100
+                               COMPUTE NOIND = IND1SUB2 + 1
+                               IF UNI010 = 0 AND IND2SUB2 = 0
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+      *////////// SOLAMENTE X10 X20 X30 X40 X50 X60 X70 X80 X90 ///////////////
+                               IF UNI010 > 0 AND IND2SUB2 > 0
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI010 = 1 AND IND2SUB2 = 1
+                                       AND UNI010 = IND2SUB2
+                                       IF UNI001 = 0 AND IND3SUB2 = 0
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-UNIDADES10
+                                               (IND2SUB2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                           GO TO 030-UNIVER-SAL
+                                       END-IF
+      */////////////////////////// SOLAMENTE X1X //////////////////////////////
+                                       IF UNI001 > 0 AND IND3SUB2 > 0
+                                           AND UNI001 = IND3SUB2
+                                           COMPUTE NOIND2 = IND3SUB2 + 1
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-UNIDADES10(NOIND2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                           GO TO 030-UNIVER-SAL
+                                       END-IF
+                                   END-IF
+                                   IF UNI010 = 2 AND IND2SUB2 = 2
+                                       AND UNI010 = IND2SUB2
+                                       AND UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-DECENAS(1)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-DECENAS(IND2SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+      *///////////// SOLAMENTE X3X X4X X5X X6X X7X X8X X9X ////////////////////
+                                   IF UNI001 > 0 AND IND3SUB2 > 0
+                                       AND UNI001 = IND3SUB2
+                                       IF IDIOMA-INGLES
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-DECENAS(IND2SUB2)
+                                               LETRA-UNIDADES(IND3SUB2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       ELSE
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-DECENAS(IND2SUB2)
+                                               'Y '
+                                               LETRA-UNIDADES(IND3SUB2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       END-IF
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+      */////////////////////////// SOLAMENTE X2X //////////////////////////////
+                               IF UNI010 = 2 AND IND2SUB2 = 2
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 > 0 AND IND3SUB2 > 0
+                                       AND UNI001 = IND3SUB2
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-DECENAS(IND2SUB2)
+                                           LETRA-UNIDADES(IND3SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+
+      */////////////////////////// SOLAMENTE X0X //////////////////////////////
+                               IF UNI010 = 0 AND IND2SUB2 = 0
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 > 0 AND IND3SUB2 > 0
+                                       AND UNI001 = IND3SUB2
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-UNIDADES(IND3SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+                           END-IF
+      *//////////////////// ENTRE 100 Y 199 ///////////////////////////
+                           IF IND1SUB2 = 1 AND UNI100 = 1
+                               IF UNI010 = 0 AND IND2SUB2 = 0
+      *     DE 100
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(IND1SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                                   IF UNI001 = IND3SUB2
+      *     DE 101 A 109
+                                       STRING LETRA-CENTENAS(2)
+                                           LETRA-UNIDADES(IND3SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+                               COMPUTE NOIND = IND1SUB2 + 1
+                               IF UNI010 = 1 AND IND2SUB2 = 1
+      *     DE 110
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-UNIDADES10(1)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                                   COMPUTE NOIND2 = IND3SUB2 + 1
+      *     DE 111 A 119
+                                   IF UNI001 = IND3SUB2
+                                       AND UNI001 > 0 AND IND3SUB2 > 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                       LETRA-UNIDADES10(NOIND2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+      *     DE 121 A 29
+                               IF UNI010 = 2 AND IND2SUB2 = 2
+                                   AND UNI001 > 0 AND IND3SUB2 > 0
+                                   AND UNI001 = IND3SUB2
+                                   STRING LETRA-CENTENAS(NOIND)
+                                       LETRA-DECENAS(IND2SUB2)
+                                       LETRA-UNIDADES(IND3SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                   GO TO 030-UNIVER-SAL
+                               END-IF
+      *     DE 120
+                               IF UNI010 = 2 AND IND2SUB2 = 2
+                                   AND UNI001 = 0 AND IND3SUB2 = 0
+                                   AND UNI001 = IND3SUB2
+                                   COMPUTE NOIND2 = IND3SUB2 + 1
+                                   STRING LETRA-CENTENAS(NOIND)
+                                       LETRA-DECENAS(NOIND2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                   GO TO 030-UNIVER-SAL
+                               END-IF
+      *     DE 131 A 199
+                               IF UNI010 > 2 AND IND2SUB2 > 2
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-CENTENAS(NOIND)
+                                           LETRA-DECENAS(IND2SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                                   IF UNI001 = IND3SUB2
+                                       IF IDIOMA-INGLES
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-DECENAS(IND2SUB2)
+                                               LETRA-UNIDADES(IND3SUB2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       ELSE
+                                           STRING LETRA-CENTENAS(NOIND)
+                                               LETRA-DECENAS(IND2SUB2)
+                                               'Y '
+                                               LETRA-UNIDADES(IND3SUB2)
+                                               LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       END-IF
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+                           END-IF
+      *//////////////////// ENTRE 000 Y 099 ///////////////////////////
+      *     DE 021 A 029
+                           IF UNI100 = 0 AND IND1SUB2 = 0
+                               IF UNI010 = 2 AND IND2SUB2 = 2
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 > 0 AND IND3SUB2 > 0 AND
+                                       UNI001 = IND3SUB2
+                                       COMPUTE NOIND2 = IND2SUB2 + 1
+                                       STRING LETRA-DECENAS(IND2SUB2)
+                                           LETRA-UNIDADES(IND3SUB2)
+                                           LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+      *     DE 020
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       AND IND3SUB2 = UNI001
+                                       COMPUTE NOIND2 = IND2SUB2 - 1
+                                       STRING LETRA-DECENAS(NOIND2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+      *     DE 010
+                               IF UNI010 = 1 AND IND2SUB2 = 1
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       AND UNI001 = IND3SUB2
+                                      STRING LETRA-UNIDADES10(IND2SUB2)
+                                      LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+      *     DE 011 A 019
+                                   IF UNI001 > 1 AND IND3SUB2 > 1
+                                       AND UNI001 = IND3SUB2
+                                       COMPUTE NOIND2 = IND3SUB2 + 1
+                                       STRING LETRA-UNIDADES10(NOIND2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+      *     DE 001 A 009
+                               IF UNI010 = 0 AND IND2SUB2 = 0
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 > 0 AND IND3SUB2 > 0
+                                       AND UNI001 = IND3SUB2
+                                       IF UNI001 = 1 AND IND3SUB2 = 1
+                                           AND UNI001 = IND3SUB2
+                                           IF IDIOMA-INGLES
+                                               STRING 'ONE '
+                                               LETRA-MILLON1(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                           ELSE
+                                               STRING 'UN '
+                                               LETRA-MILLON1(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                           END-IF
+                                           GO TO 030-UNIVER-SAL
+                                       END-IF
+                                       STRING LETRA-UNIDADES(IND3SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+
+                               END-IF
+      *     DE 031 A 099
+                               IF UNI010 > 2 AND IND2SUB2 > 2
+                                   AND UNI010 = IND2SUB2
+                                   IF UNI001 = 0 AND IND3SUB2 = 0
+                                       STRING LETRA-DECENAS(IND2SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                                   IF UNI001 = IND3SUB2
+                                       IF IDIOMA-INGLES
+                                   STRING LETRA-DECENAS(IND2SUB2)
+                                       LETRA-UNIDADES(IND3SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       ELSE
+                                   STRING LETRA-DECENAS(IND2SUB2)
+                                       'Y '
+                                       LETRA-UNIDADES(IND3SUB2)
+                                       LETRA-MILLON(POS)
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                                       END-IF
+                                       GO TO 030-UNIVER-SAL
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                       IF IND3SUB2 = 9
+                           COMPUTE IND3SUB1 = 1
+                       END-IF
+                   END-PERFORM
+                   IF IND2SUB2 = 9
+                       COMPUTE IND2SUB1 = 1
+                   END-IF
+               END-PERFORM
+               IF IND1SUB2 = 9
+                   COMPUTE IND1SUB1 = 1
+               END-IF
+            END-PERFORM.
+       030-UNIVER-SAL.
+            EXIT.
+
+       090-AGREGAR-CENTAVOS.
+            IF CENTAVO NOT = 0
+                IF IDIOMA-INGLES
+                    STRING 'WITH ' CENTAVO CENTAVOS
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                ELSE
+                    STRING 'CON ' CENTAVO CENTAVOS
+                        DELIMITED BY SIZE
+                        INTO WS-LEGEND
+                        WITH POINTER WS-PTR
+                END-IF
+            END-IF.
+       090-AGREGAR-CENTAVOS-SAL.
+            EXIT.
+
+       040-MILES.
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER
+            THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER
+            THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       040-MILES-SAL.
+            EXIT.
+
+       041-MILLON.
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       041-MILLON-SAL.
+            EXIT.
+
+       042-BILLON.
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       042-BILLON-SAL.
+            EXIT.
+       043-TRILLON.
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       043-TRILLON-SAL.
+            EXIT.
+
+       044-CUATRILLON.
+            MOVE 6 TO POS
+            MOVE CUATRO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       044-CUATRILLON-SAL.
+            EXIT.
+       045-QUINTULLON.
+            MOVE 7 TO POS
+            MOVE CINCO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 6 TO POS
+            MOVE CUATRO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       045-QUINTULLON-SAL.
+            EXIT.
+       046-SEXTILLON.
+            MOVE 8 TO POS
+            MOVE SEIS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 7 TO POS
+            MOVE CINCO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 6 TO POS
+            MOVE CUATRO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       046-SEXTILLON-SAL.
+            EXIT.
+       047-SEPTILLON.
+            MOVE 9 TO POS
+            MOVE SIETE-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 8 TO POS
+            MOVE SEIS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 7 TO POS
+            MOVE CINCO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 6 TO POS
+            MOVE CUATRO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       047-SEPTILLON-SAL.
+            EXIT.
+       048-OCTILLON.
+            MOVE 10 TO POS
+            MOVE OCHO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 9 TO POS
+            MOVE SIETE-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 8 TO POS
+            MOVE SEIS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 7 TO POS
+            MOVE CINCO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 6 TO POS
+            MOVE CUATRO-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 5 TO POS
+            MOVE TRES-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 4 TO POS
+            MOVE DOS-MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 3 TO POS
+            MOVE MILLON TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 2 TO POS
+            MOVE MIL TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            MOVE 1 TO POS
+            MOVE CIEN TO UNI
+            PERFORM 030-UNIVER THRU 030-UNIVER-SAL
+            PERFORM 090-AGREGAR-CENTAVOS.
+       048-OCTILLON-SAL.
+            EXIT.
+
+       END PROGRAM PRG01018.
