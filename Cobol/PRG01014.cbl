@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01014.
+      *  Menu principal: despacha por CALL a los programas existentes
+      *  del sistema, para no tener que recordar cada PRGxxxxx por su
+      *  numero - LCG 08 AGO 26
+      *  Opcion 13: impresion de cheques de nomina (PRG01019) - LCG 08 AGO 26
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCION-MENU                   PIC 99 VALUE ZEROS.
+           88 OPCION-MENU-VALIDA           VALUE 1 THRU 13.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+            PERFORM 020-MOSTRAR-MENU
+               THRU
+               020-MOSTRAR-MENU-SAL
+            ACCEPT WS-OPCION-MENU FROM CONSOLE
+            IF NOT OPCION-MENU-VALIDA
+                DISPLAY 'Opcion invalida' UPON CONSOLE
+                GO TO 010-INICIO
+            END-IF
+            PERFORM 030-DESPACHAR
+               THRU
+               030-DESPACHAR-SAL
+            STOP RUN.
+
+       020-MOSTRAR-MENU.
+            DISPLAY '==========================================='
+                UPON CONSOLE.
+            DISPLAY ' MENU PRINCIPAL DEL SISTEMA' UPON CONSOLE.
+            DISPLAY '==========================================='
+                UPON CONSOLE.
+            DISPLAY ' 01. Captura de personal (PRG01002)'
+                UPON CONSOLE.
+            DISPLAY ' 02. Calculadora aritmetica (PRG01003)'
+                UPON CONSOLE.
+            DISPLAY ' 03. Calculadora con nivel 88 (PRG01004)'
+                UPON CONSOLE.
+            DISPLAY ' 04. Manejo de fechas con MOVE (PRG01005)'
+                UPON CONSOLE.
+            DISPLAY ' 05. Calculadora con acumulador (PRG01006)'
+                UPON CONSOLE.
+            DISPLAY ' 06. Validacion de fechas (PRG01007)'
+                UPON CONSOLE.
+            DISPLAY ' 07. Calculadora con historial (PRG01008)'
+                UPON CONSOLE.
+            DISPLAY ' 08. Fecha a dia juliano (PRG01009)'
+                UPON CONSOLE.
+            DISPLAY ' 09. Diferencia entre dos fechas (PRG01010)'
+                UPON CONSOLE.
+            DISPLAY ' 10. Tabla 5x5 (PRG01011)' UPON CONSOLE.
+            DISPLAY ' 11. Cubo 3x3x3 (PRG01012)' UPON CONSOLE.
+            DISPLAY ' 12. Convertidor de cantidad a letras '
+                '(PRG01EXAMENBIEN)' UPON CONSOLE.
+            DISPLAY ' 13. Impresion de cheques de nomina (PRG01019)'
+                UPON CONSOLE.
+            DISPLAY ' Elija una opcion: ' UPON CONSOLE.
+       020-MOSTRAR-MENU-SAL.
+            EXIT.
+
+       030-DESPACHAR.
+            EVALUATE WS-OPCION-MENU
+                WHEN 01
+                    CALL 'PRG01002'
+                WHEN 02
+                    CALL 'PRG01003'
+                WHEN 03
+                    CALL 'PRG01004'
+                WHEN 04
+                    CALL 'PRG01005'
+                WHEN 05
+                    CALL 'PRG01006'
+                WHEN 06
+                    CALL 'PRG01007'
+                WHEN 07
+                    CALL 'PRG01008'
+                WHEN 08
+                    CALL 'PRG01009'
+                WHEN 09
+                    CALL 'PRG01010'
+                WHEN 10
+                    CALL 'PRG01011'
+                WHEN 11
+                    CALL 'PRG01012'
+                WHEN 12
+                    CALL 'PRG01EXAMENBIEN'
+                WHEN 13
+                    CALL 'PRG01019'
+            END-EVALUATE.
+       030-DESPACHAR-SAL.
+            EXIT.
+
+       END PROGRAM PRG01014.
