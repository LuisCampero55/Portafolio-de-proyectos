@@ -3,84 +3,262 @@
       *  Uso de nivel 88, Uso de IF, Reciclado de codigo
       *  Campero Granados Luis Daniel
       *  05 MAY 24
+      *  Busqueda inversa: de dia juliano a fecha - LCG 08 AGO 26
+      *  Dia de la semana mostrado junto con el dia juliano - LCG 08 AGO 26
+      *  Tabla de dias acumulados movida al copybook DIASXMES, compartido
+      *  con PRG01010 - LCG 08 AGO 26
+      *  Campos de fecha (FECH) movidos al copybook FECHACAM - LCG
+      *  08 AGO 26
+      *  Errores de validacion registrados con la rutina compartida
+      *  PRG01015 - LCG 08 AGO 26
+      *  Validacion de fecha delegada a la rutina compartida PRG01013
+      *  en vez de repetir las reglas aqui - LCG 08 AGO 26
+      *  Aviso si la fecha ingresada es posterior a la fecha real del
+      *  sistema - LCG 08 AGO 26
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 FECH.
-           05 VAL-ANO                          PIC 9(4).
-               88 ANO VALUE 0001 THRU 2100.
-           05 VAL-MES                          PIC 9(2).
-               88 MES VALUE 01 THRU 12.
-               88 M31 VALUE 01, 03, 05, 07, 08, 10, 12.
-               88 M30 VALUE 04, 06, 09, 11.
-           05 VAL-DIA                          PIC 9(2).
-               88 DIA VALUE 01 THRU 31.
+       COPY FECHACAM.
+       01 WS-LOG-PROGRAMA                      PIC X(8)
+           VALUE 'PRG01009'.
+       01 WS-LOG-MENSAJE                       PIC X(60) VALUE SPACES.
        01 DIASTOT                              PIC 999 VALUE ZEROS.
-       01 JULIANO.
-           05 DIASACUMULADOS.
-               10 FILLER                       PIC 9(6) VALUE 000000.
-               10 FILLER                       PIC 9(6) VALUE 031032.
-               10 FILLER                       PIC 9(6) VALUE 059060.
-               10 FILLER                       PIC 9(6) VALUE 090091.
-               10 FILLER                       PIC 9(6) VALUE 120121.
-               10 FILLER                       PIC 9(6) VALUE 151152.
-               10 FILLER                       PIC 9(6) VALUE 181182.
-               10 FILLER                       PIC 9(6) VALUE 212213.
-               10 FILLER                       PIC 9(6) VALUE 243244.
-               10 FILLER                       PIC 9(6) VALUE 273274.
-               10 FILLER                       PIC 9(6) VALUE 304305.
-               10 FILLER                       PIC 9(6) VALUE 334335.
-           05 DIASXMES REDEFINES DIASACUMULADOS.
-               10 ACU-GRAL                     OCCURS 12.
-                   15 ACU1                     PIC 999.
-                   15 ACU2                     PIC 999.
+       COPY DIASXMES.
        01 RESUL                                PIC 9999.
        01 RESIDUOS.
            05 RES-4                            PIC 9999.
        01 RESIDUO-R REDEFINES RESIDUOS.
            05 RES-TOT                          PIC 9(12).
                88 ES-RES-CERO                  VALUE ZEROS.
+       01 WS-OPCION                             PIC X VALUE 'F'.
+           88 OPCION-FECHA-A-JULIANO           VALUE 'F'.
+           88 OPCION-JULIANO-A-FECHA           VALUE 'J'.
+       01 WS-JULIANO-IN                         PIC 999 VALUE ZEROS.
+       01 WS-MES-ENC                            PIC 99 VALUE ZEROS.
+       01 WS-DIA-ENC                            PIC 99 VALUE ZEROS.
+       01 WS-IDX                                PIC 99 VALUE ZEROS.
+       01 WS-ENCONTRADO                         PIC X VALUE 'N'.
+           88 MES-ENCONTRADO                   VALUE 'Y'.
+       01 WS-ZELLER.
+      *    Campos de apoyo para el calculo del dia de la semana por
+      *    la congruencia de Zeller
+           05 WS-Z-MES                         PIC 99 VALUE ZEROS.
+           05 WS-Z-ANO                         PIC 9(4) VALUE ZEROS.
+           05 WS-Z-SIGLO                       PIC 99 VALUE ZEROS.
+           05 WS-Z-ANOSIGLO                    PIC 99 VALUE ZEROS.
+           05 WS-Z-T1                          PIC 9(4) VALUE ZEROS.
+           05 WS-Z-T2                          PIC 9(4) VALUE ZEROS.
+           05 WS-Z-T3                          PIC 9(4) VALUE ZEROS.
+           05 WS-Z-SUMA                        PIC 9(6) VALUE ZEROS.
+           05 WS-Z-COC                         PIC 9(4) VALUE ZEROS.
+           05 WS-Z-DIA-SEM                     PIC 9 VALUE ZEROS.
+           05 WS-DOW-IDX                       PIC 9 VALUE ZEROS.
+       01 WS-DOW-NOMBRES.
+           05 FILLER                   PIC X(9) VALUE 'SABADO'.
+           05 FILLER                   PIC X(9) VALUE 'DOMINGO'.
+           05 FILLER                   PIC X(9) VALUE 'LUNES'.
+           05 FILLER                   PIC X(9) VALUE 'MARTES'.
+           05 FILLER                   PIC X(9) VALUE 'MIERCOLES'.
+           05 FILLER                   PIC X(9) VALUE 'JUEVES'.
+           05 FILLER                   PIC X(9) VALUE 'VIERNES'.
+       01 WS-DOW-TABLA REDEFINES WS-DOW-NOMBRES.
+           05 WS-DOW-NOMBRE                    PIC X(9) OCCURS 7.
+       01 WS-FECHA-VALIDA                       PIC X VALUE 'S'.
+           88 FECHA-VALIDA                      VALUE 'S'.
+       01 WS-FECHA-HOY.
+      *    Fecha real del sistema, para comparar contra la fecha
+      *    ingresada y avisar si es una fecha futura
+           05 WS-ANO-HOY                        PIC 9(4) VALUE ZEROS.
+           05 WS-MES-HOY                        PIC 99 VALUE ZEROS.
+           05 WS-DIA-HOY                        PIC 99 VALUE ZEROS.
+       01 WS-FECHA-FUTURA                       PIC X VALUE 'N'.
+           88 FECHA-FUTURA                      VALUE 'Y'.
 
        PROCEDURE DIVISION.
        010-INICIO.
+            PERFORM 005-SELECCIONAR-OPCION.
+            IF OPCION-JULIANO-A-FECHA
+                PERFORM 020-JULIANO-A-FECHA
+                   THRU
+                   020-JULIANO-A-FECHA-SAL
+            ELSE
+                PERFORM 015-FECHA-A-JULIANO
+                   THRU
+                   015-FECHA-A-JULIANO-SAL
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-OPCION.
+            DISPLAY ' Desea convertir (F)echa a Juliano o (J)uliano '
+                'a fecha: ' UPON CONSOLE.
+            ACCEPT WS-OPCION FROM CONSOLE
+            IF NOT OPCION-JULIANO-A-FECHA
+                MOVE 'F' TO WS-OPCION
+            END-IF.
+       005-SELECCIONAR-OPCION-SAL.
+            EXIT.
+
+       015-FECHA-A-JULIANO.
             DISPLAY ' ¿Ingrese su año?  (AAAA)' UPON CONSOLE.
             ACCEPT VAL-ANO FROM CONSOLE.
             DISPLAY ' ¿Ingrese su mes?  (MM)' UPON CONSOLE.
             ACCEPT VAL-MES FROM CONSOLE.
             DISPLAY ' ¿Ingrese su dia?  (DD)' UPON CONSOLE.
             ACCEPT VAL-DIA FROM CONSOLE.
-            IF NOT ANO
-                DISPLAY 'ERROR: Año incorrecto'
+            CALL 'PRG01013' USING VAL-DIA VAL-MES VAL-ANO
+                WS-FECHA-VALIDA
+            IF NOT FECHA-VALIDA
+                DISPLAY 'ERROR: Fecha incorrecta'
+                MOVE 'Fecha invalida en 015-FECHA-A-JULIANO'
+                    TO WS-LOG-MENSAJE
+                CALL 'PRG01015' USING WS-LOG-PROGRAMA WS-LOG-MENSAJE
                 STOP RUN
             END-IF.
-            IF NOT MES
-                DISPLAY 'ERROR: Mes incorrecto'
-                STOP RUN
+            PERFORM 045-VERIFICAR-FECHA-FUTURA
+               THRU
+               045-VERIFICAR-FECHA-FUTURA-SAL
+            IF FECHA-FUTURA
+                DISPLAY 'Advertencia: la fecha ingresada es posterior '
+                    'a la fecha actual del sistema'
+            END-IF
+            DIVIDE VAL-ANO BY 4 GIVING RESUL
+                   REMAINDER RES-4
+
+            IF ES-RES-CERO
+                DISPLAY 'Año bisiesto'
+                COMPUTE DIASTOT = VAL-DIA + ACU2(VAL-MES)
+                DISPLAY 'Dias de año bisiesto: ' DIASTOT
+                PERFORM 025-CALCULAR-DIA-SEMANA
+                   THRU
+                   025-CALCULAR-DIA-SEMANA-SAL
+            ELSE
+                COMPUTE DIASTOT = VAL-DIA + ACU1(VAL-MES)
+                DISPLAY 'Dias de año no bisiesto: ' DIASTOT
+                PERFORM 025-CALCULAR-DIA-SEMANA
+                   THRU
+                   025-CALCULAR-DIA-SEMANA-SAL
             END-IF.
-            IF NOT DIA
-                DISPLAY 'ERROR: Dia incorrecto'
+       015-FECHA-A-JULIANO-SAL.
+            EXIT.
+
+       045-VERIFICAR-FECHA-FUTURA.
+      *    Compara la fecha ya validada (VAL-DIA/VAL-MES/VAL-ANO)
+      *    contra la fecha real del sistema, solo como aviso
+      *    informativo (una fecha futura no se rechaza)
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-HOY
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-HOY
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-HOY
+            MOVE 'N' TO WS-FECHA-FUTURA
+            IF VAL-ANO > WS-ANO-HOY
+                MOVE 'Y' TO WS-FECHA-FUTURA
+            ELSE
+                IF VAL-ANO = WS-ANO-HOY AND VAL-MES > WS-MES-HOY
+                    MOVE 'Y' TO WS-FECHA-FUTURA
+                ELSE
+                    IF VAL-ANO = WS-ANO-HOY AND VAL-MES = WS-MES-HOY
+                            AND VAL-DIA > WS-DIA-HOY
+                        MOVE 'Y' TO WS-FECHA-FUTURA
+                    END-IF
+                END-IF
+            END-IF.
+       045-VERIFICAR-FECHA-FUTURA-SAL.
+            EXIT.
+
+       025-CALCULAR-DIA-SEMANA.
+      *    Congruencia de Zeller (forma con +5J, sin restas, para
+      *    trabajar con campos sin signo)
+            IF VAL-MES < 3
+                COMPUTE WS-Z-MES = VAL-MES + 12
+                COMPUTE WS-Z-ANO = VAL-ANO - 1
+            ELSE
+                MOVE VAL-MES TO WS-Z-MES
+                MOVE VAL-ANO TO WS-Z-ANO
+            END-IF
+            DIVIDE WS-Z-ANO BY 100 GIVING WS-Z-SIGLO
+            COMPUTE WS-Z-ANOSIGLO = WS-Z-ANO - (WS-Z-SIGLO * 100)
+            COMPUTE WS-Z-T1 = (13 * (WS-Z-MES + 1)) / 5
+            COMPUTE WS-Z-T2 = WS-Z-ANOSIGLO / 4
+            COMPUTE WS-Z-T3 = WS-Z-SIGLO / 4
+            COMPUTE WS-Z-SUMA = VAL-DIA + WS-Z-T1 + WS-Z-ANOSIGLO
+                + WS-Z-T2 + WS-Z-T3 + (5 * WS-Z-SIGLO)
+            DIVIDE WS-Z-SUMA BY 7 GIVING WS-Z-COC
+                REMAINDER WS-Z-DIA-SEM
+            COMPUTE WS-DOW-IDX = WS-Z-DIA-SEM + 1
+            DISPLAY 'Dia de la semana: ' WS-DOW-NOMBRE(WS-DOW-IDX).
+       025-CALCULAR-DIA-SEMANA-SAL.
+            EXIT.
+
+       020-JULIANO-A-FECHA.
+      *    Busca a que mes y dia corresponde un dia juliano dado,
+      *    recorriendo la tabla de dias acumulados de atras hacia
+      *    adelante hasta encontrar el mes donde cae
+            DISPLAY ' ¿Ingrese su año?  (AAAA)' UPON CONSOLE.
+            ACCEPT VAL-ANO FROM CONSOLE.
+            IF NOT ANO
+                DISPLAY 'ERROR: Año incorrecto'
+                MOVE 'Año incorrecto en 020-JULIANO-A-FECHA'
+                    TO WS-LOG-MENSAJE
+                CALL 'PRG01015' USING WS-LOG-PROGRAMA WS-LOG-MENSAJE
                 STOP RUN
             END-IF.
+            DISPLAY ' ¿Dia juliano?  (1-366)' UPON CONSOLE.
+            ACCEPT WS-JULIANO-IN FROM CONSOLE.
             DIVIDE VAL-ANO BY 4 GIVING RESUL
                    REMAINDER RES-4
 
+            MOVE 'N' TO WS-ENCONTRADO
             IF ES-RES-CERO
-                DISPLAY 'Año bisiesto'
-                IF VAL-MES = 02 AND VAL-DIA > 29
-                    DISPLAY 'Año bisiesto pero febrero no puede tener '
-                            'mas de 29 dias'
+                IF WS-JULIANO-IN < 1 OR WS-JULIANO-IN > 366
+                    DISPLAY 'ERROR: Dia juliano incorrecto'
+                    MOVE 'Dia juliano fuera de rango (bisiesto)'
+                        TO WS-LOG-MENSAJE
+                    CALL 'PRG01015' USING WS-LOG-PROGRAMA
+                        WS-LOG-MENSAJE
                     STOP RUN
-                ELSE
-                    COMPUTE DIASTOT = VAL-DIA + ACU2(VAL-MES)
-                    DISPLAY 'Dias de año bisiesto: ' DIASTOT
                 END-IF
+                PERFORM VARYING WS-IDX FROM 12 BY -1
+                    UNTIL WS-IDX < 1 OR MES-ENCONTRADO
+                    IF WS-JULIANO-IN > ACU2(WS-IDX)
+                        MOVE 'Y' TO WS-ENCONTRADO
+                        MOVE WS-IDX TO WS-MES-ENC
+                        COMPUTE WS-DIA-ENC =
+                            WS-JULIANO-IN - ACU2(WS-IDX)
+                    END-IF
+                END-PERFORM
             ELSE
-                IF VAL-MES = 02 AND VAL-DIA > 28
-                    DISPLAY 'Febrero no puede tener mas de 28 dias'
+                IF WS-JULIANO-IN < 1 OR WS-JULIANO-IN > 365
+                    DISPLAY 'ERROR: Dia juliano incorrecto'
+                    MOVE 'Dia juliano fuera de rango (no bisiesto)'
+                        TO WS-LOG-MENSAJE
+                    CALL 'PRG01015' USING WS-LOG-PROGRAMA
+                        WS-LOG-MENSAJE
                     STOP RUN
-                ELSE
-                    COMPUTE DIASTOT = VAL-DIA + ACU1(VAL-MES)
-                    DISPLAY 'Dias de año no bisiesto: ' DIASTOT
                 END-IF
+                PERFORM VARYING WS-IDX FROM 12 BY -1
+                    UNTIL WS-IDX < 1 OR MES-ENCONTRADO
+                    IF WS-JULIANO-IN > ACU1(WS-IDX)
+                        MOVE 'Y' TO WS-ENCONTRADO
+                        MOVE WS-IDX TO WS-MES-ENC
+                        COMPUTE WS-DIA-ENC =
+                            WS-JULIANO-IN - ACU1(WS-IDX)
+                    END-IF
+                END-PERFORM
+            END-IF
+            DISPLAY 'El dia juliano ' WS-JULIANO-IN ' del ' VAL-ANO
+                ' corresponde al ' WS-DIA-ENC '/' WS-MES-ENC
+                '/' VAL-ANO.
+            MOVE WS-DIA-ENC TO VAL-DIA
+            MOVE WS-MES-ENC TO VAL-MES
+            PERFORM 025-CALCULAR-DIA-SEMANA
+               THRU
+               025-CALCULAR-DIA-SEMANA-SAL
+            PERFORM 045-VERIFICAR-FECHA-FUTURA
+               THRU
+               045-VERIFICAR-FECHA-FUTURA-SAL
+            IF FECHA-FUTURA
+                DISPLAY 'Advertencia: la fecha calculada es posterior '
+                    'a la fecha actual del sistema'
             END-IF.
-            STOP RUN.
+       020-JULIANO-A-FECHA-SAL.
+            EXIT.
+
        END PROGRAM PRG01009.
