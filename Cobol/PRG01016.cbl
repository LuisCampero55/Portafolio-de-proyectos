@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01016.
+      *  Cadena de lote nocturna para el archivo de fechas (mismo
+      *  formato de renglon DDMMAAAA de PRG01007): encadena 3 pasos
+      *  (validar, marcar bisiestos, resumen) dejando un punto de
+      *  control en CHECKPT.TXT despues de cada paso, de modo que si
+      *  la cadena se interrumpe a medio camino, la proxima corrida
+      *  retoma en el paso siguiente en vez de repetir los pasos ya
+      *  completados - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-PASO1 ASSIGN DYNAMIC WS-ARCH-PASO1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PASO1.
+           SELECT F-SALIDA-PASO2 ASSIGN DYNAMIC WS-ARCH-PASO2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PASO2.
+           SELECT F-SALIDA-PASO3 ASSIGN DYNAMIC WS-ARCH-PASO3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PASO3.
+           SELECT F-CHECKPT ASSIGN TO "CHECKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE             PIC X(8).
+       FD  F-SALIDA-PASO1.
+       01 REG-SALIDA-PASO1             PIC X(80).
+       FD  F-SALIDA-PASO2.
+       01 REG-SALIDA-PASO2             PIC X(80).
+       FD  F-SALIDA-PASO3.
+       01 REG-SALIDA-PASO3             PIC X(80).
+       FD  F-CHECKPT.
+       01 REG-CHECKPT                  PIC 9(1).
+       WORKING-STORAGE SECTION.
+       01 WS-ARCHIVOS.
+           05 WS-ARCH-ENTRADA          PIC X(100) VALUE SPACES.
+           05 WS-ARCH-PASO1            PIC X(100) VALUE SPACES.
+           05 WS-ARCH-PASO2            PIC X(100) VALUE SPACES.
+           05 WS-ARCH-PASO3            PIC X(100) VALUE SPACES.
+           05 WS-STATUS-ENTRADA        PIC XX VALUE '00'.
+           05 WS-STATUS-PASO1          PIC XX VALUE '00'.
+           05 WS-STATUS-PASO2          PIC XX VALUE '00'.
+           05 WS-STATUS-PASO3          PIC XX VALUE '00'.
+           05 WS-STATUS-CHECKPT        PIC XX VALUE '00'.
+       01 WS-CONTROL-CADENA.
+           05 WS-PASO-COMPLETADO       PIC 9 VALUE ZERO.
+               88 NINGUN-PASO-LISTO    VALUE 0.
+               88 PASO1-LISTO          VALUE 1 THRU 3.
+               88 PASO2-LISTO          VALUE 2 THRU 3.
+               88 PASO3-LISTO          VALUE 3.
+           05 WS-EOF-LOTE              PIC X VALUE 'N'.
+               88 FIN-LOTE             VALUE 'Y'.
+           05 WS-NUM-RENGLON           PIC 9(4) VALUE ZERO.
+           05 WS-RENGLON-LOTE          PIC X(8).
+           05 WS-RENGLON-ED REDEFINES WS-RENGLON-LOTE.
+               10 WS-DIA-ED            PIC 99.
+               10 WS-MES-ED            PIC 99.
+               10 WS-ANO-ED            PIC 9(4).
+           05 WS-LINEA-LOTE            PIC X(80) VALUE SPACES.
+       01 WS-FECHA-NUM.
+           05 WS-DIA-NUM               PIC 99 VALUE ZEROS.
+           05 WS-MES-NUM                PIC 99 VALUE ZEROS.
+           05 WS-ANO-NUM                PIC 9(4) VALUE ZEROS.
+           05 WS-FECHA-VALIDA           PIC X VALUE 'S'.
+               88 FECHA-VALIDA          VALUE 'S'.
+       01 WS-BISIESTO-CALC.
+           05 WS-COC-4                 PIC 9(4) VALUE ZEROS.
+           05 WS-RES-4                 PIC 9(4) VALUE ZEROS.
+           05 WS-COC-100                PIC 9(4) VALUE ZEROS.
+           05 WS-RES-100                PIC 9(4) VALUE ZEROS.
+           05 WS-COC-400                PIC 9(4) VALUE ZEROS.
+           05 WS-RES-400                PIC 9(4) VALUE ZEROS.
+           05 WS-BISIESTO               PIC X VALUE 'N'.
+               88 ES-BISIESTO           VALUE 'Y'.
+       01 WS-ACUM-RESUMEN.
+           05 WS-TOT-RENGLONES          PIC 9(4) VALUE ZERO.
+           05 WS-TOT-VALIDAS            PIC 9(4) VALUE ZERO.
+           05 WS-TOT-INVALIDAS          PIC 9(4) VALUE ZERO.
+           05 WS-TOT-BISIESTOS          PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+            PERFORM 005-LEER-CHECKPOINT THRU 005-LEER-CHECKPOINT-SAL
+            IF NINGUN-PASO-LISTO
+                DISPLAY 'Cadena nocturna: inicio desde el paso 1'
+                    UPON CONSOLE
+            ELSE
+                DISPLAY 'Cadena nocturna: reanudando despues del paso '
+                    WS-PASO-COMPLETADO UPON CONSOLE
+            END-IF
+            DISPLAY 'Archivo de entrada (renglones DDMMAAAA): '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+
+            IF NOT PASO1-LISTO
+                DISPLAY 'Archivo de salida - paso 1 (validacion): '
+                    UPON CONSOLE
+                ACCEPT WS-ARCH-PASO1 FROM CONSOLE
+                PERFORM 100-PASO1-VALIDAR
+                   THRU
+                   100-PASO1-VALIDAR-SAL
+                MOVE 1 TO WS-PASO-COMPLETADO
+                PERFORM 900-GRABAR-CHECKPOINT
+                   THRU
+                   900-GRABAR-CHECKPOINT-SAL
+            ELSE
+                DISPLAY 'Paso 1 (validacion) ya completado, se omite'
+                    UPON CONSOLE
+            END-IF
+
+            IF NOT PASO2-LISTO
+                DISPLAY 'Archivo de salida - paso 2 (bisiestos): '
+                    UPON CONSOLE
+                ACCEPT WS-ARCH-PASO2 FROM CONSOLE
+                PERFORM 200-PASO2-BISIESTOS
+                   THRU
+                   200-PASO2-BISIESTOS-SAL
+                MOVE 2 TO WS-PASO-COMPLETADO
+                PERFORM 900-GRABAR-CHECKPOINT
+                   THRU
+                   900-GRABAR-CHECKPOINT-SAL
+            ELSE
+                DISPLAY 'Paso 2 (bisiestos) ya completado, se omite'
+                    UPON CONSOLE
+            END-IF
+
+            IF NOT PASO3-LISTO
+                DISPLAY 'Archivo de salida - paso 3 (resumen): '
+                    UPON CONSOLE
+                ACCEPT WS-ARCH-PASO3 FROM CONSOLE
+                PERFORM 300-PASO3-RESUMEN
+                   THRU
+                   300-PASO3-RESUMEN-SAL
+                MOVE 3 TO WS-PASO-COMPLETADO
+                PERFORM 900-GRABAR-CHECKPOINT
+                   THRU
+                   900-GRABAR-CHECKPOINT-SAL
+            ELSE
+                DISPLAY 'Paso 3 (resumen) ya completado, se omite'
+                    UPON CONSOLE
+            END-IF
+
+            DISPLAY 'Cadena nocturna completa, punto de control '
+                'reiniciado para la proxima corrida' UPON CONSOLE
+            MOVE ZERO TO WS-PASO-COMPLETADO
+            PERFORM 900-GRABAR-CHECKPOINT
+               THRU
+               900-GRABAR-CHECKPOINT-SAL
+            STOP RUN.
+
+       005-LEER-CHECKPOINT.
+            MOVE ZERO TO WS-PASO-COMPLETADO
+            OPEN INPUT F-CHECKPT
+            IF WS-STATUS-CHECKPT = '35'
+                MOVE ZERO TO WS-PASO-COMPLETADO
+            ELSE
+                READ F-CHECKPT
+                    AT END
+                        MOVE ZERO TO WS-PASO-COMPLETADO
+                    NOT AT END
+                        MOVE REG-CHECKPT TO WS-PASO-COMPLETADO
+                END-READ
+                CLOSE F-CHECKPT
+            END-IF.
+       005-LEER-CHECKPOINT-SAL.
+            EXIT.
+
+       900-GRABAR-CHECKPOINT.
+            MOVE WS-PASO-COMPLETADO TO REG-CHECKPT
+            OPEN OUTPUT F-CHECKPT
+            WRITE REG-CHECKPT
+            CLOSE F-CHECKPT.
+       900-GRABAR-CHECKPOINT-SAL.
+            EXIT.
+
+       100-PASO1-VALIDAR.
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-PASO1
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 110-VALIDAR-RENGLON
+                           THRU
+                           110-VALIDAR-RENGLON-SAL
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-PASO1.
+       100-PASO1-VALIDAR-SAL.
+            EXIT.
+
+       110-VALIDAR-RENGLON.
+            MOVE WS-DIA-ED TO WS-DIA-NUM
+            MOVE WS-MES-ED TO WS-MES-NUM
+            MOVE WS-ANO-ED TO WS-ANO-NUM
+            MOVE SPACES TO WS-LINEA-LOTE
+            CALL 'PRG01013' USING WS-DIA-NUM WS-MES-NUM WS-ANO-NUM
+                WS-FECHA-VALIDA
+            IF FECHA-VALIDA
+                STRING 'RENGLON ' WS-NUM-RENGLON ' DIA=' WS-DIA-ED
+                    ' MES=' WS-MES-ED ' ANO=' WS-ANO-ED ' VALIDA'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+            ELSE
+                STRING 'RENGLON ' WS-NUM-RENGLON ' DIA=' WS-DIA-ED
+                    ' MES=' WS-MES-ED ' ANO=' WS-ANO-ED ' INVALIDA'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+            END-IF
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-PASO1
+            WRITE REG-SALIDA-PASO1.
+       110-VALIDAR-RENGLON-SAL.
+            EXIT.
+
+       200-PASO2-BISIESTOS.
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-PASO2
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 210-MARCAR-RENGLON
+                           THRU
+                           210-MARCAR-RENGLON-SAL
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-PASO2.
+       200-PASO2-BISIESTOS-SAL.
+            EXIT.
+
+       210-MARCAR-RENGLON.
+            MOVE 'N' TO WS-BISIESTO
+            DIVIDE WS-ANO-ED BY 4 GIVING WS-COC-4
+                REMAINDER WS-RES-4
+            IF WS-RES-4 = 0
+                DIVIDE WS-ANO-ED BY 100 GIVING WS-COC-100
+                    REMAINDER WS-RES-100
+                IF WS-RES-100 = 0
+                    DIVIDE WS-ANO-ED BY 400 GIVING WS-COC-400
+                        REMAINDER WS-RES-400
+                    IF WS-RES-400 = 0
+                        MOVE 'Y' TO WS-BISIESTO
+                    END-IF
+                ELSE
+                    MOVE 'Y' TO WS-BISIESTO
+                END-IF
+            END-IF
+            MOVE SPACES TO WS-LINEA-LOTE
+            IF ES-BISIESTO
+                STRING 'RENGLON ' WS-NUM-RENGLON ' ANO=' WS-ANO-ED
+                    ' ES BISIESTO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+            ELSE
+                STRING 'RENGLON ' WS-NUM-RENGLON ' ANO=' WS-ANO-ED
+                    ' NO ES BISIESTO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+            END-IF
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-PASO2
+            WRITE REG-SALIDA-PASO2.
+       210-MARCAR-RENGLON-SAL.
+            EXIT.
+
+       300-PASO3-RESUMEN.
+            MOVE ZERO TO WS-TOT-RENGLONES WS-TOT-VALIDAS
+                WS-TOT-INVALIDAS WS-TOT-BISIESTOS
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-PASO3
+            MOVE 'N' TO WS-EOF-LOTE
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        PERFORM 310-ACUMULAR-RENGLON
+                           THRU
+                           310-ACUMULAR-RENGLON-SAL
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            MOVE SPACES TO WS-LINEA-LOTE
+            STRING 'TOTAL RENGLONES=' WS-TOT-RENGLONES
+                ' VALIDAS=' WS-TOT-VALIDAS
+                ' INVALIDAS=' WS-TOT-INVALIDAS
+                ' BISIESTOS=' WS-TOT-BISIESTOS
+                DELIMITED BY SIZE
+                INTO WS-LINEA-LOTE
+            MOVE WS-LINEA-LOTE TO REG-SALIDA-PASO3
+            WRITE REG-SALIDA-PASO3
+            CLOSE F-SALIDA-PASO3.
+       300-PASO3-RESUMEN-SAL.
+            EXIT.
+
+       310-ACUMULAR-RENGLON.
+            ADD 1 TO WS-TOT-RENGLONES
+            MOVE WS-DIA-ED TO WS-DIA-NUM
+            MOVE WS-MES-ED TO WS-MES-NUM
+            MOVE WS-ANO-ED TO WS-ANO-NUM
+            CALL 'PRG01013' USING WS-DIA-NUM WS-MES-NUM WS-ANO-NUM
+                WS-FECHA-VALIDA
+            IF FECHA-VALIDA
+                ADD 1 TO WS-TOT-VALIDAS
+            ELSE
+                ADD 1 TO WS-TOT-INVALIDAS
+            END-IF
+            MOVE 'N' TO WS-BISIESTO
+            DIVIDE WS-ANO-ED BY 4 GIVING WS-COC-4
+                REMAINDER WS-RES-4
+            IF WS-RES-4 = 0
+                DIVIDE WS-ANO-ED BY 100 GIVING WS-COC-100
+                    REMAINDER WS-RES-100
+                IF WS-RES-100 = 0
+                    DIVIDE WS-ANO-ED BY 400 GIVING WS-COC-400
+                        REMAINDER WS-RES-400
+                    IF WS-RES-400 = 0
+                        MOVE 'Y' TO WS-BISIESTO
+                    END-IF
+                ELSE
+                    MOVE 'Y' TO WS-BISIESTO
+                END-IF
+            END-IF
+            IF ES-BISIESTO
+                ADD 1 TO WS-TOT-BISIESTOS
+            END-IF.
+       310-ACUMULAR-RENGLON-SAL.
+            EXIT.
+
+       END PROGRAM PRG01016.
