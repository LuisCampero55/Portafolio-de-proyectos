@@ -0,0 +1,13 @@
+      *  Copybook compartido: campos elementales dia/mes/año con los
+      *  rangos de validez ya establecidos (año de 4 digitos, 0001 a
+      *  2100, segun el estandar fijado para los programas de fechas)
+      *  LCG 08 AGO 26
+       01 FECH.
+           05 VAL-ANO                          PIC 9(4).
+               88 ANO VALUE 0001 THRU 2100.
+           05 VAL-MES                          PIC 9(2).
+               88 MES VALUE 01 THRU 12.
+               88 M31 VALUE 01, 03, 05, 07, 08, 10, 12.
+               88 M30 VALUE 04, 06, 09, 11.
+           05 VAL-DIA                          PIC 9(2).
+               88 DIA VALUE 01 THRU 31.
