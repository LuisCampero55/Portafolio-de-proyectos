@@ -1,62 +1,405 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRG01008.
-      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
-      *  Manejo del GOTO, Reciclado de codigo
-      *  Campero Granados Luis Daniel
-      *  04 MAY 24
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  VARIABLES.
-           05 A            PIC 9(5)   VALUE ZEROS.
-               88 VAL-A VALUES 1 THRU 99999.
-           05 B            PIC 9(5)   VALUE ZEROS.
-               88 VAL-B VALUES 1 THRU 99999.
-           05 X            PIC S9(10)  VALUE ZEROS.
-           05 OP           PIC 9X      VALUE SPACES.
-               88 ES-VALIDO VALUE '+', '-', '*', '/'.
-               88 ES-SUMA VALUE '+'.
-               88 ES-REST VALUE '-'.
-               88 ES-MULT VALUE '*'.
-               88 ES-DIVI VALUE '/'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
-            ACCEPT A FROM CONSOLE.
-            IF VAL-A THEN
-               DISPLAY 'Numero valido'
-            ELSE
-               DISPLAY 'Numero invalido'
-               STOP RUN
-            END-IF
-            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
-            ACCEPT B FROM CONSOLE.
-            IF VAL-B THEN
-               DISPLAY 'Numero valido'
-            ELSE
-               DISPLAY 'Numero invalido'
-               STOP RUN
-            END-IF
-            DISPLAY 'Ingresa el tipo de operacion a realizar +, -, *, /'
-            ACCEPT OP
-
-            EVALUATE TRUE
-               WHEN ES-SUMA
-                   COMPUTE X = A + B
-                   DISPLAY 'La Suma de ' A ' + ' B ' = ' X
-               WHEN ES-REST
-                   COMPUTE X = A - B
-                   DISPLAY 'La Resta de ' A ' - ' B ' = ' X
-               WHEN ES-MULT
-                   COMPUTE X = A * B
-                   DISPLAY 'La Multiplicacion de ' A ' * ' B ' = ' X
-               WHEN ES-DIVI
-                   COMPUTE X = A / B
-                   DISPLAY 'La Division de ' A ' / ' B ' = ' X
-               WHEN OTHER
-                   DISPLAY 'Error en el operador.'
-            END-EVALUATE
-            EXIT.
-
-       END PROGRAM PRG01008.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01008.
+      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
+      *  Manejo del GOTO, Reciclado de codigo
+      *  Campero Granados Luis Daniel
+      *  04 MAY 24
+      *  Modo por lote para un archivo de renglones A,B,OP - LCG 08 AGO 26
+      *  Operador de porcentaje (P: A% de B) - LCG 08 AGO 26
+      *  Modo decimal/moneda para la sesion interactiva
+      *  (+,-,*,/,P) - LCG 08 AGO 26
+      *  065-LIQUIDAR-RENGLON (lote) no traia guarda contra division
+      *  entre cero; se agrego, igual que en PRG01004 y PRG01006 - LCG
+      *  08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-LOTE ASSIGN DYNAMIC WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE         PIC X(11).
+       FD  F-SALIDA-LOTE.
+       01 REG-SALIDA-LOTE          PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIABLES.
+           05 A            PIC 9(5)   VALUE ZEROS.
+               88 VAL-A VALUES 1 THRU 99999.
+           05 B            PIC 9(5)   VALUE ZEROS.
+               88 VAL-B VALUES 1 THRU 99999.
+           05 X            PIC S9(10)  VALUE ZEROS.
+           05 OP           PIC 9X      VALUE SPACES.
+               88 ES-VALIDO VALUE '+', '-', '*', '/', 'M', 'E', 'P'.
+               88 ES-SUMA VALUE '+'.
+               88 ES-REST VALUE '-'.
+               88 ES-MULT VALUE '*'.
+               88 ES-DIVI VALUE '/'.
+               88 ES-MODU VALUE 'M'.
+               88 ES-EXPO VALUE 'E'.
+               88 ES-PORC VALUE 'P'.
+       01 WS-BATCH.
+           02 WS-MODO               PIC X VALUE 'I'.
+               88 MODO-INTERACTIVO  VALUE 'I'.
+               88 MODO-LOTE         VALUE 'L'.
+           02 WS-ARCH-ENTRADA       PIC X(100) VALUE SPACES.
+           02 WS-ARCH-SALIDA        PIC X(100) VALUE SPACES.
+           02 WS-STATUS-ENTRADA     PIC XX VALUE '00'.
+           02 WS-STATUS-SALIDA      PIC XX VALUE '00'.
+           02 WS-EOF-LOTE           PIC X VALUE 'N'.
+               88 FIN-LOTE          VALUE 'Y'.
+           02 WS-RENGLON-LOTE       PIC X(11).
+           02 WS-RENGLON-ED REDEFINES WS-RENGLON-LOTE.
+               03 WS-A-ED           PIC 9(5).
+               03 WS-B-ED           PIC 9(5).
+               03 WS-OP-ED          PIC 9X.
+           02 WS-NUM-RENGLON        PIC 9(4) VALUE ZERO.
+           02 WS-LINEA-LOTE         PIC X(80) VALUE SPACES.
+           02 WS-X-ED               PIC -(10)9.
+       01 WS-HISTORIAL.
+      *    Historial de los ultimos calculos de la sesion interactiva
+      *    (limitado a 10 renglones)
+           02 WS-HIST-NUM           PIC 9(2) VALUE ZEROS.
+           02 WS-HIST-IDX           PIC 9(2) VALUE ZEROS.
+           02 WS-HIST-TABLA OCCURS 10 TIMES.
+               03 WS-HIST-A         PIC 9(5).
+               03 WS-HIST-OP        PIC X.
+               03 WS-HIST-B         PIC 9(5).
+               03 WS-HIST-X         PIC S9(10).
+       01 WS-CONTINUAR-CALC         PIC X VALUE 'S'.
+           88 CONTINUAR-CALC        VALUE 'S'.
+       01 WS-VER-HIST                PIC X VALUE 'N'.
+       01 WS-MODO-ARIT               PIC X VALUE 'E'.
+           88 MODO-ENTERO            VALUE 'E'.
+           88 MODO-DECIMAL           VALUE 'D'.
+       01 A-PESOS                    PIC 9(5) VALUE ZEROS.
+       01 A-CENTS                    PIC 99 VALUE ZEROS.
+       01 B-PESOS                    PIC 9(5) VALUE ZEROS.
+       01 B-CENTS                    PIC 99 VALUE ZEROS.
+       01 A-DEC                      PIC 9(5)V99 VALUE ZEROS.
+       01 B-DEC                      PIC 9(5)V99 VALUE ZEROS.
+       01 X-DEC                      PIC S9(10)V99 VALUE ZEROS.
+       01 WS-X-DEC-ED                PIC -(10)9.99.
+       01 WS-HISTORIAL-DEC.
+           02 WS-HIST-NUM-DEC        PIC 9(2) VALUE ZEROS.
+           02 WS-HIST-IDX-DEC        PIC 9(2) VALUE ZEROS.
+           02 WS-HIST-TABLA-DEC OCCURS 10 TIMES.
+               03 WS-HIST-A-DEC      PIC 9(5)V99.
+               03 WS-HIST-OP-DEC     PIC X.
+               03 WS-HIST-B-DEC      PIC 9(5)V99.
+               03 WS-HIST-X-DEC      PIC S9(10)V99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 005-SELECCIONAR-MODO.
+            IF MODO-LOTE
+                PERFORM 060-PROCESO-LOTE
+            ELSE
+                PERFORM 007-SELECCIONAR-ARITMETICA
+                IF MODO-DECIMAL
+                    PERFORM 076-PROCESO-INTERACTIVO-DECIMAL
+                ELSE
+                    PERFORM 070-PROCESO-INTERACTIVO
+                END-IF
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-MODO.
+            DISPLAY 'Modo: (I)nteractivo o por (L)ote: ' UPON CONSOLE.
+            ACCEPT WS-MODO FROM CONSOLE
+            IF NOT MODO-LOTE
+                MOVE 'I' TO WS-MODO
+            END-IF.
+       005-SELECCIONAR-MODO-SAL.
+            EXIT.
+
+       007-SELECCIONAR-ARITMETICA.
+            DISPLAY 'Modo aritmetico: (E)ntero o (D)ecimal/moneda: '
+                UPON CONSOLE.
+            ACCEPT WS-MODO-ARIT FROM CONSOLE
+            IF NOT MODO-DECIMAL
+                MOVE 'E' TO WS-MODO-ARIT
+            END-IF.
+       007-SELECCIONAR-ARITMETICA-SAL.
+            EXIT.
+
+       070-PROCESO-INTERACTIVO.
+            MOVE ZEROS TO WS-HIST-NUM
+            MOVE 'S' TO WS-CONTINUAR-CALC
+            PERFORM 075-CALCULO-CON-HISTORIAL
+                UNTIL NOT CONTINUAR-CALC
+            IF WS-HIST-NUM > 0
+                DISPLAY 'Desea ver el historial de calculos '
+                    'recientes? (S/N): ' UPON CONSOLE
+                ACCEPT WS-VER-HIST FROM CONSOLE
+                IF WS-VER-HIST = 'S'
+                    PERFORM 080-MOSTRAR-HISTORIAL
+                       THRU
+                       080-MOSTRAR-HISTORIAL-SAL
+                END-IF
+            END-IF.
+       070-PROCESO-INTERACTIVO-SAL.
+            EXIT.
+
+       076-PROCESO-INTERACTIVO-DECIMAL.
+            MOVE ZEROS TO WS-HIST-NUM-DEC
+            MOVE 'S' TO WS-CONTINUAR-CALC
+            PERFORM 077-CALCULO-CON-HISTORIAL-DECIMAL
+                UNTIL NOT CONTINUAR-CALC
+            IF WS-HIST-NUM-DEC > 0
+                DISPLAY 'Desea ver el historial de calculos '
+                    'recientes? (S/N): ' UPON CONSOLE
+                ACCEPT WS-VER-HIST FROM CONSOLE
+                IF WS-VER-HIST = 'S'
+                    PERFORM 081-MOSTRAR-HISTORIAL-DECIMAL
+                       THRU
+                       081-MOSTRAR-HISTORIAL-DECIMAL-SAL
+                END-IF
+            END-IF.
+       076-PROCESO-INTERACTIVO-DECIMAL-SAL.
+            EXIT.
+
+       075-CALCULO-CON-HISTORIAL.
+            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
+            ACCEPT A FROM CONSOLE.
+            IF VAL-A THEN
+               DISPLAY 'Numero valido'
+            ELSE
+               DISPLAY 'Numero invalido'
+               STOP RUN
+            END-IF
+            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
+            ACCEPT B FROM CONSOLE.
+            IF VAL-B THEN
+               DISPLAY 'Numero valido'
+            ELSE
+               DISPLAY 'Numero invalido'
+               STOP RUN
+            END-IF
+            DISPLAY
+             'Ingresa el tipo de operacion a realizar +, -, *, /, M, '
+             'E, P'
+            ACCEPT OP
+
+            EVALUATE TRUE
+               WHEN ES-SUMA
+                   COMPUTE X = A + B
+                   DISPLAY 'La Suma de ' A ' + ' B ' = ' X
+               WHEN ES-REST
+                   COMPUTE X = A - B
+                   DISPLAY 'La Resta de ' A ' - ' B ' = ' X
+               WHEN ES-MULT
+                   COMPUTE X = A * B
+                   DISPLAY 'La Multiplicacion de ' A ' * ' B ' = ' X
+               WHEN ES-DIVI
+                   COMPUTE X = A / B
+                   DISPLAY 'La Division de ' A ' / ' B ' = ' X
+               WHEN ES-MODU
+                   COMPUTE X = FUNCTION MOD(A, B)
+                   DISPLAY 'El Modulo de ' A ' MOD ' B ' = ' X
+               WHEN ES-EXPO
+                   COMPUTE X = A ** B
+                   DISPLAY 'La Potencia de ' A ' ** ' B ' = ' X
+               WHEN ES-PORC
+                   COMPUTE X = (A * B) / 100
+                   DISPLAY A '% de ' B ' = ' X
+               WHEN OTHER
+                   DISPLAY 'Error en el operador.'
+            END-EVALUATE
+
+            IF ES-VALIDO AND WS-HIST-NUM < 10
+                ADD 1 TO WS-HIST-NUM
+                MOVE A TO WS-HIST-A(WS-HIST-NUM)
+                MOVE OP TO WS-HIST-OP(WS-HIST-NUM)
+                MOVE B TO WS-HIST-B(WS-HIST-NUM)
+                MOVE X TO WS-HIST-X(WS-HIST-NUM)
+            END-IF
+
+            DISPLAY 'Otra operacion? (S/N): ' UPON CONSOLE.
+            ACCEPT WS-CONTINUAR-CALC FROM CONSOLE
+            IF NOT CONTINUAR-CALC
+                MOVE 'N' TO WS-CONTINUAR-CALC
+            END-IF.
+       075-CALCULO-CON-HISTORIAL-SAL.
+            EXIT.
+
+       080-MOSTRAR-HISTORIAL.
+            DISPLAY 'Historial de calculos de la sesion:' UPON CONSOLE
+            PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                UNTIL WS-HIST-IDX > WS-HIST-NUM
+                DISPLAY WS-HIST-IDX ') ' WS-HIST-A(WS-HIST-IDX) ' '
+                    WS-HIST-OP(WS-HIST-IDX) ' '
+                    WS-HIST-B(WS-HIST-IDX) ' = '
+                    WS-HIST-X(WS-HIST-IDX)
+                    UPON CONSOLE
+            END-PERFORM.
+       080-MOSTRAR-HISTORIAL-SAL.
+            EXIT.
+
+       077-CALCULO-CON-HISTORIAL-DECIMAL.
+            DISPLAY 'Ingresa el primer valor, pesos: ' UPON CONSOLE.
+            ACCEPT A-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el primer valor, centavos: '
+                UPON CONSOLE.
+            ACCEPT A-CENTS FROM CONSOLE.
+            COMPUTE A-DEC = A-PESOS + (A-CENTS / 100)
+            DISPLAY 'Ingresa el segundo valor, pesos: ' UPON CONSOLE.
+            ACCEPT B-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, centavos: '
+                UPON CONSOLE.
+            ACCEPT B-CENTS FROM CONSOLE.
+            COMPUTE B-DEC = B-PESOS + (B-CENTS / 100)
+            DISPLAY
+             'Ingresa el tipo de operacion a realizar +, -, *, /, P'
+            ACCEPT OP
+
+            IF ES-MODU OR ES-EXPO
+                DISPLAY
+                    'Operador no disponible en modo decimal/moneda.'
+            ELSE
+                IF ES-DIVI AND B-DEC = 0
+                    DISPLAY 'Error: no se puede dividir entre cero.'
+                ELSE
+                EVALUATE TRUE
+                   WHEN ES-SUMA
+                       COMPUTE X-DEC = A-DEC + B-DEC
+                       MOVE X-DEC TO WS-X-DEC-ED
+                       DISPLAY 'La Suma de ' A-DEC ' + ' B-DEC ' = '
+                           WS-X-DEC-ED
+                   WHEN ES-REST
+                       COMPUTE X-DEC = A-DEC - B-DEC
+                       MOVE X-DEC TO WS-X-DEC-ED
+                       DISPLAY 'La Resta de ' A-DEC ' - ' B-DEC ' = '
+                           WS-X-DEC-ED
+                   WHEN ES-MULT
+                       COMPUTE X-DEC = A-DEC * B-DEC
+                       MOVE X-DEC TO WS-X-DEC-ED
+                       DISPLAY 'La Multiplicacion de ' A-DEC ' * '
+                           B-DEC ' = ' WS-X-DEC-ED
+                   WHEN ES-DIVI
+                       COMPUTE X-DEC = A-DEC / B-DEC
+                       MOVE X-DEC TO WS-X-DEC-ED
+                       DISPLAY 'La Division de ' A-DEC ' / ' B-DEC
+                           ' = ' WS-X-DEC-ED
+                   WHEN ES-PORC
+                       COMPUTE X-DEC = (A-DEC * B-DEC) / 100
+                       MOVE X-DEC TO WS-X-DEC-ED
+                       DISPLAY A-DEC '% de ' B-DEC ' = ' WS-X-DEC-ED
+                   WHEN OTHER
+                       DISPLAY 'Error en el operador.'
+                END-EVALUATE
+
+                IF ES-VALIDO AND WS-HIST-NUM-DEC < 10
+                    ADD 1 TO WS-HIST-NUM-DEC
+                    MOVE A-DEC TO WS-HIST-A-DEC(WS-HIST-NUM-DEC)
+                    MOVE OP TO WS-HIST-OP-DEC(WS-HIST-NUM-DEC)
+                    MOVE B-DEC TO WS-HIST-B-DEC(WS-HIST-NUM-DEC)
+                    MOVE X-DEC TO WS-HIST-X-DEC(WS-HIST-NUM-DEC)
+                END-IF
+                END-IF
+            END-IF
+
+            DISPLAY 'Otra operacion? (S/N): ' UPON CONSOLE.
+            ACCEPT WS-CONTINUAR-CALC FROM CONSOLE
+            IF NOT CONTINUAR-CALC
+                MOVE 'N' TO WS-CONTINUAR-CALC
+            END-IF.
+       077-CALCULO-CON-HISTORIAL-DECIMAL-SAL.
+            EXIT.
+
+       081-MOSTRAR-HISTORIAL-DECIMAL.
+            DISPLAY 'Historial de calculos de la sesion:' UPON CONSOLE
+            PERFORM VARYING WS-HIST-IDX-DEC FROM 1 BY 1
+                UNTIL WS-HIST-IDX-DEC > WS-HIST-NUM-DEC
+                DISPLAY WS-HIST-IDX-DEC ') '
+                    WS-HIST-A-DEC(WS-HIST-IDX-DEC) ' '
+                    WS-HIST-OP-DEC(WS-HIST-IDX-DEC) ' '
+                    WS-HIST-B-DEC(WS-HIST-IDX-DEC) ' = '
+                    WS-HIST-X-DEC(WS-HIST-IDX-DEC)
+                    UPON CONSOLE
+            END-PERFORM.
+       081-MOSTRAR-HISTORIAL-DECIMAL-SAL.
+            EXIT.
+
+       060-PROCESO-LOTE.
+            DISPLAY 'Archivo de entrada (renglones A,B,OP): '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+            DISPLAY 'Archivo de salida (liquidacion): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-SALIDA FROM CONSOLE
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-LOTE
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 065-LIQUIDAR-RENGLON
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-LOTE.
+       060-PROCESO-LOTE-SAL.
+            EXIT.
+
+       065-LIQUIDAR-RENGLON.
+            MOVE WS-A-ED TO A
+            MOVE WS-B-ED TO B
+            MOVE WS-OP-ED TO OP
+            MOVE SPACES TO WS-LINEA-LOTE
+            IF NOT VAL-A OR NOT VAL-B
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' OPERANDO FUERA DE RANGO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE IF NOT ES-VALIDO
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' OPERADOR INVALIDO: ' OP
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE IF (ES-DIVI OR ES-MODU) AND B = 0
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' ERROR: DIVISION ENTRE CERO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE
+                EVALUATE TRUE
+                    WHEN ES-SUMA
+                        COMPUTE X = A + B
+                    WHEN ES-REST
+                        COMPUTE X = A - B
+                    WHEN ES-MULT
+                        COMPUTE X = A * B
+                    WHEN ES-DIVI
+                        COMPUTE X = A / B
+                    WHEN ES-MODU
+                        COMPUTE X = FUNCTION MOD(A, B)
+                    WHEN ES-EXPO
+                        COMPUTE X = A ** B
+                    WHEN ES-PORC
+                        COMPUTE X = (A * B) / 100
+                END-EVALUATE
+                MOVE X TO WS-X-ED
+                STRING 'RENGLON ' WS-NUM-RENGLON ' A=' A ' OP=' OP
+                    ' B=' B ' X=' WS-X-ED
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            END-IF.
+       065-LIQUIDAR-RENGLON-SAL.
+            EXIT.
+
+       END PROGRAM PRG01008.
