@@ -1,44 +1,250 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRG01004.
-      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
-      *  Campero Granados Luis Daniel
-      *  21 ABR 24
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  VARIABLES.
-           05 A            PIC 9(05)   VALUE ZEROS.
-           05 B            PIC 9(05)   VALUE ZEROS.
-           05 X            PIC S9(10)  VALUE ZEROS.
-           05 OP           PIC 9X      VALUE SPACES.
-               88 ES-VALIDO VALUE '+', '-', '*', '/'.
-               88 ES-SUMA VALUE '+'.
-               88 ES-REST VALUE '-'.
-               88 ES-MULT VALUE '*'.
-               88 ES-DIVI VALUE '/'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'Ingresa el tipo de operacion a realizar +, -, *, /'
-            ACCEPT OP
-            IF NOT ES-VALIDO
-                DISPLAY 'Error de operador'
-                STOP RUN.
-            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
-            ACCEPT A FROM CONSOLE.
-            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
-            ACCEPT B FROM CONSOLE.
-            IF ES-SUMA
-                COMPUTE X = A + B
-                DISPLAY 'La Suma de ' A ' + ' B ' = ' X.
-            IF ES-REST
-                COMPUTE X = A - B
-                DISPLAY 'La Resta de ' A ' - ' B ' = ' X.
-            IF ES-MULT
-                COMPUTE X = A * B
-                DISPLAY 'La Multiplicacion de ' A ' * ' B ' = ' X.
-            IF ES-DIVI
-                COMPUTE X = A / B
-                DISPLAY 'La Division de ' A ' / ' B ' = ' X.
-
-            STOP RUN.
-       END PROGRAM PRG01004.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01004.
+      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
+      *  Campero Granados Luis Daniel
+      *  21 ABR 24
+      *  Modo por lote para un archivo de renglones A,B,OP - LCG 08 AGO 26
+      *  Modo decimal/moneda para las operaciones interactivas (+,-,*,/)
+      *  - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-LOTE ASSIGN DYNAMIC WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE         PIC X(11).
+       FD  F-SALIDA-LOTE.
+       01 REG-SALIDA-LOTE          PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIABLES.
+           05 A            PIC 9(05)   VALUE ZEROS.
+           05 B            PIC 9(05)   VALUE ZEROS.
+           05 X            PIC S9(10)  VALUE ZEROS.
+           05 OP           PIC 9X      VALUE SPACES.
+               88 ES-VALIDO VALUE '+', '-', '*', '/', 'M', 'E'.
+               88 ES-SUMA VALUE '+'.
+               88 ES-REST VALUE '-'.
+               88 ES-MULT VALUE '*'.
+               88 ES-DIVI VALUE '/'.
+               88 ES-MODU VALUE 'M'.
+               88 ES-EXPO VALUE 'E'.
+       01 WS-MODO-ARIT          PIC X VALUE 'E'.
+           88 MODO-ENTERO       VALUE 'E'.
+           88 MODO-DECIMAL      VALUE 'D'.
+       01 A-PESOS               PIC 9(5) VALUE ZEROS.
+       01 A-CENTS               PIC 99 VALUE ZEROS.
+       01 B-PESOS               PIC 9(5) VALUE ZEROS.
+       01 B-CENTS               PIC 99 VALUE ZEROS.
+       01 A-DEC                 PIC 9(5)V99 VALUE ZEROS.
+       01 B-DEC                 PIC 9(5)V99 VALUE ZEROS.
+       01 X-DEC                 PIC S9(10)V99 VALUE ZEROS.
+       01 WS-X-DEC-ED           PIC -(10)9.99.
+       01 WS-BATCH.
+           02 WS-MODO               PIC X VALUE 'I'.
+               88 MODO-INTERACTIVO  VALUE 'I'.
+               88 MODO-LOTE         VALUE 'L'.
+           02 WS-ARCH-ENTRADA       PIC X(100) VALUE SPACES.
+           02 WS-ARCH-SALIDA        PIC X(100) VALUE SPACES.
+           02 WS-STATUS-ENTRADA     PIC XX VALUE '00'.
+           02 WS-STATUS-SALIDA      PIC XX VALUE '00'.
+           02 WS-EOF-LOTE           PIC X VALUE 'N'.
+               88 FIN-LOTE          VALUE 'Y'.
+           02 WS-RENGLON-LOTE       PIC X(11).
+           02 WS-RENGLON-ED REDEFINES WS-RENGLON-LOTE.
+               03 WS-A-ED           PIC 9(5).
+               03 WS-B-ED           PIC 9(5).
+               03 WS-OP-ED          PIC 9X.
+           02 WS-NUM-RENGLON        PIC 9(4) VALUE ZERO.
+           02 WS-LINEA-LOTE         PIC X(80) VALUE SPACES.
+           02 WS-X-ED               PIC -(10)9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 005-SELECCIONAR-MODO.
+            IF MODO-LOTE
+                PERFORM 060-PROCESO-LOTE
+            ELSE
+                PERFORM 007-SELECCIONAR-ARITMETICA
+                IF MODO-DECIMAL
+                    PERFORM 075-PROCESO-INTERACTIVO-DECIMAL
+                ELSE
+                    PERFORM 070-PROCESO-INTERACTIVO
+                END-IF
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-MODO.
+            DISPLAY 'Modo: (I)nteractivo o por (L)ote: ' UPON CONSOLE.
+            ACCEPT WS-MODO FROM CONSOLE
+            IF NOT MODO-LOTE
+                MOVE 'I' TO WS-MODO
+            END-IF.
+       005-SELECCIONAR-MODO-SAL.
+            EXIT.
+
+       007-SELECCIONAR-ARITMETICA.
+            DISPLAY 'Modo aritmetico: (E)ntero o (D)ecimal/moneda: '
+                UPON CONSOLE.
+            ACCEPT WS-MODO-ARIT FROM CONSOLE
+            IF NOT MODO-DECIMAL
+                MOVE 'E' TO WS-MODO-ARIT
+            END-IF.
+       007-SELECCIONAR-ARITMETICA-SAL.
+            EXIT.
+
+       070-PROCESO-INTERACTIVO.
+            DISPLAY
+             'Ingresa el tipo de operacion a realizar +, -, *, /, M, E'
+            ACCEPT OP
+            IF NOT ES-VALIDO
+                DISPLAY 'Error de operador'
+                STOP RUN.
+            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
+            ACCEPT A FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
+            ACCEPT B FROM CONSOLE.
+            IF (ES-DIVI OR ES-MODU) AND B = 0
+                DISPLAY 'Error en el dividiendo'
+                STOP RUN
+            END-IF
+            IF ES-SUMA
+                COMPUTE X = A + B
+                DISPLAY 'La Suma de ' A ' + ' B ' = ' X.
+            IF ES-REST
+                COMPUTE X = A - B
+                DISPLAY 'La Resta de ' A ' - ' B ' = ' X.
+            IF ES-MULT
+                COMPUTE X = A * B
+                DISPLAY 'La Multiplicacion de ' A ' * ' B ' = ' X.
+            IF ES-DIVI
+                COMPUTE X = A / B
+                DISPLAY 'La Division de ' A ' / ' B ' = ' X.
+            IF ES-MODU
+                COMPUTE X = FUNCTION MOD(A, B)
+                DISPLAY 'El Modulo de ' A ' MOD ' B ' = ' X.
+            IF ES-EXPO
+                COMPUTE X = A ** B
+                DISPLAY 'La Potencia de ' A ' ** ' B ' = ' X.
+       070-PROCESO-INTERACTIVO-SAL.
+            EXIT.
+
+       075-PROCESO-INTERACTIVO-DECIMAL.
+            DISPLAY
+             'Ingresa el tipo de operacion a realizar +, -, *, /'
+            ACCEPT OP
+            IF NOT (ES-SUMA OR ES-REST OR ES-MULT OR ES-DIVI)
+                DISPLAY 'Error de operador'
+                STOP RUN.
+            DISPLAY 'Ingresa el primer valor, pesos: ' UPON CONSOLE.
+            ACCEPT A-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el primer valor, centavos: ' UPON CONSOLE.
+            ACCEPT A-CENTS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, pesos: ' UPON CONSOLE.
+            ACCEPT B-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, centavos: '
+                UPON CONSOLE.
+            ACCEPT B-CENTS FROM CONSOLE.
+            COMPUTE A-DEC = A-PESOS + (A-CENTS / 100)
+            COMPUTE B-DEC = B-PESOS + (B-CENTS / 100)
+            IF ES-DIVI AND B-DEC = 0
+                DISPLAY 'Error en el dividiendo'
+                STOP RUN
+            END-IF
+            IF ES-SUMA
+                COMPUTE X-DEC = A-DEC + B-DEC
+                MOVE X-DEC TO WS-X-DEC-ED
+                DISPLAY 'La Suma de ' A-DEC ' + ' B-DEC ' = '
+                    WS-X-DEC-ED.
+            IF ES-REST
+                COMPUTE X-DEC = A-DEC - B-DEC
+                MOVE X-DEC TO WS-X-DEC-ED
+                DISPLAY 'La Resta de ' A-DEC ' - ' B-DEC ' = '
+                    WS-X-DEC-ED.
+            IF ES-MULT
+                COMPUTE X-DEC = A-DEC * B-DEC
+                MOVE X-DEC TO WS-X-DEC-ED
+                DISPLAY 'La Multiplicacion de ' A-DEC ' * ' B-DEC
+                    ' = ' WS-X-DEC-ED.
+            IF ES-DIVI
+                COMPUTE X-DEC = A-DEC / B-DEC
+                MOVE X-DEC TO WS-X-DEC-ED
+                DISPLAY 'La Division de ' A-DEC ' / ' B-DEC ' = '
+                    WS-X-DEC-ED.
+       075-PROCESO-INTERACTIVO-DECIMAL-SAL.
+            EXIT.
+
+       060-PROCESO-LOTE.
+            DISPLAY 'Archivo de entrada (renglones A,B,OP): '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+            DISPLAY 'Archivo de salida (liquidacion): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-SALIDA FROM CONSOLE
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-LOTE
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 065-LIQUIDAR-RENGLON
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-LOTE.
+       060-PROCESO-LOTE-SAL.
+            EXIT.
+
+       065-LIQUIDAR-RENGLON.
+            MOVE WS-A-ED TO A
+            MOVE WS-B-ED TO B
+            MOVE WS-OP-ED TO OP
+            MOVE SPACES TO WS-LINEA-LOTE
+            IF NOT ES-VALIDO
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' OPERADOR INVALIDO: ' OP
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE IF (ES-DIVI OR ES-MODU) AND B = 0
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' ERROR: DIVIDENDO CERO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE
+                EVALUATE TRUE
+                    WHEN ES-SUMA
+                        COMPUTE X = A + B
+                    WHEN ES-REST
+                        COMPUTE X = A - B
+                    WHEN ES-MULT
+                        COMPUTE X = A * B
+                    WHEN ES-DIVI
+                        COMPUTE X = A / B
+                    WHEN ES-MODU
+                        COMPUTE X = FUNCTION MOD(A, B)
+                    WHEN ES-EXPO
+                        COMPUTE X = A ** B
+                END-EVALUATE
+                MOVE X TO WS-X-ED
+                STRING 'RENGLON ' WS-NUM-RENGLON ' A=' A ' OP=' OP
+                    ' B=' B ' X=' WS-X-ED
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            END-IF.
+       065-LIQUIDAR-RENGLON-SAL.
+            EXIT.
+
+       END PROGRAM PRG01004.
