@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01015.
+      *  Rutina compartida de registro de errores: anexa un renglon
+      *  con fecha, hora, programa y mensaje a un archivo comun de
+      *  errores (ERRORLOG.TXT), llamable por CALL desde cualquier
+      *  programa que necesite dejar constancia de un error de
+      *  validacion - LCG 08 AGO 26
+      *  La fecha/hora del sistema ahora se obtiene de la rutina
+      *  compartida PRG01021 en vez de capturarla en linea - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ERRORLOG ASSIGN TO "ERRORLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ERRORLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ERRORLOG.
+       01 REG-ERRORLOG              PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-ERRORLOG        PIC XX.
+       01 WS-FECHA-HORA.
+           05 WS-FECHA-SIS          PIC 9(8).
+           05 WS-HORA-SIS           PIC 9(8).
+       01 WS-LINEA-ERRORLOG         PIC X(100) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-PROGRAMA               PIC X(8).
+       01 LK-MENSAJE                PIC X(60).
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-MENSAJE.
+       010-INICIO.
+            CALL 'PRG01021' USING WS-FECHA-SIS WS-HORA-SIS
+            OPEN EXTEND F-ERRORLOG
+            IF WS-STATUS-ERRORLOG = '35'
+                OPEN OUTPUT F-ERRORLOG
+            END-IF
+            MOVE SPACES TO WS-LINEA-ERRORLOG
+            STRING WS-FECHA-SIS ' ' WS-HORA-SIS ' ' LK-PROGRAMA
+                ' ' LK-MENSAJE
+                DELIMITED BY SIZE
+                INTO WS-LINEA-ERRORLOG
+            MOVE WS-LINEA-ERRORLOG TO REG-ERRORLOG
+            WRITE REG-ERRORLOG
+            CLOSE F-ERRORLOG
+            GOBACK.
+       END PROGRAM PRG01015.
