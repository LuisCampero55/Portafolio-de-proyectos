@@ -5,7 +5,32 @@
       *  Validar ambas fechas
       *  Campero Granados Luis Daniel
       *  11 MAY 24
+      *  Persistencia del cubo en un archivo (cargar/guardar) - LCG
+      *  08 AGO 26
+      *  Opcion 4 para reportar las celdas vacias del cubo - LCG
+      *  08 AGO 26
+      *  Opcion 5 para exportar el cubo a un archivo CSV - LCG
+      *  08 AGO 26
+      *  Historial de consultas (opciones 1 y 2) via la rutina
+      *  compartida PRG01020 - LCG 08 AGO 26
+      *  Se elimino un STOP RUN suelto al final del programa, ya
+      *  inalcanzable desde que 010-INICIO termina con su propio
+      *  STOP RUN - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CUBO ASSIGN DYNAMIC WS-ARCH-CUBO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CUBO.
+           SELECT F-CSV-CUBO ASSIGN DYNAMIC WS-ARCH-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-CUBO.
+       01 REG-CUBO                     PIC X(06).
+       FD  F-CSV-CUBO.
+       01 REG-CSV-CUBO                 PIC X(60).
        WORKING-STORAGE SECTION.
        01 TABLA.
            02 FILAS           OCCURS 3 TIMES.
@@ -31,26 +56,60 @@
            05 PROF            PIC 99 VALUE ZEROS.
                88 VAL-PROF    VALUE 1 THRU 3.
            05 OPCION          PIC 9 VALUE ZEROS.
-               88 VAL-OPCION  VALUE 1 THRU 2.
+               88 VAL-OPCION  VALUE 1 THRU 5.
+       01 WS-CELDAS-VACIAS                  PIC 99 VALUE ZEROS.
+       01 WS-ARCH-CUBO                      PIC X(100) VALUE SPACES.
+       01 WS-STATUS-CUBO                    PIC XX VALUE '00'.
+       01 WS-ARCH-CSV                       PIC X(100) VALUE SPACES.
+       01 WS-STATUS-CSV                     PIC XX VALUE '00'.
+       01 WS-LINEA-CSV                      PIC X(60) VALUE SPACES.
+       01 WS-PTR-CSV                        PIC 9(4) VALUE 1.
+       01 WS-EOF-CUBO                       PIC X VALUE 'N'.
+           88 FIN-CUBO                      VALUE 'Y'.
+       01 WS-ORIGEN                         PIC X VALUE 'G'.
+           88 ORIGEN-GENERADO                VALUE 'G'.
+           88 ORIGEN-ARCHIVO                VALUE 'A'.
+       01 WS-FILA-LINEA                     PIC X(06).
+       01 WS-FILA-ED REDEFINES WS-FILA-LINEA.
+           05 WS-COL-ED                     PIC 99 OCCURS 3.
+       01 WS-LOG-PROGRAMA                   PIC X(8) VALUE 'PRG01012'.
+       01 WS-LOG-OPERACION                  PIC X(10) VALUE SPACES.
+       01 WS-LOG-PARAMETROS                 PIC X(40) VALUE SPACES.
+       01 WS-LOG-RESULTADO                  PIC X(40) VALUE SPACES.
+       01 WS-LOG-COORD                      PIC X(20) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
        010-INICIO.
 
-            MOVE 1 TO VAL.
-            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
-                           IND1 > 03
-                   PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
-                                  IND2 > 03
-                       PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
-                                  IND3 > 03
-                           MOVE VAL TO PROFUNDIDAD(IND1, IND2, IND3)
-                           COMPUTE VAL = VAL + 1
+            DISPLAY ' ¿Generar el cubo (G) o cargarlo de un archivo'
+                ' (A)? ' UPON CONSOLE.
+            ACCEPT WS-ORIGEN FROM CONSOLE.
+            IF NOT ORIGEN-ARCHIVO
+                MOVE 'G' TO WS-ORIGEN
+            END-IF.
+
+            IF ORIGEN-ARCHIVO
+                PERFORM 006-LEER-CUBO
+                   THRU
+                   006-LEER-CUBO-SAL
+            ELSE
+                MOVE 1 TO VAL
+                PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                               IND1 > 03
+                       PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                                      IND2 > 03
+                           PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
+                                      IND3 > 03
+                               MOVE VAL TO
+                                   PROFUNDIDAD(IND1, IND2, IND3)
+                               COMPUTE VAL = VAL + 1
+                           END-PERFORM
                        END-PERFORM
-                   END-PERFORM
-            END-PERFORM.
+                END-PERFORM
+            END-IF.
 
-            DISPLAY ' ¿Ingrese su la opcion 1/2? ' UPON CONSOLE.
+            DISPLAY ' ¿Ingrese su la opcion 1/2/3/4/5? ' UPON CONSOLE.
             ACCEPT OPCION FROM CONSOLE.
 
             IF NOT VAL-OPCION
@@ -81,11 +140,56 @@
                 THRU 030-OPC2-SAL
             END-IF.
 
+            IF OPCION = 03
+                PERFORM 040-OPC3
+                THRU 040-OPC3-SAL
+            END-IF.
+
+            IF OPCION = 04
+                PERFORM 060-REPORTE-VACIAS
+                THRU 060-REPORTE-VACIAS-SAL
+            END-IF.
+
+            IF OPCION = 05
+                PERFORM 070-EXPORTAR-CSV
+                THRU 070-EXPORTAR-CSV-SAL
+            END-IF.
+
+            STOP RUN.
+
+       006-LEER-CUBO.
+            DISPLAY 'Archivo de donde cargar el cubo: ' UPON CONSOLE.
+            ACCEPT WS-ARCH-CUBO FROM CONSOLE.
+            OPEN INPUT F-CUBO.
+            MOVE 'N' TO WS-EOF-CUBO.
+            MOVE 1 TO IND1.
+            PERFORM UNTIL FIN-CUBO OR IND1 > 3
+                MOVE 1 TO IND2
+                PERFORM UNTIL FIN-CUBO OR IND2 > 3
+                    READ F-CUBO INTO WS-FILA-LINEA
+                        AT END
+                            MOVE 'Y' TO WS-EOF-CUBO
+                        NOT AT END
+                            PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
+                                           IND3 > 03
+                                MOVE WS-COL-ED(IND3) TO
+                                    PROFUNDIDAD(IND1, IND2, IND3)
+                            END-PERFORM
+                            ADD 1 TO IND2
+                    END-READ
+                END-PERFORM
+                ADD 1 TO IND1
+            END-PERFORM.
+            CLOSE F-CUBO.
+       006-LEER-CUBO-SAL.
+            EXIT.
+
        020-OPC1.
             IF OPCION = 01
                 DISPLAY ' ¿Numero a buscar? ' UPON CONSOLE.
                 ACCEPT BUSCAR FROM CONSOLE.
                 IF VAL-BUSCAR THEN
+                    MOVE SPACES TO WS-LOG-COORD
                     PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
                            IND1 > 3
                        PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
@@ -94,15 +198,43 @@
                                   IND3 > 3
                            IF PROFUNDIDAD(IND1, IND2, IND3) = BUSCAR
                                DISPLAY 'Aqui esta el numero que buscas'
+                               IF WS-LOG-COORD = SPACES
+                                   STRING '(' IND1 ',' IND2 ',' IND3 ')'
+                                       DELIMITED BY SIZE
+                                       INTO WS-LOG-COORD
+                               END-IF
                            DISPLAY 'Elemento '
                                PROFUNDIDAD(IND1, IND2, IND3)
                                ' Coordenadas: (' IND1','IND2 ','IND3 ')'
                            END-PERFORM
                        END-PERFORM
                    END-PERFORM
+                MOVE 'BUSCAR' TO WS-LOG-OPERACION
+                MOVE SPACES TO WS-LOG-PARAMETROS
+                STRING 'VALOR=' BUSCAR
+                    DELIMITED BY SIZE
+                    INTO WS-LOG-PARAMETROS
+                IF WS-LOG-COORD = SPACES
+                    MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
+                ELSE
+                    MOVE SPACES TO WS-LOG-RESULTADO
+                    STRING 'COORD=' WS-LOG-COORD
+                        DELIMITED BY SIZE
+                        INTO WS-LOG-RESULTADO
+                END-IF
+                CALL 'PRG01020' USING WS-LOG-PROGRAMA WS-LOG-OPERACION
+                    WS-LOG-PARAMETROS WS-LOG-RESULTADO
                 STOP RUN
             ELSE
                 DISPLAY 'Solo valores entre el 1 y 27'
+                MOVE 'BUSCAR' TO WS-LOG-OPERACION
+                MOVE SPACES TO WS-LOG-PARAMETROS
+                STRING 'VALOR=' BUSCAR
+                    DELIMITED BY SIZE
+                    INTO WS-LOG-PARAMETROS
+                MOVE 'FUERA DE RANGO' TO WS-LOG-RESULTADO
+                CALL 'PRG01020' USING WS-LOG-PROGRAMA WS-LOG-OPERACION
+                    WS-LOG-PARAMETROS WS-LOG-RESULTADO
                 GO TO 020-OPC1
             END-IF.
        020-OPC1-SAL.
@@ -159,8 +291,94 @@
             DISPLAY 'Las coordenadas en las que buscas son: ('
                         LARGO ',' ANCHO ',' PROF ') y es: '
                         PROFUNDIDAD(LARGO, ANCHO, PROF).
+            MOVE 'COORD' TO WS-LOG-OPERACION
+            MOVE SPACES TO WS-LOG-PARAMETROS
+            STRING 'COORD=(' LARGO ',' ANCHO ',' PROF ')'
+                DELIMITED BY SIZE
+                INTO WS-LOG-PARAMETROS
+            MOVE SPACES TO WS-LOG-RESULTADO
+            STRING 'VALOR=' PROFUNDIDAD(LARGO, ANCHO, PROF)
+                DELIMITED BY SIZE
+                INTO WS-LOG-RESULTADO
+            CALL 'PRG01020' USING WS-LOG-PROGRAMA WS-LOG-OPERACION
+                WS-LOG-PARAMETROS WS-LOG-RESULTADO.
        034-RESULTADO-SAL.
             EXIT.
 
-            STOP RUN.
+       040-OPC3.
+            DISPLAY 'Archivo donde guardar el cubo: ' UPON CONSOLE.
+            ACCEPT WS-ARCH-CUBO FROM CONSOLE.
+            OPEN OUTPUT F-CUBO.
+            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                           IND1 > 03
+                PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                               IND2 > 03
+                    PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
+                                   IND3 > 03
+                        MOVE PROFUNDIDAD(IND1, IND2, IND3) TO
+                            WS-COL-ED(IND3)
+                    END-PERFORM
+                    MOVE WS-FILA-LINEA TO REG-CUBO
+                    WRITE REG-CUBO
+                END-PERFORM
+            END-PERFORM.
+            CLOSE F-CUBO.
+            DISPLAY 'Cubo guardado correctamente' UPON CONSOLE.
+       040-OPC3-SAL.
+            EXIT.
+
+       060-REPORTE-VACIAS.
+            MOVE ZEROS TO WS-CELDAS-VACIAS
+            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                           IND1 > 03
+                PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                               IND2 > 03
+                    PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
+                                   IND3 > 03
+                        IF PROFUNDIDAD(IND1, IND2, IND3) = ZEROS
+                            DISPLAY 'Celda vacia en coordenadas: ('
+                                IND1 ',' IND2 ',' IND3 ')'
+                            ADD 1 TO WS-CELDAS-VACIAS
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-PERFORM
+            IF WS-CELDAS-VACIAS = ZEROS
+                DISPLAY 'No hay celdas vacias en el cubo' UPON CONSOLE
+            ELSE
+                DISPLAY 'Total de celdas vacias: ' WS-CELDAS-VACIAS
+                    UPON CONSOLE
+            END-IF.
+       060-REPORTE-VACIAS-SAL.
+            EXIT.
+
+       070-EXPORTAR-CSV.
+            DISPLAY '¿Archivo CSV donde exportar el cubo? '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-CSV FROM CONSOLE.
+            OPEN OUTPUT F-CSV-CUBO.
+            MOVE 'FILA,COL,PROF,VALOR' TO REG-CSV-CUBO.
+            WRITE REG-CSV-CUBO.
+            PERFORM VARYING IND1 FROM 01 BY 01 UNTIL
+                           IND1 > 03
+                PERFORM VARYING IND2 FROM 01 BY 01 UNTIL
+                               IND2 > 03
+                    PERFORM VARYING IND3 FROM 01 BY 01 UNTIL
+                                   IND3 > 03
+                        MOVE SPACES TO WS-LINEA-CSV
+                        MOVE 1 TO WS-PTR-CSV
+                        STRING IND1 ',' IND2 ',' IND3 ','
+                            PROFUNDIDAD(IND1, IND2, IND3)
+                            DELIMITED BY SIZE
+                            INTO WS-LINEA-CSV
+                            WITH POINTER WS-PTR-CSV
+                        MOVE WS-LINEA-CSV TO REG-CSV-CUBO
+                        WRITE REG-CSV-CUBO
+                    END-PERFORM
+                END-PERFORM
+            END-PERFORM.
+            CLOSE F-CSV-CUBO.
+            DISPLAY 'Cubo exportado a CSV correctamente' UPON CONSOLE.
+       070-EXPORTAR-CSV-SAL.
+            EXIT.
        END PROGRAM PRG01012.
