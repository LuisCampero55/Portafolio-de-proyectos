@@ -1,82 +1,405 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRG01006.
-      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
-      *  Manejo del GOTO, Reciclado de codigo
-      *  Campero Granados Luis Daniel
-      *  28 ABR 24
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  VARIABLES.
-           05 A            PIC 9(05)   VALUE ZEROS.
-           05 B            PIC 9(05)   VALUE ZEROS.
-           05 X            PIC S9(10)  VALUE ZEROS.
-           05 OP           PIC 9X      VALUE SPACES.
-               88 ES-VALIDO VALUE '+', '-', '*', '/'.
-               88 ES-SUMA VALUE '+'.
-               88 ES-REST VALUE '-'.
-               88 ES-MULT VALUE '*'.
-               88 ES-DIVI VALUE '/'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE.
-            ACCEPT A FROM CONSOLE.
-            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
-            ACCEPT B FROM CONSOLE.
-            DISPLAY 'Ingresa el tipo de operacion a realizar +, -, *, /'
-            ACCEPT OP
-
-            IF OP = '+'
-                PERFORM 000-SUMA
-                   THRU
-                   000-SUMA-SAL
-                DISPLAY 'La suma es: ' X
-            ELSE IF OP = '-'
-                PERFORM 010-RESTA
-                   THRU
-                   010-RESTA-SAL
-                DISPLAY 'La resta es: ' X
-            ELSE IF OP = '*'
-                PERFORM 020-MULTIPLICACION
-                   THRU
-                   020-MULTIPLICACION-SAL
-                DISPLAY 'La multiplicacion es: ' X
-            ELSE IF OP = '/'
-                PERFORM 030-DIVISION
-                   THRU
-                   030-DIVISION-SAL
-                DISPLAY 'La division es: ' X
-            ELSE
-                DISPLAY 'Error en el operador.'
-            END-IF.
-
-       000-SUMA.
-            ADD A TO B GIVING X ON SIZE ERROR
-                MOVE ZEROS TO X
-            END-ADD.
-       000-SUMA-SAL.
-            EXIT.
-       010-RESTA.
-            SUBTRACT A FROM B GIVING X ON SIZE ERROR
-                MOVE ZEROS TO X
-            END-SUBTRACT.
-       010-RESTA-SAL.
-            EXIT.
-       020-MULTIPLICACION.
-            MULTIPLY A BY B GIVING X ON SIZE ERROR
-                MOVE ZEROS TO X
-            END-MULTIPLY.
-       020-MULTIPLICACION-SAL.
-            EXIT.
-       030-DIVISION.
-            IF A = 0
-                DISPLAY 'Error en el dividiendo'
-                STOP RUN
-            ELSE
-                DIVIDE A BY B GIVING X ON SIZE ERROR
-                    MOVE ZEROS TO X
-                END-DIVIDE.
-       030-DIVISION-SAL.
-            EXIT.
-       END PROGRAM PRG01006.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01006.
+      *  Manejo de Instrucciones Aritmeticas, Uso del nivel 88
+      *  Manejo del GOTO, Reciclado de codigo
+      *  Campero Granados Luis Daniel
+      *  28 ABR 24
+      *  Modo por lote para un archivo de renglones A,B,OP - LCG 08 AGO 26
+      *  Modo decimal/moneda para la sesion interactiva (+,-,*,/) - LCG
+      *  08 AGO 26
+      *  030-DIVISION y 031-DIVISION-DEC validaban el dividendo en vez
+      *  del divisor y mataban la sesion con STOP RUN; ahora validan
+      *  B/B-DEC y solo muestran un error recuperable - LCG 08 AGO 26
+      *  065-LIQUIDAR-RENGLON (lote) tenia el mismo error de validar A
+      *  en vez de B antes de dividir; corregido - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA-LOTE ASSIGN DYNAMIC WS-ARCH-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+           SELECT F-SALIDA-LOTE ASSIGN DYNAMIC WS-ARCH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA-LOTE.
+       01 REG-ENTRADA-LOTE         PIC X(11).
+       FD  F-SALIDA-LOTE.
+       01 REG-SALIDA-LOTE          PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIABLES.
+           05 A            PIC 9(05)   VALUE ZEROS.
+           05 B            PIC 9(05)   VALUE ZEROS.
+           05 X            PIC S9(10)  VALUE ZEROS.
+           05 OP           PIC 9X      VALUE SPACES.
+               88 ES-VALIDO VALUE '+', '-', '*', '/'.
+               88 ES-SUMA VALUE '+'.
+               88 ES-REST VALUE '-'.
+               88 ES-MULT VALUE '*'.
+               88 ES-DIVI VALUE '/'.
+       01 WS-BATCH.
+           02 WS-MODO               PIC X VALUE 'I'.
+               88 MODO-INTERACTIVO  VALUE 'I'.
+               88 MODO-LOTE         VALUE 'L'.
+           02 WS-ARCH-ENTRADA       PIC X(100) VALUE SPACES.
+           02 WS-ARCH-SALIDA        PIC X(100) VALUE SPACES.
+           02 WS-STATUS-ENTRADA     PIC XX VALUE '00'.
+           02 WS-STATUS-SALIDA      PIC XX VALUE '00'.
+           02 WS-EOF-LOTE           PIC X VALUE 'N'.
+               88 FIN-LOTE          VALUE 'Y'.
+           02 WS-RENGLON-LOTE       PIC X(11).
+           02 WS-RENGLON-ED REDEFINES WS-RENGLON-LOTE.
+               03 WS-A-ED           PIC 9(5).
+               03 WS-B-ED           PIC 9(5).
+               03 WS-OP-ED          PIC 9X.
+           02 WS-NUM-RENGLON        PIC 9(4) VALUE ZERO.
+           02 WS-LINEA-LOTE         PIC X(80) VALUE SPACES.
+           02 WS-X-ED               PIC -(10)9.
+       01 WS-DESBORDE               PIC X VALUE 'N'.
+           88 HUBO-DESBORDE         VALUE 'Y'.
+       01 WS-SESION.
+           02 WS-ACUM               PIC S9(10) VALUE ZEROS.
+           02 WS-PRIMERA-OP         PIC X VALUE 'S'.
+               88 ES-PRIMERA-OP     VALUE 'S'.
+           02 WS-CONTINUAR          PIC X VALUE 'S'.
+               88 CONTINUAR-SESION  VALUE 'S'.
+       01 WS-MODO-ARIT              PIC X VALUE 'E'.
+           88 MODO-ENTERO           VALUE 'E'.
+           88 MODO-DECIMAL          VALUE 'D'.
+       01 A-PESOS                   PIC 9(5) VALUE ZEROS.
+       01 A-CENTS                   PIC 99 VALUE ZEROS.
+       01 B-PESOS                   PIC 9(5) VALUE ZEROS.
+       01 B-CENTS                   PIC 99 VALUE ZEROS.
+       01 A-DEC                     PIC 9(5)V99 VALUE ZEROS.
+       01 B-DEC                     PIC 9(5)V99 VALUE ZEROS.
+       01 X-DEC                     PIC S9(10)V99 VALUE ZEROS.
+       01 WS-ACUM-DEC               PIC S9(10)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 005-SELECCIONAR-MODO.
+            IF MODO-LOTE
+                PERFORM 060-PROCESO-LOTE
+            ELSE
+                PERFORM 007-SELECCIONAR-ARITMETICA
+                IF MODO-DECIMAL
+                    PERFORM 076-PROCESO-INTERACTIVO-DECIMAL
+                ELSE
+                    PERFORM 070-PROCESO-INTERACTIVO
+                END-IF
+            END-IF
+            STOP RUN.
+
+       005-SELECCIONAR-MODO.
+            DISPLAY 'Modo: (I)nteractivo o por (L)ote: ' UPON CONSOLE.
+            ACCEPT WS-MODO FROM CONSOLE
+            IF NOT MODO-LOTE
+                MOVE 'I' TO WS-MODO
+            END-IF.
+       005-SELECCIONAR-MODO-SAL.
+            EXIT.
+
+       007-SELECCIONAR-ARITMETICA.
+            DISPLAY 'Modo aritmetico: (E)ntero o (D)ecimal/moneda: '
+                UPON CONSOLE.
+            ACCEPT WS-MODO-ARIT FROM CONSOLE
+            IF NOT MODO-DECIMAL
+                MOVE 'E' TO WS-MODO-ARIT
+            END-IF.
+       007-SELECCIONAR-ARITMETICA-SAL.
+            EXIT.
+
+       070-PROCESO-INTERACTIVO.
+            MOVE ZEROS TO WS-ACUM
+            MOVE 'S' TO WS-PRIMERA-OP
+            MOVE 'S' TO WS-CONTINUAR
+            PERFORM 075-OPERACION-SESION
+                UNTIL NOT CONTINUAR-SESION
+            IF NOT ES-PRIMERA-OP
+                DISPLAY 'Resultado acumulado de la sesion: ' WS-ACUM
+            END-IF.
+       070-PROCESO-INTERACTIVO-SAL.
+            EXIT.
+
+       075-OPERACION-SESION.
+            IF ES-PRIMERA-OP
+                DISPLAY 'Ingresa el primer valor: ' UPON CONSOLE
+                ACCEPT A FROM CONSOLE
+            ELSE
+                MOVE WS-ACUM TO A
+                DISPLAY 'Valor acumulado actual: ' WS-ACUM
+                    UPON CONSOLE
+            END-IF
+            DISPLAY 'Ingresa el segundo valor: ' UPON CONSOLE.
+            ACCEPT B FROM CONSOLE.
+            DISPLAY 'Ingresa el tipo de operacion a realizar +, -, *, /'
+            ACCEPT OP
+
+            IF OP = '+'
+                PERFORM 000-SUMA
+                   THRU
+                   000-SUMA-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La suma es: ' X
+            ELSE IF OP = '-'
+                PERFORM 010-RESTA
+                   THRU
+                   010-RESTA-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La resta es: ' X
+            ELSE IF OP = '*'
+                PERFORM 020-MULTIPLICACION
+                   THRU
+                   020-MULTIPLICACION-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La multiplicacion es: ' X
+            ELSE IF OP = '/'
+                PERFORM 030-DIVISION
+                   THRU
+                   030-DIVISION-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La division es: ' X
+            ELSE
+                DISPLAY 'Error en el operador.'
+            END-IF
+
+            IF ES-VALIDO
+                MOVE X TO WS-ACUM
+                MOVE 'N' TO WS-PRIMERA-OP
+            END-IF
+
+            DISPLAY 'Otra operacion sobre el acumulado? (S/N): '
+                UPON CONSOLE.
+            ACCEPT WS-CONTINUAR FROM CONSOLE
+            IF NOT CONTINUAR-SESION
+                MOVE 'N' TO WS-CONTINUAR
+            END-IF.
+       075-OPERACION-SESION-SAL.
+            EXIT.
+
+       076-PROCESO-INTERACTIVO-DECIMAL.
+            MOVE ZEROS TO WS-ACUM-DEC
+            MOVE 'S' TO WS-PRIMERA-OP
+            MOVE 'S' TO WS-CONTINUAR
+            PERFORM 077-OPERACION-SESION-DECIMAL
+                UNTIL NOT CONTINUAR-SESION
+            IF NOT ES-PRIMERA-OP
+                DISPLAY 'Resultado acumulado de la sesion: '
+                    WS-ACUM-DEC
+            END-IF.
+       076-PROCESO-INTERACTIVO-DECIMAL-SAL.
+            EXIT.
+
+       077-OPERACION-SESION-DECIMAL.
+            IF ES-PRIMERA-OP
+                DISPLAY 'Ingresa el primer valor, pesos: '
+                    UPON CONSOLE
+                ACCEPT A-PESOS FROM CONSOLE
+                DISPLAY 'Ingresa el primer valor, centavos: '
+                    UPON CONSOLE
+                ACCEPT A-CENTS FROM CONSOLE
+                COMPUTE A-DEC = A-PESOS + (A-CENTS / 100)
+            ELSE
+                MOVE WS-ACUM-DEC TO A-DEC
+                DISPLAY 'Valor acumulado actual: ' WS-ACUM-DEC
+                    UPON CONSOLE
+            END-IF
+            DISPLAY 'Ingresa el segundo valor, pesos: ' UPON CONSOLE.
+            ACCEPT B-PESOS FROM CONSOLE.
+            DISPLAY 'Ingresa el segundo valor, centavos: '
+                UPON CONSOLE.
+            ACCEPT B-CENTS FROM CONSOLE.
+            COMPUTE B-DEC = B-PESOS + (B-CENTS / 100)
+            DISPLAY 'Ingresa el tipo de operacion a realizar +, -, *, /'
+            ACCEPT OP
+
+            IF OP = '+'
+                PERFORM 001-SUMA-DEC
+                   THRU
+                   001-SUMA-DEC-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La suma es: ' X-DEC
+            ELSE IF OP = '-'
+                PERFORM 011-RESTA-DEC
+                   THRU
+                   011-RESTA-DEC-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La resta es: ' X-DEC
+            ELSE IF OP = '*'
+                PERFORM 021-MULTIPLICACION-DEC
+                   THRU
+                   021-MULTIPLICACION-DEC-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La multiplicacion es: ' X-DEC
+            ELSE IF OP = '/'
+                PERFORM 031-DIVISION-DEC
+                   THRU
+                   031-DIVISION-DEC-SAL
+                PERFORM 040-MOSTRAR-RESULTADO
+                DISPLAY 'La division es: ' X-DEC
+            ELSE
+                DISPLAY 'Error en el operador.'
+            END-IF
+
+            IF ES-VALIDO
+                MOVE X-DEC TO WS-ACUM-DEC
+                MOVE 'N' TO WS-PRIMERA-OP
+            END-IF
+
+            DISPLAY 'Otra operacion sobre el acumulado? (S/N): '
+                UPON CONSOLE.
+            ACCEPT WS-CONTINUAR FROM CONSOLE
+            IF NOT CONTINUAR-SESION
+                MOVE 'N' TO WS-CONTINUAR
+            END-IF.
+       077-OPERACION-SESION-DECIMAL-SAL.
+            EXIT.
+
+       040-MOSTRAR-RESULTADO.
+            IF HUBO-DESBORDE
+                DISPLAY 'ERROR: el resultado no cabe en X (desbordado)'
+                MOVE 'N' TO WS-DESBORDE
+            END-IF.
+       040-MOSTRAR-RESULTADO-SAL.
+            EXIT.
+
+       060-PROCESO-LOTE.
+            DISPLAY 'Archivo de entrada (renglones A,B,OP): '
+                UPON CONSOLE.
+            ACCEPT WS-ARCH-ENTRADA FROM CONSOLE
+            DISPLAY 'Archivo de salida (liquidacion): ' UPON CONSOLE.
+            ACCEPT WS-ARCH-SALIDA FROM CONSOLE
+            OPEN INPUT F-ENTRADA-LOTE
+            OPEN OUTPUT F-SALIDA-LOTE
+            MOVE 'N' TO WS-EOF-LOTE
+            MOVE ZERO TO WS-NUM-RENGLON
+            PERFORM UNTIL FIN-LOTE
+                READ F-ENTRADA-LOTE INTO WS-RENGLON-LOTE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-LOTE
+                    NOT AT END
+                        ADD 1 TO WS-NUM-RENGLON
+                        PERFORM 065-LIQUIDAR-RENGLON
+                END-READ
+            END-PERFORM
+            CLOSE F-ENTRADA-LOTE
+            CLOSE F-SALIDA-LOTE.
+       060-PROCESO-LOTE-SAL.
+            EXIT.
+
+       065-LIQUIDAR-RENGLON.
+            MOVE WS-A-ED TO A
+            MOVE WS-B-ED TO B
+            MOVE WS-OP-ED TO OP
+            MOVE SPACES TO WS-LINEA-LOTE
+            IF NOT ES-VALIDO
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' OPERADOR INVALIDO: ' OP
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE IF ES-DIVI AND B = 0
+                STRING 'RENGLON ' WS-NUM-RENGLON
+                    ' ERROR: DIVIDENDO CERO'
+                    DELIMITED BY SIZE
+                    INTO WS-LINEA-LOTE
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            ELSE
+                IF ES-SUMA
+                    PERFORM 000-SUMA THRU 000-SUMA-SAL
+                END-IF
+                IF ES-REST
+                    PERFORM 010-RESTA THRU 010-RESTA-SAL
+                END-IF
+                IF ES-MULT
+                    PERFORM 020-MULTIPLICACION
+                        THRU 020-MULTIPLICACION-SAL
+                END-IF
+                IF ES-DIVI
+                    PERFORM 030-DIVISION THRU 030-DIVISION-SAL
+                END-IF
+                MOVE X TO WS-X-ED
+                IF HUBO-DESBORDE
+                    STRING 'RENGLON ' WS-NUM-RENGLON ' A=' A ' OP=' OP
+                        ' B=' B ' X=' WS-X-ED ' DESBORDADO'
+                        DELIMITED BY SIZE
+                        INTO WS-LINEA-LOTE
+                    MOVE 'N' TO WS-DESBORDE
+                ELSE
+                    STRING 'RENGLON ' WS-NUM-RENGLON ' A=' A ' OP=' OP
+                        ' B=' B ' X=' WS-X-ED
+                        DELIMITED BY SIZE
+                        INTO WS-LINEA-LOTE
+                END-IF
+                MOVE WS-LINEA-LOTE TO REG-SALIDA-LOTE
+                WRITE REG-SALIDA-LOTE
+            END-IF.
+       065-LIQUIDAR-RENGLON-SAL.
+            EXIT.
+
+       000-SUMA.
+            MOVE 'N' TO WS-DESBORDE
+            ADD A TO B GIVING X ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-ADD.
+       000-SUMA-SAL.
+            EXIT.
+       010-RESTA.
+            MOVE 'N' TO WS-DESBORDE
+            SUBTRACT A FROM B GIVING X ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-SUBTRACT.
+       010-RESTA-SAL.
+            EXIT.
+       020-MULTIPLICACION.
+            MOVE 'N' TO WS-DESBORDE
+            MULTIPLY A BY B GIVING X ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-MULTIPLY.
+       020-MULTIPLICACION-SAL.
+            EXIT.
+       030-DIVISION.
+            IF B = 0
+                DISPLAY 'Error: no se puede dividir entre cero.'
+            ELSE
+                MOVE 'N' TO WS-DESBORDE
+                DIVIDE A BY B GIVING X ON SIZE ERROR
+                    MOVE 'Y' TO WS-DESBORDE
+                END-DIVIDE.
+       030-DIVISION-SAL.
+            EXIT.
+
+       001-SUMA-DEC.
+            MOVE 'N' TO WS-DESBORDE
+            ADD A-DEC TO B-DEC GIVING X-DEC ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-ADD.
+       001-SUMA-DEC-SAL.
+            EXIT.
+       011-RESTA-DEC.
+            MOVE 'N' TO WS-DESBORDE
+            SUBTRACT A-DEC FROM B-DEC GIVING X-DEC ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-SUBTRACT.
+       011-RESTA-DEC-SAL.
+            EXIT.
+       021-MULTIPLICACION-DEC.
+            MOVE 'N' TO WS-DESBORDE
+            MULTIPLY A-DEC BY B-DEC GIVING X-DEC ON SIZE ERROR
+                MOVE 'Y' TO WS-DESBORDE
+            END-MULTIPLY.
+       021-MULTIPLICACION-DEC-SAL.
+            EXIT.
+       031-DIVISION-DEC.
+            IF B-DEC = 0
+                DISPLAY 'Error: no se puede dividir entre cero.'
+            ELSE
+                MOVE 'N' TO WS-DESBORDE
+                DIVIDE A-DEC BY B-DEC GIVING X-DEC ON SIZE ERROR
+                    MOVE 'Y' TO WS-DESBORDE
+                END-DIVIDE.
+       031-DIVISION-DEC-SAL.
+            EXIT.
+       END PROGRAM PRG01006.
