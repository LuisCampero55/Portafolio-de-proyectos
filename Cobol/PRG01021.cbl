@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01021.
+      *  Rutina compartida de fecha/hora del sistema: regresa la fecha
+      *  (AAAAMMDD) y la hora (HHMMSSCC) del reloj del sistema en un
+      *  solo CALL, para que los encabezados y bitacoras de los
+      *  programas de lote no repitan cada quien su propio
+      *  FUNCTION CURRENT-DATE / ACCEPT FROM TIME - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-FECHA-SIS               PIC 9(8).
+       01 LK-HORA-SIS                PIC 9(8).
+       PROCEDURE DIVISION USING LK-FECHA-SIS LK-HORA-SIS.
+       010-INICIO.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO LK-FECHA-SIS
+            ACCEPT LK-HORA-SIS FROM TIME
+            GOBACK.
+       END PROGRAM PRG01021.
