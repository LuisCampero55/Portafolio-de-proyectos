@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01020.
+      *  Rutina compartida de historial de consultas: anexa un renglon
+      *  con fecha, hora, programa, operacion, parametros y resultado
+      *  a un archivo comun de historial (QUERYLOG.TXT), llamable por
+      *  CALL desde cualquier programa que resuelva busquedas de tabla
+      *  o cubo (PRG01011, PRG01012) - LCG 08 AGO 26
+      *  La fecha/hora del sistema ahora se obtiene de la rutina
+      *  compartida PRG01021 en vez de capturarla en linea - LCG 08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-QUERYLOG ASSIGN TO "QUERYLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-QUERYLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-QUERYLOG.
+       01 REG-QUERYLOG              PIC X(150).
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-QUERYLOG        PIC XX.
+       01 WS-FECHA-HORA.
+           05 WS-FECHA-SIS          PIC 9(8).
+           05 WS-HORA-SIS           PIC 9(8).
+       01 WS-LINEA-QUERYLOG         PIC X(150) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-PROGRAMA                PIC X(8).
+       01 LK-OPERACION                PIC X(10).
+       01 LK-PARAMETROS               PIC X(40).
+       01 LK-RESULTADO                PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-OPERACION LK-PARAMETROS
+               LK-RESULTADO.
+       010-INICIO.
+            CALL 'PRG01021' USING WS-FECHA-SIS WS-HORA-SIS
+            OPEN EXTEND F-QUERYLOG
+            IF WS-STATUS-QUERYLOG = '35'
+                OPEN OUTPUT F-QUERYLOG
+            END-IF
+            MOVE SPACES TO WS-LINEA-QUERYLOG
+            STRING WS-FECHA-SIS ' ' WS-HORA-SIS ' PRG=' LK-PROGRAMA
+                ' OP=' LK-OPERACION ' PARAM=' LK-PARAMETROS
+                ' RESULT=' LK-RESULTADO
+                DELIMITED BY SIZE
+                INTO WS-LINEA-QUERYLOG
+            MOVE WS-LINEA-QUERYLOG TO REG-QUERYLOG
+            WRITE REG-QUERYLOG
+            CLOSE F-QUERYLOG
+            GOBACK.
+       END PROGRAM PRG01020.
