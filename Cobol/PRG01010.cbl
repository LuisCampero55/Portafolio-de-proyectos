@@ -5,13 +5,29 @@
       *  Validar ambas fechas
       *  Campero Granados Luis Daniel
       *  05 MAY 24
+      *  Tabla de dias acumulados movida al copybook DIASXMES, compartido
+      *  con PRG01009 - LCG 08 AGO 26
+      *  Diferencia en dias calculada por conteo exacto (dia absoluto
+      *  gregoriano) en vez de la aproximacion ANO * 365.25 - LCG 08 AGO 26
+      *  Desglose de la diferencia en años, meses y dias - LCG 08 AGO 26
+      *  Variante de dias habiles (solo lunes a viernes) - LCG 08 AGO 26
+      *  Errores de validacion registrados con la rutina compartida
+      *  PRG01015 - LCG 08 AGO 26
+      *  Validacion de fecha delegada a la rutina compartida PRG01013
+      *  en vez de repetir las reglas aqui - LCG 08 AGO 26
+      *  Aviso si alguna de las fechas ingresadas es posterior a la
+      *  fecha real del sistema - LCG 08 AGO 26
+      *  PRG01013 ya valida el año; se eliminaron las 88 VAL-ANO1 y
+      *  VAL-ANO2, que nunca se referenciaban - LCG 08 AGO 26
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-LOG-PROGRAMA                      PIC X(8)
+           VALUE 'PRG01010'.
+       01 WS-LOG-MENSAJE                       PIC X(60) VALUE SPACES.
        01 FE1.
            02 FECHA1                   PIC 9(08).
            02 FECH1 REDEFINES FECHA1.
                03 ANO1                 PIC 9(04).
-                   88 VAL-ANO1 VALUE 0001 THRU 2100.
                03 MES1                 PIC 9(02).
                    88 VAL-MES1 VALUE 01 THRU 12.
                03 DIA1                 PIC 9(02).
@@ -20,7 +36,6 @@
            02 FECHA2                   PIC 9(08).
            02 FECH2 REDEFINES FECHA2.
                03 ANO2                 PIC 9(04).
-                   88 VAL-ANO2 VALUE 0001 THRU 2100.
                03 MES2                 PIC 9(02).
                    88 VAL-MES2 VALUE 01 THRU 12.
                03 DIA2                 PIC 9(02).
@@ -30,30 +45,79 @@
            02 ANOTOT                   PIC 9(02)V999.
            02 FEC1                     PIC 9(08).
            02 FEC2                     PIC 9(08).
-       01 DIASTOTALES.
-           05 DIASACUMULADOS.
-               10 FILLER                       PIC 9(6) VALUE 000000.
-               10 FILLER                       PIC 9(6) VALUE 031032.
-               10 FILLER                       PIC 9(6) VALUE 059060.
-               10 FILLER                       PIC 9(6) VALUE 090091.
-               10 FILLER                       PIC 9(6) VALUE 120121.
-               10 FILLER                       PIC 9(6) VALUE 151152.
-               10 FILLER                       PIC 9(6) VALUE 181182.
-               10 FILLER                       PIC 9(6) VALUE 212213.
-               10 FILLER                       PIC 9(6) VALUE 243244.
-               10 FILLER                       PIC 9(6) VALUE 273274.
-               10 FILLER                       PIC 9(6) VALUE 304305.
-               10 FILLER                       PIC 9(6) VALUE 334335.
-           05 DIASXMES REDEFINES DIASACUMULADOS.
-               10 ACU-GRAL                     OCCURS 12.
-                   15 ACU1                     PIC 999.
-                   15 ACU2                     PIC 999.
+       COPY DIASXMES.
        01 RESUL                                PIC 9999.
        01 RESIDUOS.
            05 RES-4                            PIC 9999.
        01 RESIDUO-R REDEFINES RESIDUOS.
            05 RES-TOT                          PIC 9(12).
                88 ES-RES-CERO                  VALUE ZEROS.
+       01 WS-CALC-ABS.
+      *    Campos de apoyo para 030-DIAS-ABSOLUTOS (conteo exacto de
+      *    dias desde el año 0000 hasta la fecha dada)
+           05 WS-CA-ANO                        PIC 9(4).
+           05 WS-CA-MES                        PIC 99.
+           05 WS-CA-DIA                        PIC 99.
+           05 WS-CA-BIS                        PIC X.
+               88 CA-ANO-BISIESTO              VALUE 'Y'.
+           05 WS-ANO-PREV                      PIC 9(4).
+           05 WS-BIS-Q4                        PIC 9(4).
+           05 WS-BIS-Q100                      PIC 9(4).
+           05 WS-BIS-Q400                      PIC 9(4).
+           05 WS-BIS-DIAS                      PIC 9(6).
+           05 WS-CA-RESULT                     PIC 9(8).
+       01 WS-DIAS-MES-TABLA.
+      *    Dias por mes de un año no bisiesto (febrero ajustado en
+      *    035-DESGLOSE-FECHA cuando corresponde)
+           05 FILLER                   PIC X(24)
+               VALUE '312831303130313130313031'.
+       01 WS-DIAS-MES REDEFINES WS-DIAS-MES-TABLA.
+           05 WS-DIAS-MES-OCC          PIC 99 OCCURS 12.
+       01 WS-DESGLOSE.
+           05 WS-MENOR-ANO                     PIC 9(4).
+           05 WS-MENOR-MES                     PIC 99.
+           05 WS-MENOR-DIA                     PIC 99.
+           05 WS-MAYOR-ANO                     PIC 9(4).
+           05 WS-MAYOR-MES                     PIC 99.
+           05 WS-MAYOR-DIA                     PIC 99.
+           05 WS-DESC-ANOS                     PIC S9(4).
+           05 WS-DESC-MESES                    PIC S9(2).
+           05 WS-DESC-DIAS                     PIC S9(2).
+           05 WS-MES-PREV                      PIC 99.
+           05 WS-ANO-MES-PREV                  PIC 9(4).
+           05 WS-DIAS-MES-PREV                 PIC 99.
+       01 WS-DIAS-HABILES-CALC.
+      *    Congruencia de Zeller sobre la fecha menor (mismo metodo que
+      *    PRG01009's 025-CALCULAR-DIA-SEMANA) para saber en que dia de
+      *    la semana cae, y de ahi contar cuantos dias de la diferencia
+      *    son dias habiles (lunes a viernes)
+           05 WS-Z-MES                         PIC 99.
+           05 WS-Z-ANO                         PIC 9(4).
+           05 WS-Z-SIGLO                       PIC 99.
+           05 WS-Z-ANOSIGLO                    PIC 99.
+           05 WS-Z-T1                          PIC 9(4).
+           05 WS-Z-T2                          PIC 9(4).
+           05 WS-Z-T3                          PIC 9(4).
+           05 WS-Z-SUMA                        PIC 9(6).
+           05 WS-Z-COC                         PIC 9(4).
+           05 WS-Z-DOW-INICIO                  PIC 9.
+           05 WS-BD-TOTAL                      PIC 9(6).
+           05 WS-BD-OFFSET                     PIC 9(6).
+           05 WS-BD-SUMA                       PIC 9(6).
+           05 WS-BD-COC                        PIC 9(4).
+           05 WS-BD-DOW                        PIC 9.
+           05 WS-BD-CONTADOR                   PIC 9(5) VALUE ZEROS.
+       01 WS-FECHA-VALIDA                       PIC X VALUE 'S'.
+           88 FECHA-VALIDA                      VALUE 'S'.
+       01 WS-ETIQUETA-FECHA                     PIC X(15) VALUE SPACES.
+       01 WS-FECHA-HOY.
+      *    Fecha real del sistema, para comparar contra las fechas
+      *    ingresadas y avisar si alguna es una fecha futura
+           05 WS-ANO-HOY                        PIC 9(4) VALUE ZEROS.
+           05 WS-MES-HOY                        PIC 99 VALUE ZEROS.
+           05 WS-DIA-HOY                        PIC 99 VALUE ZEROS.
+       01 WS-FECHA-FUTURA                       PIC X VALUE 'N'.
+           88 FECHA-FUTURA                      VALUE 'Y'.
 
        PROCEDURE DIVISION.
        010-INICIO.
@@ -67,64 +131,232 @@
             DISPLAY ' ¿Ingrese otra fecha?  (AAAAMMDD)' UPON CONSOLE.
             ACCEPT FECHA2 FROM CONSOLE.
 
-            DIVIDE ANO1 BY 4 GIVING RESUL
-                   REMAINDER RES-4
-
             MOVE 0 TO DIATOT
 
+            MOVE 'PRIMERA FECHA' TO WS-ETIQUETA-FECHA
+            MOVE ANO1 TO WS-CA-ANO
+            MOVE MES1 TO WS-CA-MES
+            MOVE DIA1 TO WS-CA-DIA
+            PERFORM 030-DIAS-ABSOLUTOS
+               THRU
+               030-DIAS-ABSOLUTOS-SAL
+            MOVE WS-CA-RESULT TO FEC1
 
-            IF ES-RES-CERO
-                DISPLAY 'Año bisiesto para primer fecha'
-                IF MES1 = 02 AND DIA1 > 29
-                    DISPLAY 'Año bisiesto pero febrero no puede tener '
-                            'mas de 29 dias'
-                    STOP RUN
-                ELSE
-                    COMPUTE FEC1 = (ANO1 * 365.25) + ACU2(MES1)
-                END-IF
+            MOVE 'SEGUNDA FECHA' TO WS-ETIQUETA-FECHA
+            MOVE ANO2 TO WS-CA-ANO
+            MOVE MES2 TO WS-CA-MES
+            MOVE DIA2 TO WS-CA-DIA
+            PERFORM 030-DIAS-ABSOLUTOS
+               THRU
+               030-DIAS-ABSOLUTOS-SAL
+            MOVE WS-CA-RESULT TO FEC2
+
+            IF FEC1 > FEC2
+                DISPLAY 'PRIMERA FECHA MAYOR A LA SEGUNDA ' FEC1 ' / '
+                           FEC2
+                COMPUTE DIATOT = FEC1 - FEC2
             ELSE
-                IF MES1 = 02 AND DIA1 > 28
-                    DISPLAY 'Febrero no puede tener mas de 28 dias'
-                    STOP RUN
+                DISPLAY 'SEGUNDA FECHA MAYOR O IGUAL A LA PRIMERA '
+                           FEC1 ' / ' FEC2
+                COMPUTE DIATOT = FEC2 - FEC1
+            END-IF
+            DISPLAY 'HAY UNA DIFERENCIA DE ' DIATOT ' DIAS'.
+
+            PERFORM 035-DESGLOSE-FECHA
+               THRU
+               035-DESGLOSE-FECHA-SAL.
+
+            PERFORM 040-DIAS-HABILES
+               THRU
+               040-DIAS-HABILES-SAL.
+
+            STOP RUN.
+
+       030-DIAS-ABSOLUTOS.
+      *    Calcula el dia absoluto (desde el año 0000) de la fecha en
+      *    WS-CA-ANO/WS-CA-MES/WS-CA-DIA, usando la regla gregoriana
+      *    completa de bisiestos (4/100/400) para que el conteo sea
+      *    exacto a traves de siglos, no una aproximacion
+            DIVIDE WS-CA-ANO BY 4 GIVING RESUL
+                REMAINDER RES-4
+            IF RES-4 = 0
+                DIVIDE WS-CA-ANO BY 100 GIVING RESUL
+                    REMAINDER RES-4
+                IF RES-4 = 0
+                    DIVIDE WS-CA-ANO BY 400 GIVING RESUL
+                        REMAINDER RES-4
+                    IF RES-4 = 0
+                        MOVE 'Y' TO WS-CA-BIS
+                    ELSE
+                        MOVE 'N' TO WS-CA-BIS
+                    END-IF
                 ELSE
-                    COMPUTE FEC1 = (ANO1 * 365.25) + ACU1(MES1)
+                    MOVE 'Y' TO WS-CA-BIS
                 END-IF
+            ELSE
+                MOVE 'N' TO WS-CA-BIS
+            END-IF
+
+            CALL 'PRG01013' USING WS-CA-DIA WS-CA-MES WS-CA-ANO
+                WS-FECHA-VALIDA
+            IF NOT FECHA-VALIDA
+                DISPLAY 'ERROR: Fecha incorrecta en ' WS-ETIQUETA-FECHA
+                STRING 'Fecha invalida en ' WS-ETIQUETA-FECHA
+                    DELIMITED BY SIZE
+                    INTO WS-LOG-MENSAJE
+                CALL 'PRG01015' USING WS-LOG-PROGRAMA WS-LOG-MENSAJE
+                STOP RUN
+            END-IF
+
+            PERFORM 045-VERIFICAR-FECHA-FUTURA
+               THRU
+               045-VERIFICAR-FECHA-FUTURA-SAL
+            IF FECHA-FUTURA
+                DISPLAY 'Advertencia: la ' WS-ETIQUETA-FECHA
+                    ' es posterior a la fecha actual del sistema'
+            END-IF
+
+            COMPUTE WS-ANO-PREV = WS-CA-ANO - 1
+            DIVIDE WS-ANO-PREV BY 4 GIVING WS-BIS-Q4
+            DIVIDE WS-ANO-PREV BY 100 GIVING WS-BIS-Q100
+            DIVIDE WS-ANO-PREV BY 400 GIVING WS-BIS-Q400
+            COMPUTE WS-BIS-DIAS =
+                WS-BIS-Q4 - WS-BIS-Q100 + WS-BIS-Q400
+
+            IF CA-ANO-BISIESTO
+                COMPUTE WS-CA-RESULT = (WS-CA-ANO - 1) * 365
+                    + WS-BIS-DIAS + ACU2(WS-CA-MES) + WS-CA-DIA
+            ELSE
+                COMPUTE WS-CA-RESULT = (WS-CA-ANO - 1) * 365
+                    + WS-BIS-DIAS + ACU1(WS-CA-MES) + WS-CA-DIA
             END-IF.
+       030-DIAS-ABSOLUTOS-SAL.
+            EXIT.
 
-            DIVIDE ANO2 BY 4 GIVING RESUL
-                   REMAINDER RES-4
+       035-DESGLOSE-FECHA.
+      *    Desglosa la diferencia entre las dos fechas en años, meses
+      *    y dias de calendario (no solo dias totales)
+            IF FEC1 > FEC2
+                MOVE ANO2 TO WS-MENOR-ANO
+                MOVE MES2 TO WS-MENOR-MES
+                MOVE DIA2 TO WS-MENOR-DIA
+                MOVE ANO1 TO WS-MAYOR-ANO
+                MOVE MES1 TO WS-MAYOR-MES
+                MOVE DIA1 TO WS-MAYOR-DIA
+            ELSE
+                MOVE ANO1 TO WS-MENOR-ANO
+                MOVE MES1 TO WS-MENOR-MES
+                MOVE DIA1 TO WS-MENOR-DIA
+                MOVE ANO2 TO WS-MAYOR-ANO
+                MOVE MES2 TO WS-MAYOR-MES
+                MOVE DIA2 TO WS-MAYOR-DIA
+            END-IF
 
-            IF ES-RES-CERO
-                DISPLAY 'Año bisiesto para segunda fecha'
-                IF MES2 = 02 AND DIA2 > 29
-                    DISPLAY 'Año bisiesto pero febrero no puede tener '
-                            'mas de 29 dias'
-                    STOP RUN
+            COMPUTE WS-DESC-ANOS = WS-MAYOR-ANO - WS-MENOR-ANO
+            COMPUTE WS-DESC-MESES = WS-MAYOR-MES - WS-MENOR-MES
+            COMPUTE WS-DESC-DIAS = WS-MAYOR-DIA - WS-MENOR-DIA
+
+            IF WS-DESC-DIAS < 0
+                COMPUTE WS-DESC-MESES = WS-DESC-MESES - 1
+                IF WS-MAYOR-MES = 1
+                    MOVE 12 TO WS-MES-PREV
+                    COMPUTE WS-ANO-MES-PREV = WS-MAYOR-ANO - 1
                 ELSE
-                    COMPUTE FEC2 = (ANO2 * 365.25) + ACU2(MES2)
+                    COMPUTE WS-MES-PREV = WS-MAYOR-MES - 1
+                    MOVE WS-MAYOR-ANO TO WS-ANO-MES-PREV
                 END-IF
-            ELSE
-                IF MES2 = 02 AND DIA2 > 28
-                    DISPLAY 'Febrero no puede tener mas de 28 dias'
-                    STOP RUN
-                ELSE
-                    COMPUTE FEC2 = (ANO2 * 365.25) + ACU1(MES2)
+                MOVE WS-DIAS-MES-OCC(WS-MES-PREV) TO WS-DIAS-MES-PREV
+                IF WS-MES-PREV = 2
+                    DIVIDE WS-ANO-MES-PREV BY 4 GIVING RESUL
+                        REMAINDER RES-4
+                    IF RES-4 = 0
+                        DIVIDE WS-ANO-MES-PREV BY 100 GIVING RESUL
+                            REMAINDER RES-4
+                        IF RES-4 = 0
+                            DIVIDE WS-ANO-MES-PREV BY 400 GIVING RESUL
+                                REMAINDER RES-4
+                            IF RES-4 = 0
+                                MOVE 29 TO WS-DIAS-MES-PREV
+                            END-IF
+                        ELSE
+                            MOVE 29 TO WS-DIAS-MES-PREV
+                        END-IF
+                    END-IF
                 END-IF
-            END-IF.
+                COMPUTE WS-DESC-DIAS = WS-DESC-DIAS + WS-DIAS-MES-PREV
+            END-IF
 
-            IF FEC1 > FEC2
+            IF WS-DESC-MESES < 0
+                COMPUTE WS-DESC-MESES = WS-DESC-MESES + 12
+                COMPUTE WS-DESC-ANOS = WS-DESC-ANOS - 1
+            END-IF
 
-                DISPLAY 'PRIMERA FECHA MAYOR A LA SEGUNDA ' FEC1 ' / '
-                           FEC2
-                COMPUTE DIATOT = FEC1 - FEC2
-                DISPLAY 'HAY UNA DIFERENCIA DE ' DIATOT ' DIAS'
+            DISPLAY 'DESGLOSE: ' WS-DESC-ANOS ' AÑOS, ' WS-DESC-MESES
+                ' MESES, ' WS-DESC-DIAS ' DIAS'.
+       035-DESGLOSE-FECHA-SAL.
+            EXIT.
 
+       040-DIAS-HABILES.
+      *    Congruencia de Zeller (forma con +5*siglo, sin restas) sobre
+      *    la fecha menor, para ubicar su dia de la semana de partida
+            IF WS-MENOR-MES < 3
+                COMPUTE WS-Z-MES = WS-MENOR-MES + 12
+                COMPUTE WS-Z-ANO = WS-MENOR-ANO - 1
             ELSE
-                DISPLAY 'SEGUNDA FECHA MAYOR A LA PRIMERA ' FEC1 ' / '
-                           FEC2
-                STOP RUN.
+                MOVE WS-MENOR-MES TO WS-Z-MES
+                MOVE WS-MENOR-ANO TO WS-Z-ANO
+            END-IF
+            DIVIDE WS-Z-ANO BY 100 GIVING WS-Z-SIGLO
+            COMPUTE WS-Z-ANOSIGLO = WS-Z-ANO - (WS-Z-SIGLO * 100)
+            COMPUTE WS-Z-T1 = (13 * (WS-Z-MES + 1)) / 5
+            COMPUTE WS-Z-T2 = WS-Z-ANOSIGLO / 4
+            COMPUTE WS-Z-T3 = WS-Z-SIGLO / 4
+            COMPUTE WS-Z-SUMA = WS-MENOR-DIA + WS-Z-T1 + WS-Z-ANOSIGLO
+                + WS-Z-T2 + WS-Z-T3 + (5 * WS-Z-SIGLO)
+            DIVIDE WS-Z-SUMA BY 7 GIVING WS-Z-COC
+                REMAINDER WS-Z-DOW-INICIO
 
+      *    0=Sabado, 1=Domingo, 2=Lunes ... 6=Viernes - se cuentan los
+      *    dias de la diferencia cuyo dia de la semana cae entre
+      *    lunes (2) y viernes (6)
+            MOVE DIATOT TO WS-BD-TOTAL
+            MOVE ZEROS TO WS-BD-CONTADOR
+            PERFORM VARYING WS-BD-OFFSET FROM 0 BY 1
+                UNTIL WS-BD-OFFSET >= WS-BD-TOTAL
+                COMPUTE WS-BD-SUMA = WS-Z-DOW-INICIO + WS-BD-OFFSET
+                DIVIDE WS-BD-SUMA BY 7 GIVING WS-BD-COC
+                    REMAINDER WS-BD-DOW
+                IF WS-BD-DOW NOT = 0 AND WS-BD-DOW NOT = 1
+                    ADD 1 TO WS-BD-CONTADOR
+                END-IF
+            END-PERFORM
+            DISPLAY 'DIAS HABILES (LUN-VIE) ENTRE LAS FECHAS: '
+                WS-BD-CONTADOR.
+       040-DIAS-HABILES-SAL.
+            EXIT.
 
+       045-VERIFICAR-FECHA-FUTURA.
+      *    Compara la fecha ya validada (WS-CA-ANO/WS-CA-MES/
+      *    WS-CA-DIA) contra la fecha real del sistema, solo como
+      *    aviso informativo (una fecha futura no se rechaza)
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-HOY
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-HOY
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-HOY
+            MOVE 'N' TO WS-FECHA-FUTURA
+            IF WS-CA-ANO > WS-ANO-HOY
+                MOVE 'Y' TO WS-FECHA-FUTURA
+            ELSE
+                IF WS-CA-ANO = WS-ANO-HOY AND WS-CA-MES > WS-MES-HOY
+                    MOVE 'Y' TO WS-FECHA-FUTURA
+                ELSE
+                    IF WS-CA-ANO = WS-ANO-HOY AND
+                            WS-CA-MES = WS-MES-HOY AND
+                            WS-CA-DIA > WS-DIA-HOY
+                        MOVE 'Y' TO WS-FECHA-FUTURA
+                    END-IF
+                END-IF
+            END-IF.
+       045-VERIFICAR-FECHA-FUTURA-SAL.
+            EXIT.
 
-            STOP RUN.
        END PROGRAM PRG01010.
