@@ -1,34 +1,324 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRG01002.
-      *  Manejo de Acept y Display
-      *  Campero Granados Luis Daniel
-      *  21 ABR 24
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 ApellidoPaterno      PIC X(20).
-           01 ApellidoMaterno      PIC X(20).
-           01 Nombre               PIC X(20).
-           01 Dia                  PIC 99.
-           01 Mes                  PIC 99.
-           01 Anho                 PIC 9999.
-       PROCEDURE DIVISION.
-       010-INICIO.
-            DISPLAY "Introduce tu apellido paterno: ".
-            ACCEPT ApellidoPaterno.
-            DISPLAY "Introduce tu apellido materno: ".
-            ACCEPT ApellidoMaterno.
-            DISPLAY "Introduce tu nombre: ".
-            ACCEPT Nombre.
-            DISPLAY "Introduce tu dia de nacimiento: ".
-            ACCEPT Dia.
-            DISPLAY "Introduce tu mes de nacimiento: ".
-            ACCEPT Mes.
-            DISPLAY "Introduce tu a√±o de nacimiento: ".
-            ACCEPT Anho.
-            DISPLAY Nombre.
-            DISPLAY ApellidoPaterno.
-            DISPLAY ApellidoMaterno.
-            Display Dia "/", Mes "/", Anho.
-            STOP RUN.
-       END PROGRAM PRG01002.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRG01002.
+      *  Manejo de Acept y Display
+      *  Campero Granados Luis Daniel
+      *  21 ABR 24
+      *  Auditoria de altas y cambios de expediente con la rutina
+      *  compartida PRG01017 (AUDIT.TXT) - LCG 08 AGO 26
+      *  Edad actual calculada a partir de la fecha de nacimiento
+      *  guardada, mostrada junto con los datos de correccion - LCG 08 AGO 26
+      *  Validacion de la fecha de nacimiento delegada a la rutina
+      *  compartida PRG01013 en vez de repetir las reglas aqui - LCG
+      *  08 AGO 26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLEADOS ASSIGN TO "EMPLEADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-REG
+               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT WK-ORDEN-CUMPLE ASSIGN TO "WKCUMPLE.TMP".
+           SELECT F-ROSTER ASSIGN TO "ROSTER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-EMPLEADOS.
+       01 REG-EMPLEADOS.
+           02 EMP-ID-REG           PIC 9(6).
+           02 REG-APE-PATERNO      PIC X(20).
+           02 REG-APE-MATERNO      PIC X(20).
+           02 REG-NOMBRE           PIC X(20).
+           02 REG-DIA              PIC 99.
+           02 REG-MES              PIC 99.
+           02 REG-ANHO             PIC 9999.
+       SD  WK-ORDEN-CUMPLE.
+       01 REG-ORDEN-CUMPLE.
+           02 ORD-EMP-ID            PIC 9(6).
+           02 ORD-APE-PATERNO       PIC X(20).
+           02 ORD-APE-MATERNO       PIC X(20).
+           02 ORD-NOMBRE            PIC X(20).
+           02 ORD-DIA               PIC 99.
+           02 ORD-MES               PIC 99.
+           02 ORD-ANHO              PIC 9999.
+       FD  F-ROSTER.
+       01 REG-ROSTER                PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 ApellidoPaterno      PIC X(20).
+           01 ApellidoMaterno      PIC X(20).
+           01 Nombre               PIC X(20).
+           01 Dia                  PIC 99.
+           01 Mes                  PIC 99.
+           01 Anho                 PIC 9999.
+           01 EmpId                PIC 9(6).
+           01 WS-STATUS-EMPLEADOS  PIC XX VALUE '00'.
+               88 EMP-OK           VALUE '00'.
+               88 EMP-NO-EXISTE    VALUE '35'.
+               88 EMP-DUPLICADO    VALUE '22'.
+           01 WS-FECHA-VALIDA      PIC X VALUE 'S'.
+               88 FECHA-INVALIDA   VALUE 'N'.
+           01 WS-FIN-EMPLEADOS     PIC X VALUE 'N'.
+               88 FIN-EMPLEADOS    VALUE 'Y'.
+           01 WS-PERSONA-DUPLICADA PIC X VALUE 'N'.
+               88 PERSONA-DUPLICADA VALUE 'Y'.
+           01 WS-MODO-PROG         PIC X VALUE 'C'.
+               88 MODO-CAPTURA     VALUE 'C'.
+               88 MODO-CORRECCION  VALUE 'R'.
+               88 MODO-ROSTER      VALUE 'B'.
+           01 WS-CAMPO             PIC 9 VALUE ZERO.
+               88 VAL-OPCION-CAMPO VALUE 1 THRU 6.
+           01 WS-LINEA-ROSTER      PIC X(80) VALUE SPACES.
+           01 WS-AUD-OPERACION     PIC X(6) VALUE SPACES.
+           01 WS-AUD-CAMPO         PIC X(20) VALUE SPACES.
+           01 WS-AUD-ANTES         PIC X(20) VALUE SPACES.
+           01 WS-AUD-DESPUES       PIC X(20) VALUE SPACES.
+           01 WS-CONFIRMA          PIC X VALUE 'S'.
+               88 CONFIRMA-SI      VALUE 'S'.
+           01 WS-FECHA-SISTEMA.
+               02 WS-ANO-SIS       PIC 9(4).
+               02 WS-MES-SIS       PIC 99.
+               02 WS-DIA-SIS       PIC 99.
+           01 WS-EDAD              PIC 999 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       010-INICIO.
+            DISPLAY "Modo: (C)aptura, (R)correccion, (B)cumpleanos: ".
+            ACCEPT WS-MODO-PROG
+            EVALUATE TRUE
+                WHEN MODO-CORRECCION
+                    PERFORM 060-CORREGIR-EMPLEADO
+                WHEN MODO-ROSTER
+                    PERFORM 080-REPORTE-CUMPLEANOS
+                WHEN OTHER
+                    PERFORM 070-CAPTURA-NUEVA
+            END-EVALUATE
+            STOP RUN.
+
+       080-REPORTE-CUMPLEANOS.
+            SORT WK-ORDEN-CUMPLE
+                ON ASCENDING KEY ORD-ANHO
+                ON ASCENDING KEY ORD-MES
+                ON ASCENDING KEY ORD-DIA
+                USING F-EMPLEADOS
+                OUTPUT PROCEDURE 085-ESCRIBIR-ROSTER.
+       080-REPORTE-CUMPLEANOS-SAL.
+            EXIT.
+
+       085-ESCRIBIR-ROSTER.
+            OPEN OUTPUT F-ROSTER
+            MOVE 'N' TO WS-FIN-EMPLEADOS
+            PERFORM UNTIL FIN-EMPLEADOS
+                RETURN WK-ORDEN-CUMPLE
+                    AT END
+                        MOVE 'Y' TO WS-FIN-EMPLEADOS
+                    NOT AT END
+                        MOVE SPACES TO WS-LINEA-ROSTER
+                        STRING ORD-ANHO '/' ORD-MES '/' ORD-DIA ' '
+                            ORD-NOMBRE ' ' ORD-APE-PATERNO ' '
+                            ORD-APE-MATERNO
+                            DELIMITED BY SIZE
+                            INTO WS-LINEA-ROSTER
+                        MOVE WS-LINEA-ROSTER TO REG-ROSTER
+                        WRITE REG-ROSTER
+                END-RETURN
+            END-PERFORM
+            CLOSE F-ROSTER.
+       085-ESCRIBIR-ROSTER-SAL.
+            EXIT.
+
+       070-CAPTURA-NUEVA.
+            DISPLAY "Introduce tu numero de empleado: ".
+            ACCEPT EmpId.
+            DISPLAY "Introduce tu apellido paterno: ".
+            ACCEPT ApellidoPaterno.
+            DISPLAY "Introduce tu apellido materno: ".
+            ACCEPT ApellidoMaterno.
+            DISPLAY "Introduce tu nombre: ".
+            ACCEPT Nombre.
+            DISPLAY "Introduce tu dia de nacimiento: ".
+            ACCEPT Dia.
+            DISPLAY "Introduce tu mes de nacimiento: ".
+            ACCEPT Mes.
+            DISPLAY "Introduce tu a√±o de nacimiento: ".
+            ACCEPT Anho.
+            CALL 'PRG01013' USING Dia Mes Anho WS-FECHA-VALIDA
+            IF FECHA-INVALIDA
+                DISPLAY "Error: fecha de nacimiento invalida"
+                STOP RUN
+            END-IF
+            PERFORM 050-VERIFICAR-DUPLICADO
+            IF PERSONA-DUPLICADA
+                DISPLAY "Aviso: ya existe una persona con ese nombre"
+            END-IF
+            DISPLAY "Resumen del alta:"
+            DISPLAY "Empleado: " EmpId " " Nombre " " ApellidoPaterno
+                " " ApellidoMaterno
+            DISPLAY "Nacimiento: " Dia "/" Mes "/" Anho
+            DISPLAY "¿Confirma el alta? (S/N): ".
+            ACCEPT WS-CONFIRMA
+            IF CONFIRMA-SI
+                PERFORM 020-GRABAR-EMPLEADO
+                DISPLAY Nombre
+                DISPLAY ApellidoPaterno
+                DISPLAY ApellidoMaterno
+                DISPLAY Dia "/" Mes "/" Anho
+            ELSE
+                DISPLAY "Alta cancelada"
+            END-IF.
+       070-CAPTURA-NUEVA-SAL.
+            EXIT.
+
+       060-CORREGIR-EMPLEADO.
+            DISPLAY "Numero de empleado a corregir: ".
+            ACCEPT EmpId.
+            MOVE EmpId TO EMP-ID-REG
+            OPEN I-O F-EMPLEADOS
+            READ F-EMPLEADOS
+                INVALID KEY
+                    DISPLAY "Error: no existe ese empleado"
+                NOT INVALID KEY
+                    PERFORM 065-MOSTRAR-Y-CORREGIR
+            END-READ
+            CLOSE F-EMPLEADOS.
+       060-CORREGIR-EMPLEADO-SAL.
+            EXIT.
+
+       065-MOSTRAR-Y-CORREGIR.
+            PERFORM 090-CALCULAR-EDAD
+               THRU
+               090-CALCULAR-EDAD-SAL
+            DISPLAY "Datos actuales:"
+            DISPLAY "1 Apellido paterno: " REG-APE-PATERNO
+            DISPLAY "2 Apellido materno: " REG-APE-MATERNO
+            DISPLAY "3 Nombre: " REG-NOMBRE
+            DISPLAY "4 Dia: " REG-DIA
+            DISPLAY "5 Mes: " REG-MES
+            DISPLAY "6 Anho: " REG-ANHO
+            DISPLAY "Edad actual: " WS-EDAD " anos"
+            DISPLAY "Que campo desea corregir (1-6): ".
+            ACCEPT WS-CAMPO
+            EVALUATE WS-CAMPO
+                WHEN 1
+                    MOVE 'APE-PATERNO' TO WS-AUD-CAMPO
+                    MOVE REG-APE-PATERNO TO WS-AUD-ANTES
+                    DISPLAY "Nuevo apellido paterno: "
+                    ACCEPT REG-APE-PATERNO
+                    MOVE REG-APE-PATERNO TO WS-AUD-DESPUES
+                WHEN 2
+                    MOVE 'APE-MATERNO' TO WS-AUD-CAMPO
+                    MOVE REG-APE-MATERNO TO WS-AUD-ANTES
+                    DISPLAY "Nuevo apellido materno: "
+                    ACCEPT REG-APE-MATERNO
+                    MOVE REG-APE-MATERNO TO WS-AUD-DESPUES
+                WHEN 3
+                    MOVE 'NOMBRE' TO WS-AUD-CAMPO
+                    MOVE REG-NOMBRE TO WS-AUD-ANTES
+                    DISPLAY "Nuevo nombre: "
+                    ACCEPT REG-NOMBRE
+                    MOVE REG-NOMBRE TO WS-AUD-DESPUES
+                WHEN 4
+                    MOVE 'DIA' TO WS-AUD-CAMPO
+                    MOVE REG-DIA TO WS-AUD-ANTES
+                    DISPLAY "Nuevo dia: "
+                    ACCEPT REG-DIA
+                    MOVE REG-DIA TO WS-AUD-DESPUES
+                WHEN 5
+                    MOVE 'MES' TO WS-AUD-CAMPO
+                    MOVE REG-MES TO WS-AUD-ANTES
+                    DISPLAY "Nuevo mes: "
+                    ACCEPT REG-MES
+                    MOVE REG-MES TO WS-AUD-DESPUES
+                WHEN 6
+                    MOVE 'ANHO' TO WS-AUD-CAMPO
+                    MOVE REG-ANHO TO WS-AUD-ANTES
+                    DISPLAY "Nuevo a√±o: "
+                    ACCEPT REG-ANHO
+                    MOVE REG-ANHO TO WS-AUD-DESPUES
+                WHEN OTHER
+                    DISPLAY "Opcion invalida"
+            END-EVALUATE
+            IF VAL-OPCION-CAMPO
+                DISPLAY "Campo: " WS-AUD-CAMPO
+                DISPLAY "Valor anterior: " WS-AUD-ANTES
+                DISPLAY "Valor nuevo: " WS-AUD-DESPUES
+                DISPLAY "¿Confirma el cambio? (S/N): "
+                ACCEPT WS-CONFIRMA
+                IF CONFIRMA-SI
+                    REWRITE REG-EMPLEADOS
+                    MOVE 'CAMBIO' TO WS-AUD-OPERACION
+                    CALL 'PRG01017' USING EMP-ID-REG WS-AUD-OPERACION
+                        WS-AUD-CAMPO WS-AUD-ANTES WS-AUD-DESPUES
+                ELSE
+                    DISPLAY "Cambio cancelado"
+                END-IF
+            ELSE
+                REWRITE REG-EMPLEADOS
+            END-IF.
+       065-MOSTRAR-Y-CORREGIR-SAL.
+            EXIT.
+
+       090-CALCULAR-EDAD.
+      *    Edad en anos cumplidos a la fecha del sistema, a partir
+      *    del dia/mes/anho de nacimiento ya guardado en el expediente
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-SIS
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-SIS
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-SIS
+            COMPUTE WS-EDAD = WS-ANO-SIS - REG-ANHO
+            IF WS-MES-SIS < REG-MES
+                OR (WS-MES-SIS = REG-MES AND WS-DIA-SIS < REG-DIA)
+                SUBTRACT 1 FROM WS-EDAD
+            END-IF.
+       090-CALCULAR-EDAD-SAL.
+            EXIT.
+
+       050-VERIFICAR-DUPLICADO.
+            MOVE 'N' TO WS-PERSONA-DUPLICADA
+            MOVE 'N' TO WS-FIN-EMPLEADOS
+            OPEN INPUT F-EMPLEADOS
+            IF EMP-OK
+                PERFORM UNTIL FIN-EMPLEADOS
+                    READ F-EMPLEADOS NEXT RECORD
+                        AT END
+                            MOVE 'Y' TO WS-FIN-EMPLEADOS
+                        NOT AT END
+                            IF REG-APE-PATERNO = ApellidoPaterno
+                                AND REG-APE-MATERNO = ApellidoMaterno
+                                AND REG-NOMBRE = Nombre
+                                MOVE 'Y' TO WS-PERSONA-DUPLICADA
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE F-EMPLEADOS
+            END-IF.
+       050-VERIFICAR-DUPLICADO-SAL.
+            EXIT.
+
+       020-GRABAR-EMPLEADO.
+            MOVE EmpId            TO EMP-ID-REG
+            MOVE ApellidoPaterno  TO REG-APE-PATERNO
+            MOVE ApellidoMaterno  TO REG-APE-MATERNO
+            MOVE Nombre           TO REG-NOMBRE
+            MOVE Dia              TO REG-DIA
+            MOVE Mes              TO REG-MES
+            MOVE Anho             TO REG-ANHO
+            OPEN I-O F-EMPLEADOS
+            IF EMP-NO-EXISTE
+                OPEN OUTPUT F-EMPLEADOS
+                CLOSE F-EMPLEADOS
+                OPEN I-O F-EMPLEADOS
+            END-IF
+            WRITE REG-EMPLEADOS
+                INVALID KEY
+                    DISPLAY "Error: empleado duplicado"
+                NOT INVALID KEY
+                    MOVE 'ALTA' TO WS-AUD-OPERACION
+                    MOVE 'EXPEDIENTE' TO WS-AUD-CAMPO
+                    MOVE SPACES TO WS-AUD-ANTES
+                    MOVE Nombre TO WS-AUD-DESPUES
+                    CALL 'PRG01017' USING EmpId WS-AUD-OPERACION
+                        WS-AUD-CAMPO WS-AUD-ANTES WS-AUD-DESPUES
+            END-WRITE
+            CLOSE F-EMPLEADOS.
+       020-GRABAR-EMPLEADO-SAL.
+            EXIT.
+
+       END PROGRAM PRG01002.
